@@ -0,0 +1,26 @@
+      *----------------------------------------------------------*
+      *    DFHBMSCA - CODES D'ATTRIBUTS BMS                      *
+      *    COPY STANDARD FOURNIE PAR CICS/TS                     *
+      *----------------------------------------------------------*
+       01  DFHBMSCA.
+           02 DFHBMPEM                PIC X VALUE 'H'.
+           02 DFHBMPRO                PIC X VALUE 'Y'.
+           02 DFHBMASK                PIC X VALUE 'A'.
+           02 DFHBMUNP                PIC X VALUE SPACE.
+           02 DFHBMUNN                PIC X VALUE '&'.
+           02 DFHBMASF                PIC X VALUE 'I'.
+           02 DFHBMASB                PIC X VALUE 'Q'.
+           02 DFHBMPRF                PIC X VALUE 'Y'.
+           02 DFHBMBRY                PIC X VALUE '0'.
+           02 DFHBMPKD                PIC X VALUE '>'.
+           02 DFHBMDAR                PIC X VALUE '<'.
+           02 DFHBMFSE                PIC X VALUE '8'.
+           02 DFHBMGNRM               PIC X VALUE SPACE.
+           02 DFHBMGBLK               PIC X VALUE '1'.
+           02 DFHBMGBLU               PIC X VALUE '2'.
+           02 DFHBMGRED               PIC X VALUE '3'.
+           02 DFHBMGPNK               PIC X VALUE '4'.
+           02 DFHBMGGRN               PIC X VALUE '5'.
+           02 DFHBMGTUR               PIC X VALUE '6'.
+           02 DFHBMGYEL               PIC X VALUE '7'.
+           02 DFHBMGNEU               PIC X VALUE '8'.
