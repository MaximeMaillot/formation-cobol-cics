@@ -27,6 +27,7 @@
       *                                             C : CREATION
       *                                             M : MISE A JOUR
       *                                             S : SUPPRESSION
+      *                                             R : RESTAURATION
            05 FONCTION-TD           PIC X.
       *-------------------------------------------  NUMERO STAGIAIRE
            05 NUM-STAG-TD           PIC X(4).
