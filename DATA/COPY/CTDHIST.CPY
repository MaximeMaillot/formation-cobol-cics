@@ -0,0 +1,26 @@
+      *----------------------------------------------------------*
+      *    DESCRIPTION DE L'ENREGISTREMENT DU FICHIER FSTAGA11   *
+      *    HISTORIQUE VSAM DES TRACES D'AUDIT (COPIE DE CTDINFO) *
+      *    PERMETTANT LA CONSULTATION PAR NUMERO DE STAGIAIRE    *
+      *    CLE = NUM-STAG-H + DATE-H + HEURE-H + TERMINAL-H      *
+      *----------------------------------------------------------*
+       01  E-HISTO.
+      *-------------------------------------------  CLE D'ACCES
+           05 CLE-HISTO.
+      *-------------------------------------------  NUMERO STAGIAIRE
+               10 NUM-STAG-H        PIC X(4).
+      *-------------------------------------------  DATE DE L'EVENEMENT
+               10 DATE-H            PIC X(10).
+      *-------------------------------------------  HEURE DE L'EVENEMENT
+               10 HEURE-H           PIC X(8).
+      *-------------------------------------------  NOM DU TERMINAL
+               10 TERMINAL-H        PIC X(4).
+      *-------------------------------------------  USERID DU USER
+           05 USERID-USER-H         PIC X(8).
+      *-------------------------------------------  NOM  DE TD
+           05 FONCTION-H            PIC X.
+               88 HISTO-CREATION     VALUE 'C'.
+               88 HISTO-MODIF        VALUE 'M'.
+               88 HISTO-SUPPRESSION  VALUE 'S'.
+               88 HISTO-RESTAURATION VALUE 'R'.
+           05 F                      PIC X(45).
