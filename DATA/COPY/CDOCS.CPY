@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *    DESCRIPTION DE L'ENREGISTREMENT DU FICHIER FDOCS11    *
+      *    LISTE DES PIECES JUSTIFICATIVES ATTENDUES PAR         *
+      *    STAGIAIRE (CF FSTAG11)                                *
+      *    CLE : E-DOC-CLE = E-DOC-NUMERO + E-DOC-CODE            *
+      *----------------------------------------------------------*
+       01  E-DOCUMENT.
+      *-------------------------------------------  CLE
+           05 E-DOC-CLE.
+             10 E-DOC-NUMERO        PIC 9(4).
+             10 E-DOC-CODE          PIC X(4).
+      *-------------------------------------------  LIBELLE
+           05 E-DOC-LIBELLE         PIC X(30).
+      *-------------------------------------------  STATUT DE LA PIECE
+           05 E-DOC-STATUT          PIC X(1).
+             88 DOC-RECU                  VALUE 'R'.
+             88 DOC-MANQUANT              VALUE 'M'.
+             88 DOC-EXEMPTE               VALUE 'E'.
+      *-------------------------------------------  DATE DE RECEPTION
+           05 E-DOC-DATE-RECU       PIC X(8).
+      *-------------------------------------------  COMMENTAIRE LIBRE
+           05 E-DOC-COMMENTAIRE     PIC X(30).
