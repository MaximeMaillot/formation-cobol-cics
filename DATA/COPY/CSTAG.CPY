@@ -0,0 +1,41 @@
+      *----------------------------------------------------------*
+      *    DESCRIPTION DE L'ENREGISTREMENT DU FICHIER FSTAG11    *
+      *    CLE : E-NUMERO  (1000 A 5000)                         *
+      *----------------------------------------------------------*
+       01  E-STAGIAIRE.
+      *-------------------------------------------  NUMERO STAGIAIRE
+           05 E-NUMERO               PIC 9(4).
+      *-------------------------------------------  NOM / PRENOM
+           05 E-NOM                  PIC X(20).
+           05 E-PRENOM               PIC X(15).
+      *-------------------------------------------  ADRESSE
+           05 E-ADR1                 PIC X(30).
+           05 E-ADR2                 PIC X(30).
+           05 E-CODEP                PIC X(5).
+           05 E-VILLE                PIC X(25).
+      *-------------------------------------------  TELEPHONES
+           05 E-TELDOM               PIC X(10).
+           05 E-TELPOR               PIC X(10).
+      *-------------------------------------------  EMAIL
+           05 E-EMAIL                PIC X(40).
+      *-------------------------------------------  DATE DE NAISSANCE
+           05 E-DATE-NAISS           PIC X(8).
+      *-------------------------------------------  DATES DE PRESTATION
+           05 E-DATE-DEB-PRESTA      PIC X(8).
+           05 E-DATE-FIN-PRESTA      PIC X(8).
+      *-------------------------------------------  STATUT DE LA PRESTATION
+           05 E-STATUT               PIC X(1).
+             88 STATUT-ACTIF              VALUE 'A'.
+             88 STATUT-TERMINE            VALUE 'T'.
+             88 STATUT-ANNULE             VALUE 'C'.
+      *-------------------------------------------  SUPPRESSION LOGIQUE
+      *                                             (reversible, voir
+      *                                              INF4CI11)
+           05 E-SUPPRIME              PIC X(1).
+             88 SUPPRIME-OUI               VALUE 'O'.
+             88 SUPPRIME-NON               VALUE 'N'.
+      *-------------------------------------------  CONTACT D'URGENCE
+           05 E-CONTACT-URGENCE-NOM   PIC X(30).
+           05 E-CONTACT-URGENCE-TEL   PIC X(10).
+      *-------------------------------------------  NOTES SUIVI
+           05 E-NOTES                 PIC X(100).
