@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *    TABLE DU NOMBRE DE JOURS PAR MOIS (FEVRIER = 28)      *
+      *    UTILISEE PAR VALIDDAT, REDEFINIE EN TABLE NB-JOURS    *
+      *----------------------------------------------------------*
+           05 FILLER                 PIC 9(2) VALUE 31.
+           05 FILLER                 PIC 9(2) VALUE 28.
+           05 FILLER                 PIC 9(2) VALUE 31.
+           05 FILLER                 PIC 9(2) VALUE 30.
+           05 FILLER                 PIC 9(2) VALUE 31.
+           05 FILLER                 PIC 9(2) VALUE 30.
+           05 FILLER                 PIC 9(2) VALUE 31.
+           05 FILLER                 PIC 9(2) VALUE 31.
+           05 FILLER                 PIC 9(2) VALUE 30.
+           05 FILLER                 PIC 9(2) VALUE 31.
+           05 FILLER                 PIC 9(2) VALUE 30.
+           05 FILLER                 PIC 9(2) VALUE 31.
