@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *    TABLE DES NOMS DE JOUR DE LA SEMAINE (DFHFORMATTIME)  *
+      *    RANG 1 = DIMANCHE ... RANG 7 = SAMEDI                 *
+      *----------------------------------------------------------*
+           05 FILLER                 PIC X(10) VALUE 'DIMANCHE  '.
+           05 FILLER                 PIC X(10) VALUE 'LUNDI     '.
+           05 FILLER                 PIC X(10) VALUE 'MARDI     '.
+           05 FILLER                 PIC X(10) VALUE 'MERCREDI  '.
+           05 FILLER                 PIC X(10) VALUE 'JEUDI     '.
+           05 FILLER                 PIC X(10) VALUE 'VENDREDI  '.
+           05 FILLER                 PIC X(10) VALUE 'SAMEDI    '.
