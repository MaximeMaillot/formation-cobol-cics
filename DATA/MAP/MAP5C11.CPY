@@ -36,6 +36,18 @@
              03 NUMPAGEA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  NUMPAGEI  PIC X(2).
+           02  STATUTL    COMP  PIC  S9(4).
+           02  STATUTF    PICTURE X.
+           02  FILLER REDEFINES STATUTF.
+             03 STATUTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STATUTI  PIC X(1).
+           02  VILLEL    COMP  PIC  S9(4).
+           02  VILLEF    PICTURE X.
+           02  FILLER REDEFINES VILLEF.
+             03 VILLEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  VILLEI  PIC X(25).
            02  LIGNED OCCURS 10 TIMES.
              03  LIGNEL    COMP  PIC  S9(4).
              03  LIGNEF    PICTURE X.
@@ -73,6 +85,14 @@
            02  NUMPAGEC    PICTURE X.
            02  NUMPAGEH    PICTURE X.
            02  NUMPAGEO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  STATUTC    PICTURE X.
+           02  STATUTH    PICTURE X.
+           02  STATUTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  VILLEC    PICTURE X.
+           02  VILLEH    PICTURE X.
+           02  VILLEO  PIC X(25).
            02  DFHMS1 OCCURS 10 TIMES.
              03  FILLER PICTURE X(2).
              03  LIGNEA    PICTURE X.
