@@ -78,12 +78,54 @@
              03 TELMOBA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  TELMOBI  PIC X(10).
+           02  EMAILL    COMP  PIC  S9(4).
+           02  EMAILF    PICTURE X.
+           02  FILLER REDEFINES EMAILF.
+             03 EMAILA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  EMAILI  PIC X(40).
            02  DATENL    COMP  PIC  S9(4).
            02  DATENF    PICTURE X.
            02  FILLER REDEFINES DATENF.
              03 DATENA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  DATENI  PIC X(8).
+           02  DATEDEBL    COMP  PIC  S9(4).
+           02  DATEDEBF    PICTURE X.
+           02  FILLER REDEFINES DATEDEBF.
+             03 DATEDEBA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DATEDEBI  PIC X(8).
+           02  DATEFINL    COMP  PIC  S9(4).
+           02  DATEFINF    PICTURE X.
+           02  FILLER REDEFINES DATEFINF.
+             03 DATEFINA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DATEFINI  PIC X(8).
+           02  STATUTL    COMP  PIC  S9(4).
+           02  STATUTF    PICTURE X.
+           02  FILLER REDEFINES STATUTF.
+             03 STATUTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STATUTI  PIC X(1).
+           02  CONTURGL    COMP  PIC  S9(4).
+           02  CONTURGF    PICTURE X.
+           02  FILLER REDEFINES CONTURGF.
+             03 CONTURGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CONTURGI  PIC X(30).
+           02  TELURGL    COMP  PIC  S9(4).
+           02  TELURGF    PICTURE X.
+           02  FILLER REDEFINES TELURGF.
+             03 TELURGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TELURGI  PIC X(10).
+           02  NOTESL    COMP  PIC  S9(4).
+           02  NOTESF    PICTURE X.
+           02  FILLER REDEFINES NOTESF.
+             03 NOTESA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NOTESI  PIC X(100).
            02  LCONFL    COMP  PIC  S9(4).
            02  LCONFF    PICTURE X.
            02  FILLER REDEFINES LCONFF.
@@ -157,10 +199,38 @@
            02  TELMOBH    PICTURE X.
            02  TELMOBO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  EMAILC    PICTURE X.
+           02  EMAILH    PICTURE X.
+           02  EMAILO  PIC X(40).
+           02  FILLER PICTURE X(3).
            02  DATENC    PICTURE X.
            02  DATENH    PICTURE X.
            02  DATENO  PIC X(8).
            02  FILLER PICTURE X(3).
+           02  DATEDEBC    PICTURE X.
+           02  DATEDEBH    PICTURE X.
+           02  DATEDEBO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  DATEFINC    PICTURE X.
+           02  DATEFINH    PICTURE X.
+           02  DATEFINO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  STATUTC    PICTURE X.
+           02  STATUTH    PICTURE X.
+           02  STATUTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CONTURGC    PICTURE X.
+           02  CONTURGH    PICTURE X.
+           02  CONTURGO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  TELURGC    PICTURE X.
+           02  TELURGH    PICTURE X.
+           02  TELURGO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  NOTESC    PICTURE X.
+           02  NOTESH    PICTURE X.
+           02  NOTESO  PIC X(100).
+           02  FILLER PICTURE X(3).
            02  LCONFC    PICTURE X.
            02  LCONFH    PICTURE X.
            02  LCONFO  PIC X(19).
