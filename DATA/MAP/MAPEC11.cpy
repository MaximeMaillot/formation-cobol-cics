@@ -0,0 +1,34 @@
+       01  MAPEI.
+           02  FILLER PIC X(12).
+           02  PANTITREL    COMP  PIC  S9(4).
+           02  PANTITREF    PICTURE X.
+           02  FILLER REDEFINES PANTITREF.
+             03 PANTITREA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PANTITREI  PIC X(40).
+           02  PANMESSL    COMP  PIC  S9(4).
+           02  PANMESSF    PICTURE X.
+           02  FILLER REDEFINES PANMESSF.
+             03 PANMESSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PANMESSI  PIC X(79).
+           02  PANAIDEL    COMP  PIC  S9(4).
+           02  PANAIDEF    PICTURE X.
+           02  FILLER REDEFINES PANAIDEF.
+             03 PANAIDEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PANAIDEI  PIC X(79).
+       01  MAPEO REDEFINES MAPEI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  PANTITREC    PICTURE X.
+           02  PANTITREH    PICTURE X.
+           02  PANTITREO  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  PANMESSC    PICTURE X.
+           02  PANMESSH    PICTURE X.
+           02  PANMESSO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  PANAIDEC    PICTURE X.
+           02  PANAIDEH    PICTURE X.
+           02  PANAIDEO  PIC X(79).
