@@ -0,0 +1,124 @@
+       01  MAP8I.
+           02  FILLER PIC X(12).
+           02  IDENTL    COMP  PIC  S9(4).
+           02  IDENTF    PICTURE X.
+           02  FILLER REDEFINES IDENTF.
+             03 IDENTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  IDENTI  PIC X(18).
+           02  JOURL    COMP  PIC  S9(4).
+           02  JOURF    PICTURE X.
+           02  FILLER REDEFINES JOURF.
+             03 JOURA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  JOURI  PIC X(10).
+           02  DATEL    COMP  PIC  S9(4).
+           02  DATEF    PICTURE X.
+           02  FILLER REDEFINES DATEF.
+             03 DATEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DATEI  PIC X(10).
+           02  HEUREL    COMP  PIC  S9(4).
+           02  HEUREF    PICTURE X.
+           02  FILLER REDEFINES HEUREF.
+             03 HEUREA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  HEUREI  PIC X(8).
+           02  NBTOTL    COMP  PIC  S9(4).
+           02  NBTOTF    PICTURE X.
+           02  FILLER REDEFINES NBTOTF.
+             03 NBTOTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NBTOTI  PIC X(5).
+           02  NBACTL    COMP  PIC  S9(4).
+           02  NBACTF    PICTURE X.
+           02  FILLER REDEFINES NBACTF.
+             03 NBACTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NBACTI  PIC X(5).
+           02  NBTERML    COMP  PIC  S9(4).
+           02  NBTERMF    PICTURE X.
+           02  FILLER REDEFINES NBTERMF.
+             03 NBTERMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NBTERMI  PIC X(5).
+           02  NBANNL    COMP  PIC  S9(4).
+           02  NBANNF    PICTURE X.
+           02  FILLER REDEFINES NBANNF.
+             03 NBANNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NBANNI  PIC X(5).
+           02  NBSUPPL    COMP  PIC  S9(4).
+           02  NBSUPPF    PICTURE X.
+           02  FILLER REDEFINES NBSUPPF.
+             03 NBSUPPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NBSUPPI  PIC X(5).
+           02  AGEMOYL    COMP  PIC  S9(4).
+           02  AGEMOYF    PICTURE X.
+           02  FILLER REDEFINES AGEMOYF.
+             03 AGEMOYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  AGEMOYI  PIC X(6).
+           02  NBSANSTL    COMP  PIC  S9(4).
+           02  NBSANSTF    PICTURE X.
+           02  FILLER REDEFINES NBSANSTF.
+             03 NBSANSTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NBSANSTI  PIC X(5).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MESSI  PIC X(79).
+       01  MAP8O REDEFINES MAP8I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  IDENTC    PICTURE X.
+           02  IDENTH    PICTURE X.
+           02  IDENTO  PIC X(18).
+           02  FILLER PICTURE X(3).
+           02  JOURC    PICTURE X.
+           02  JOURH    PICTURE X.
+           02  JOURO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  DATEC    PICTURE X.
+           02  DATEH    PICTURE X.
+           02  DATEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HEUREC    PICTURE X.
+           02  HEUREH    PICTURE X.
+           02  HEUREO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  NBTOTC    PICTURE X.
+           02  NBTOTH    PICTURE X.
+           02  NBTOTO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  NBACTC    PICTURE X.
+           02  NBACTH    PICTURE X.
+           02  NBACTO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  NBTERMC    PICTURE X.
+           02  NBTERMH    PICTURE X.
+           02  NBTERMO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  NBANNC    PICTURE X.
+           02  NBANNH    PICTURE X.
+           02  NBANNO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  NBSUPPC    PICTURE X.
+           02  NBSUPPH    PICTURE X.
+           02  NBSUPPO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  AGEMOYC    PICTURE X.
+           02  AGEMOYH    PICTURE X.
+           02  AGEMOYO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NBSANSTC    PICTURE X.
+           02  NBSANSTH    PICTURE X.
+           02  NBSANSTO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSH    PICTURE X.
+           02  MESSO  PIC X(79).
