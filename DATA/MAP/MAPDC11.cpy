@@ -0,0 +1,284 @@
+       01  MAPDI.
+           02  FILLER PIC X(12).
+           02  IDENTL    COMP  PIC  S9(4).
+           02  IDENTF    PICTURE X.
+           02  FILLER REDEFINES IDENTF.
+             03 IDENTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  IDENTI  PIC X(18).
+           02  JOURL    COMP  PIC  S9(4).
+           02  JOURF    PICTURE X.
+           02  FILLER REDEFINES JOURF.
+             03 JOURA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  JOURI  PIC X(10).
+           02  DATEL    COMP  PIC  S9(4).
+           02  DATEF    PICTURE X.
+           02  FILLER REDEFINES DATEF.
+             03 DATEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DATEI  PIC X(10).
+           02  HEUREL    COMP  PIC  S9(4).
+           02  HEUREF    PICTURE X.
+           02  FILLER REDEFINES HEUREF.
+             03 HEUREA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  HEUREI  PIC X(8).
+           02  NUMSTAGL    COMP  PIC  S9(4).
+           02  NUMSTAGF    PICTURE X.
+           02  FILLER REDEFINES NUMSTAGF.
+             03 NUMSTAGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NUMSTAGI  PIC X(4).
+           02  NOML    COMP  PIC  S9(4).
+           02  NOMF    PICTURE X.
+           02  FILLER REDEFINES NOMF.
+             03 NOMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NOMI  PIC X(20).
+           02  PRENOML    COMP  PIC  S9(4).
+           02  PRENOMF    PICTURE X.
+           02  FILLER REDEFINES PRENOMF.
+             03 PRENOMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PRENOMI  PIC X(15).
+           02  D1LIBL    COMP  PIC  S9(4).
+           02  D1LIBF    PICTURE X.
+           02  FILLER REDEFINES D1LIBF.
+             03 D1LIBA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D1LIBI  PIC X(30).
+           02  D1STATL    COMP  PIC  S9(4).
+           02  D1STATF    PICTURE X.
+           02  FILLER REDEFINES D1STATF.
+             03 D1STATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D1STATI  PIC X(1).
+           02  D1DATEL    COMP  PIC  S9(4).
+           02  D1DATEF    PICTURE X.
+           02  FILLER REDEFINES D1DATEF.
+             03 D1DATEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D1DATEI  PIC X(8).
+           02  D1COMML    COMP  PIC  S9(4).
+           02  D1COMMF    PICTURE X.
+           02  FILLER REDEFINES D1COMMF.
+             03 D1COMMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D1COMMI  PIC X(30).
+           02  D2LIBL    COMP  PIC  S9(4).
+           02  D2LIBF    PICTURE X.
+           02  FILLER REDEFINES D2LIBF.
+             03 D2LIBA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D2LIBI  PIC X(30).
+           02  D2STATL    COMP  PIC  S9(4).
+           02  D2STATF    PICTURE X.
+           02  FILLER REDEFINES D2STATF.
+             03 D2STATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D2STATI  PIC X(1).
+           02  D2DATEL    COMP  PIC  S9(4).
+           02  D2DATEF    PICTURE X.
+           02  FILLER REDEFINES D2DATEF.
+             03 D2DATEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D2DATEI  PIC X(8).
+           02  D2COMML    COMP  PIC  S9(4).
+           02  D2COMMF    PICTURE X.
+           02  FILLER REDEFINES D2COMMF.
+             03 D2COMMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D2COMMI  PIC X(30).
+           02  D3LIBL    COMP  PIC  S9(4).
+           02  D3LIBF    PICTURE X.
+           02  FILLER REDEFINES D3LIBF.
+             03 D3LIBA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D3LIBI  PIC X(30).
+           02  D3STATL    COMP  PIC  S9(4).
+           02  D3STATF    PICTURE X.
+           02  FILLER REDEFINES D3STATF.
+             03 D3STATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D3STATI  PIC X(1).
+           02  D3DATEL    COMP  PIC  S9(4).
+           02  D3DATEF    PICTURE X.
+           02  FILLER REDEFINES D3DATEF.
+             03 D3DATEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D3DATEI  PIC X(8).
+           02  D3COMML    COMP  PIC  S9(4).
+           02  D3COMMF    PICTURE X.
+           02  FILLER REDEFINES D3COMMF.
+             03 D3COMMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D3COMMI  PIC X(30).
+           02  D4LIBL    COMP  PIC  S9(4).
+           02  D4LIBF    PICTURE X.
+           02  FILLER REDEFINES D4LIBF.
+             03 D4LIBA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D4LIBI  PIC X(30).
+           02  D4STATL    COMP  PIC  S9(4).
+           02  D4STATF    PICTURE X.
+           02  FILLER REDEFINES D4STATF.
+             03 D4STATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D4STATI  PIC X(1).
+           02  D4DATEL    COMP  PIC  S9(4).
+           02  D4DATEF    PICTURE X.
+           02  FILLER REDEFINES D4DATEF.
+             03 D4DATEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D4DATEI  PIC X(8).
+           02  D4COMML    COMP  PIC  S9(4).
+           02  D4COMMF    PICTURE X.
+           02  FILLER REDEFINES D4COMMF.
+             03 D4COMMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D4COMMI  PIC X(30).
+           02  D5LIBL    COMP  PIC  S9(4).
+           02  D5LIBF    PICTURE X.
+           02  FILLER REDEFINES D5LIBF.
+             03 D5LIBA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D5LIBI  PIC X(30).
+           02  D5STATL    COMP  PIC  S9(4).
+           02  D5STATF    PICTURE X.
+           02  FILLER REDEFINES D5STATF.
+             03 D5STATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D5STATI  PIC X(1).
+           02  D5DATEL    COMP  PIC  S9(4).
+           02  D5DATEF    PICTURE X.
+           02  FILLER REDEFINES D5DATEF.
+             03 D5DATEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D5DATEI  PIC X(8).
+           02  D5COMML    COMP  PIC  S9(4).
+           02  D5COMMF    PICTURE X.
+           02  FILLER REDEFINES D5COMMF.
+             03 D5COMMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  D5COMMI  PIC X(30).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MESSI  PIC X(79).
+       01  MAPDO REDEFINES MAPDI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  IDENTC    PICTURE X.
+           02  IDENTH    PICTURE X.
+           02  IDENTO  PIC X(18).
+           02  FILLER PICTURE X(3).
+           02  JOURC    PICTURE X.
+           02  JOURH    PICTURE X.
+           02  JOURO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  DATEC    PICTURE X.
+           02  DATEH    PICTURE X.
+           02  DATEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HEUREC    PICTURE X.
+           02  HEUREH    PICTURE X.
+           02  HEUREO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  NUMSTAGC    PICTURE X.
+           02  NUMSTAGH    PICTURE X.
+           02  NUMSTAGO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NOMC    PICTURE X.
+           02  NOMH    PICTURE X.
+           02  NOMO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  PRENOMC    PICTURE X.
+           02  PRENOMH    PICTURE X.
+           02  PRENOMO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  D1LIBC    PICTURE X.
+           02  D1LIBH    PICTURE X.
+           02  D1LIBO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D1STATC    PICTURE X.
+           02  D1STATH    PICTURE X.
+           02  D1STATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  D1DATEC    PICTURE X.
+           02  D1DATEH    PICTURE X.
+           02  D1DATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  D1COMMC    PICTURE X.
+           02  D1COMMH    PICTURE X.
+           02  D1COMMO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D2LIBC    PICTURE X.
+           02  D2LIBH    PICTURE X.
+           02  D2LIBO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D2STATC    PICTURE X.
+           02  D2STATH    PICTURE X.
+           02  D2STATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  D2DATEC    PICTURE X.
+           02  D2DATEH    PICTURE X.
+           02  D2DATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  D2COMMC    PICTURE X.
+           02  D2COMMH    PICTURE X.
+           02  D2COMMO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D3LIBC    PICTURE X.
+           02  D3LIBH    PICTURE X.
+           02  D3LIBO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D3STATC    PICTURE X.
+           02  D3STATH    PICTURE X.
+           02  D3STATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  D3DATEC    PICTURE X.
+           02  D3DATEH    PICTURE X.
+           02  D3DATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  D3COMMC    PICTURE X.
+           02  D3COMMH    PICTURE X.
+           02  D3COMMO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D4LIBC    PICTURE X.
+           02  D4LIBH    PICTURE X.
+           02  D4LIBO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D4STATC    PICTURE X.
+           02  D4STATH    PICTURE X.
+           02  D4STATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  D4DATEC    PICTURE X.
+           02  D4DATEH    PICTURE X.
+           02  D4DATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  D4COMMC    PICTURE X.
+           02  D4COMMH    PICTURE X.
+           02  D4COMMO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D5LIBC    PICTURE X.
+           02  D5LIBH    PICTURE X.
+           02  D5LIBO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  D5STATC    PICTURE X.
+           02  D5STATH    PICTURE X.
+           02  D5STATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  D5DATEC    PICTURE X.
+           02  D5DATEH    PICTURE X.
+           02  D5DATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  D5COMMC    PICTURE X.
+           02  D5COMMH    PICTURE X.
+           02  D5COMMO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSH    PICTURE X.
+           02  MESSO  PIC X(79).
