@@ -31,7 +31,10 @@
          02 CR                       PIC 9.
            88 cr-valide    value 0.
            88 cr-not-valid value 1.
-               
+      *    Plage d'annees plausibles (0/0 = pas de controle)
+         02 AN-MIN-V                 PIC 9(4).
+         02 AN-MAX-V                 PIC 9(4).
+
        PROCEDURE DIVISION USING pgm-param.
            IF DATE-ENTERED IS NOT NUMERIC
              perform 21100-DATE-ERROR
@@ -49,6 +52,11 @@
                IF (NOT (MOD400 OR (MOD4 AND NOT MOD100)))
                  perform 21100-DATE-ERROR
                END-IF
+      *        Check plage d'annees plausible (appelant la demande)
+             WHEN (AN-MIN-V > 0 AND YEAR-E < AN-MIN-V)
+               perform 21100-DATE-ERROR
+             WHEN (AN-MAX-V > 0 AND YEAR-E > AN-MAX-V)
+               perform 21100-DATE-ERROR
              WHEN OTHER
                continue
              END-EVALUATE
