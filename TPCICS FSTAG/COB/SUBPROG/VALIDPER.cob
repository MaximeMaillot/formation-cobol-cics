@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDPER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * --------- Nom du sous-programme
+       01 pgm-name.
+         02 pgm-validdat                 PIC X(8) value 'VALIDDAT'.
+
+      * --------- Parametre pour sous-programme VALIDDAT
+       01 validdat-param.
+         02 date-to-validate             PIC X(8).
+         02 CR-VALIDDAT                  PIC 9.
+          88 cr-validdat-false                 value 0.
+          88 cr-validdat-ok                    value 1.
+         02 AN-MIN-VALIDDAT              PIC 9(4).
+         02 AN-MAX-VALIDDAT              PIC 9(4).
+
+      * --------- Zones de comparaison des dates (remises en ordre AAAAMMJJ)
+       01 DATE-ORDO-DEB.
+         02 DATE-ORDO-DEB-AAAA           PIC 9(4).
+         02 DATE-ORDO-DEB-MM             PIC 9(2).
+         02 DATE-ORDO-DEB-JJ             PIC 9(2).
+       01 DATE-ORDO-FIN.
+         02 DATE-ORDO-FIN-AAAA           PIC 9(4).
+         02 DATE-ORDO-FIN-MM             PIC 9(2).
+         02 DATE-ORDO-FIN-JJ             PIC 9(2).
+
+       LINKAGE SECTION.
+       01 pgm-param.
+         02 DATE-DEBUT-P                 PIC X(8).
+         02 DATE-FIN-P                   PIC X(8).
+         02 AN-MIN-P                     PIC 9(4).
+         02 AN-MAX-P                     PIC 9(4).
+         02 CR-PERIODE                   PIC 9.
+           88 cr-periode-ok              value 0.
+           88 cr-periode-deb-invalide    value 1.
+           88 cr-periode-fin-invalide    value 2.
+           88 cr-periode-ordre-invalide  value 3.
+
+       PROCEDURE DIVISION USING pgm-param.
+      *    Controle de la date de debut (memes regles que VALIDDAT)
+           MOVE AN-MIN-P TO AN-MIN-VALIDDAT
+           MOVE AN-MAX-P TO AN-MAX-VALIDDAT
+           MOVE DATE-DEBUT-P TO date-to-validate
+           CALL pgm-validdat USING validdat-param
+
+           IF cr-validdat-false
+             MOVE 1 TO CR-PERIODE
+             GOBACK
+           END-IF
+
+      *    Controle de la date de fin
+           MOVE DATE-FIN-P TO date-to-validate
+           CALL pgm-validdat USING validdat-param
+
+           IF cr-validdat-false
+             MOVE 2 TO CR-PERIODE
+             GOBACK
+           END-IF
+
+      *    Controle de l'ordre des deux dates (fin posterieure au debut)
+           MOVE DATE-DEBUT-P(5:4) TO DATE-ORDO-DEB-AAAA
+           MOVE DATE-DEBUT-P(3:2) TO DATE-ORDO-DEB-MM
+           MOVE DATE-DEBUT-P(1:2) TO DATE-ORDO-DEB-JJ
+           MOVE DATE-FIN-P(5:4)   TO DATE-ORDO-FIN-AAAA
+           MOVE DATE-FIN-P(3:2)   TO DATE-ORDO-FIN-MM
+           MOVE DATE-FIN-P(1:2)   TO DATE-ORDO-FIN-JJ
+
+           IF DATE-ORDO-FIN NOT > DATE-ORDO-DEB
+             MOVE 3 TO CR-PERIODE
+           ELSE
+             MOVE 0 TO CR-PERIODE
+           END-IF
+
+           GOBACK
+           .
