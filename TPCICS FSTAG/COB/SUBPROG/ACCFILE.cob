@@ -12,6 +12,7 @@
 
        WORKING-STORAGE SECTION.
        copy CSTAG.
+       copy CDOCS.
 
        01 C-R                     PIC S9(8) COMP.
 
@@ -27,12 +28,16 @@
            88 c-write value 2.
            88 c-rewrite value 3.
            88 c-delete value 4.
+           88 c-startbr value 5.
+           88 c-readnext value 6.
+           88 c-endbr value 7.
          05 code-retour PIC 99.
            88 cr-ok value 0.
            88 cr-key-exists value 1.
            88 cr-duplicate value 2.
            88 cr-file-error value 3.
            88 cr-eof value 4.
+           88 cr-not-found value 5.
            88 cr-unsupported value 99.
          05 enrgmt PIC X(400).
 
@@ -44,6 +49,8 @@
            EVALUATE true
              WHEN file-name  = 'FSTAG'
                perform GESTION-FSTAG
+             WHEN file-name  = 'FDOCS'
+               perform GESTION-FDOCS
              WHEN OTHER
                MOVE 1 to has-error
            END-EVALUATE
@@ -54,16 +61,30 @@
        
        GESTION-FSTAG.
            EVALUATE TRUE
-             WHEN c-read 
+             WHEN c-read
                MOVE enrgmt TO e-stagiaire
-      *         CICS READ  
+               EXEC CICS READ
+                     FILE('FSTAG11 ')
+                     RIDFLD(E-NUMERO)
+                     INTO(E-STAGIAIRE)
+                     UPDATE
+                     RESP(C-R)
+               END-EXEC
                move e-stagiaire to enrgmt
-             WHEN c-rewrite 
+             WHEN c-rewrite
                MOVE enrgmt TO e-stagiaire
-      *         CICS REWRITE 
+               EXEC CICS REWRITE
+                     FILE('FSTAG11 ')
+                     FROM(E-STAGIAIRE)
+                     RESP(C-R)
+               END-EXEC
              WHEN c-delete
                MOVE enrgmt TO e-stagiaire
-      *         CICS DELETE
+               EXEC CICS DELETE
+                     FILE('FSTAG11 ')
+                     RIDFLD(E-NUMERO)
+                     RESP(C-R)
+               END-EXEC
              WHEN c-write
                move enrgmt to e-stagiaire
                EXEC CICS WRITE
@@ -72,6 +93,87 @@
                      FROM(E-STAGIAIRE)
                      RESP(C-R)
                END-EXEC
+             WHEN c-startbr
+               MOVE enrgmt TO e-stagiaire
+               EXEC CICS STARTBR
+                     FILE('FSTAG11 ')
+                     RIDFLD(E-NUMERO)
+                     RESP(C-R)
+               END-EXEC
+             WHEN c-readnext
+               MOVE enrgmt TO e-stagiaire
+               EXEC CICS READNEXT
+                     FILE('FSTAG11 ')
+                     RIDFLD(E-NUMERO)
+                     INTO(E-STAGIAIRE)
+                     RESP(C-R)
+               END-EXEC
+               move e-stagiaire to enrgmt
+             WHEN c-endbr
+               EXEC CICS ENDBR
+                     FILE('FSTAG11 ')
+                     RESP(C-R)
+               END-EXEC
+             WHEN OTHER
+               MOVE 1 TO has-error
+           END-EVALUATE
+           .
+
+       GESTION-FDOCS.
+           EVALUATE TRUE
+             WHEN c-read
+               MOVE enrgmt TO e-document
+               EXEC CICS READ
+                     FILE('FDOCS11 ')
+                     RIDFLD(E-DOC-CLE)
+                     INTO(E-DOCUMENT)
+                     UPDATE
+                     RESP(C-R)
+               END-EXEC
+               move e-document to enrgmt
+             WHEN c-rewrite
+               MOVE enrgmt TO e-document
+               EXEC CICS REWRITE
+                     FILE('FDOCS11 ')
+                     FROM(E-DOCUMENT)
+                     RESP(C-R)
+               END-EXEC
+             WHEN c-delete
+               MOVE enrgmt TO e-document
+               EXEC CICS DELETE
+                     FILE('FDOCS11 ')
+                     RIDFLD(E-DOC-CLE)
+                     RESP(C-R)
+               END-EXEC
+             WHEN c-write
+               move enrgmt to e-document
+               EXEC CICS WRITE
+                     FILE('FDOCS11 ')
+                     RIDFLD(E-DOC-CLE)
+                     FROM(E-DOCUMENT)
+                     RESP(C-R)
+               END-EXEC
+             WHEN c-startbr
+               MOVE enrgmt TO e-document
+               EXEC CICS STARTBR
+                     FILE('FDOCS11 ')
+                     RIDFLD(E-DOC-CLE)
+                     RESP(C-R)
+               END-EXEC
+             WHEN c-readnext
+               MOVE enrgmt TO e-document
+               EXEC CICS READNEXT
+                     FILE('FDOCS11 ')
+                     RIDFLD(E-DOC-CLE)
+                     INTO(E-DOCUMENT)
+                     RESP(C-R)
+               END-EXEC
+               move e-document to enrgmt
+             WHEN c-endbr
+               EXEC CICS ENDBR
+                     FILE('FDOCS11 ')
+                     RESP(C-R)
+               END-EXEC
              WHEN OTHER
                MOVE 1 TO has-error
            END-EVALUATE
@@ -85,7 +187,11 @@
                MOVE 0 to code-retour
              WHEN C-R = DFHRESP(DUPREC)
                MOVE 2 to code-retour
+             WHEN C-R = DFHRESP(NOTFND)
+               MOVE 5 to code-retour
+             WHEN C-R = DFHRESP(ENDFILE)
+               MOVE 4 to code-retour
              WHEN OTHER
-               MOVE 99 to code-retour
+               MOVE 3 to code-retour
            END-EVALUATE
            .
\ No newline at end of file
