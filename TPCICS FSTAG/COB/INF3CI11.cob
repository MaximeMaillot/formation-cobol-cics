@@ -23,31 +23,63 @@
       *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
       *------------------------------------------------------*
        01  WS-COMMAREA.
-           05 PROG-PRECEDENT      PIC X(8).
-           05 PROG-COURANT        PIC X(8).
-           05 PROG-SUIVANT        PIC X(8).
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
            05 IS-LOCKED           PIC 9.
              88 IS-LOCKED-FALSE value 0.
              88 IS-LOCKED-TRUE  value 1.
            05 NUM-STAGI-PREC      PIC 9(4).
-           05 FILLER              PIC X(71).
+           05 FILLER              PIC X(60).
 
        01 C-R                     PIC S9(8) COMP.
 
        01 MON-PROG                PIC X(8) VALUE 'INF3CI11'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP3C11 '.
        01 MA-TRX                  PIC X(4) VALUE 'T3CB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
       *------------------------------------------------------*
       *   DESCRIPTION   DE   LA   MAP                        *
       *------------------------------------------------------*
        COPY MAP3C11.
 
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
        01 NUM-TEL-NUMERIC PIC 99.
 
+      * --------- Zones de controle de l'adresse email
+       01 EMAIL-LOCAL                 PIC X(40).
+       01 EMAIL-DOMAIN                PIC X(40).
+       01 EMAIL-AT-COUNT              PIC 99.
+       01 EMAIL-DOT-COUNT             PIC 99.
+
+      * --------- Zones de comparaison des dates de prestation
+       01 DATE-ORDO-DEB.
+         02 DATE-ORDO-DEB-AAAA           PIC 9(4).
+         02 DATE-ORDO-DEB-MM             PIC 9(2).
+         02 DATE-ORDO-DEB-JJ             PIC 9(2).
+       01 DATE-ORDO-FIN.
+         02 DATE-ORDO-FIN-AAAA           PIC 9(4).
+         02 DATE-ORDO-FIN-MM             PIC 9(2).
+         02 DATE-ORDO-FIN-JJ             PIC 9(2).
+
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
        01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
 
       *------------------------------------------------------*
       *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
@@ -72,8 +104,14 @@
       * Structure d'un stagiaire
        COPY CSTAG.
 
+      * Structure de la trace d'audit (TDQ INFO)
+       COPY CTDINFO.
 
-      *  
+      * Structure de l'historique d'audit consultable (FSTAGA11)
+       COPY CTDHIST.
+
+
+      *
        01 interval                       pic S9(15) comp-3.
        01 num-j                          PIC S9(5) comp.
        01 ident                          PIC X(17).
@@ -81,14 +119,45 @@
       * --------- Nom des sous-programmes
        01 pgm-name.
          02 pgm-validdat                 PIC X(8) value 'VALIDDAT'.
+         02 pgm-validper                 PIC X(8) value 'VALIDPER'.
          02 pgm-accfile                  PIC X(8) value 'ACCFILE '.
 
-      * --------- Paramètre pour sous-programme VALIDDAT 
+      * --------- Paramètre pour sous-programme VALIDDAT
        01 validdat-param.
          02 date-to-validate             PIC X(8).
          02 CR-VALIDDAT                  PIC 9 value 0.
           88 cr-validdat-false                 value 0.
           88 cr-validdat-ok                    value 1.
+         02 AN-MIN-VALIDDAT              PIC 9(4) value 0.
+         02 AN-MAX-VALIDDAT              PIC 9(4) value 0.
+
+      * --------- Parametre pour sous-programme VALIDPER (date de debut
+      *           et de fin de prestation controlees et ordonnees)
+       01 validper-param.
+         02 DATE-DEBUT-P                 PIC X(8).
+         02 DATE-FIN-P                   PIC X(8).
+         02 AN-MIN-P                     PIC 9(4) value 0.
+         02 AN-MAX-P                     PIC 9(4) value 0.
+         02 CR-PERIODE                   PIC 9.
+           88 cr-periode-ok              value 0.
+           88 cr-periode-deb-invalide    value 1.
+           88 cr-periode-fin-invalide    value 2.
+           88 cr-periode-ordre-invalide  value 3.
+
+      * --------- Plage d'age plausible pour la date de naissance
+       01 AGE-MIN-STAGIAIRE              PIC 999 value 14.
+       01 AGE-MAX-STAGIAIRE              PIC 999 value 100.
+       01 DATE-COURANTE                  PIC X(10).
+       01 ANNEE-COURANTE                 PIC 9(4).
+
+      * --------- Zones de travail pour le recapitulatif avant/apres
+      *           affiche au moment de la confirmation de la modif
+       01 W-CHANGES-TXT                  PIC X(70).
+       01 W-DIFF-TAG                     PIC X(10).
+       01 W-PTR                          PIC 9(3).
+       01 W-DIFF-BOOL                    PIC 9.
+         88 DIFF-FIRST-OUI          VALUE 1.
+         88 DIFF-FIRST-NON          VALUE 0.
 
       * ---------- Paramètre pour sous-programme ACCFILE
        01 accfile-param.
@@ -98,12 +167,16 @@
            88 c-write              value 2.
            88 c-rewrite            value 3.
            88 c-delete             value 4.
+           88 c-startbr            value 5.
+           88 c-readnext           value 6.
+           88 c-endbr              value 7.
          05 code-retour                  PIC 99.
            88 cr-ok                value 0.
            88 cr-key-exists        value 1.
            88 cr-duplicate         value 2.
            88 cr-file-error        value 3.
            88 cr-eof               value 4.
+           88 cr-not-found         value 5.
            88 cr-unsupported       value 99.
          05 enrgmt                       PIC X(400).
 
@@ -130,8 +203,20 @@
       *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
            IF EIBCALEN = 0
               INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
            ELSE
-              MOVE LK-COMMAREA  TO WS-COMMAREA
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
            END-IF
 
            MOVE  PROG-COURANT     TO  PROG-PRECEDENT
@@ -222,8 +307,11 @@
                    SET IS-LOCKED-FALSE TO TRUE
                    INITIALIZE NUM-STAGI-PREC
 
+                   MOVE PROG-COURANT TO LAST-PROG
                    MOVE 'INF0CI11' TO PROG-SUIVANT
                    perform 23110-PROG-SUIVANT
+              WHEN DFHPF1
+                   PERFORM  90100-TRAIT-AIDE
               WHEN DFHPF12
                    PERFORM  23200-TRAIT-FIN
               WHEN OTHER
@@ -268,16 +356,14 @@
        GET-STAGIAIRE.
            MOVE NUMSTAGI TO E-NUMERO
 
-           EXEC CICS READ
-                     FILE('FSTAG11 ')
-                     RIDFLD(E-NUMERO)
-                     INTO(E-STAGIAIRE)
-                     UPDATE
-                     RESP(C-R)
-           END-EXEC.
+           MOVE 'FSTAG'    TO file-name
+           SET c-read      TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt     TO E-STAGIAIRE
 
-           EVALUATE C-R
-             WHEN DFHRESP(NORMAL)
+           EVALUATE TRUE
+             WHEN cr-ok
 
               MOVE E-NOM        TO NOMO
               MOVE E-PRENOM     TO PRENOMO
@@ -287,15 +373,26 @@
               MOVE E-VILLE      TO VILLEO
               MOVE E-TELDOM     TO TELDOMO
               MOVE E-TELPOR     TO TELMOBO
+              MOVE E-EMAIL      TO EMAILO
               MOVE E-DATE-NAISS TO DATENO
+              MOVE E-DATE-DEB-PRESTA TO DATEDEBO
+              MOVE E-DATE-FIN-PRESTA TO DATEFINO
+              MOVE E-STATUT     TO STATUTO
+              MOVE E-CONTACT-URGENCE-NOM TO CONTURGO
+              MOVE E-CONTACT-URGENCE-TEL TO TELURGO
+              MOVE E-NOTES      TO NOTESO
 
               MOVE E-NUMERO to NUM-STAGI-PREC
               perform SHOW-DATA
-              
-             WHEN OTHER
+
+             WHEN cr-not-found
                MOVE LOW-VALUE   TO MAP3O
-               
+
                MOVE 'Pas de stagiaire trouve'     to messo
+             WHEN OTHER
+               MOVE LOW-VALUE   TO MAP3O
+
+               MOVE 'Echec de la lecture'     to messo
            END-EVALUATE
            
            MOVE -1 to numstagl
@@ -322,11 +419,14 @@
 
        SHOW-DATA.
       *        Unprot / mdt
-               MOVE 'A' TO NOMA PRENOMA ADR1A ADR2A CODEPA VILLEA 
-                           TELDOMA TELMOBA DATENA
+               MOVE 'A' TO NOMA PRENOMA ADR1A ADR2A CODEPA VILLEA
+                           TELDOMA TELMOBA EMAILA DATENA DATEDEBA
+                           DATEFINA STATUTA CONTURGA TELURGA NOTESA
       *        Askip / mdt
-               MOVE '1' TO CNOMA CPRENOMA CADR1A CCODEPA CVILLEA 
-                           CTELDOMA CTELMOBA CDATENA
+               MOVE '1' TO CNOMA CPRENOMA CADR1A CCODEPA CVILLEA
+                           CTELDOMA CTELMOBA CEMAILA CDATENA CDATEDEBA
+                           CDATEFINA CSTATUTA CCONTURGA CTELURGA
+                           CNOTESA
            .
 
        23200-CHECK-DATA.
@@ -355,7 +455,10 @@
            END-IF
 
       * ---------- Appel sous programme VALIDDAT
+           PERFORM 23210-GET-ANNEE-COURANTE
            MOVE DATENI to date-to-validate
+           COMPUTE AN-MIN-VALIDDAT = ANNEE-COURANTE - AGE-MAX-STAGIAIRE
+           COMPUTE AN-MAX-VALIDDAT = ANNEE-COURANTE - AGE-MIN-STAGIAIRE
            CALL pgm-validdat using validdat-param
 
            IF cr-validdat-false
@@ -399,37 +502,171 @@
 
            IF TELDOMI NOT = SPACE AND LOW-VALUE
               IF (TELDOMI IS NOT NUMERIC)
-                 MOVE -1 to TELDOML 
-                 MOVE 'Numero telephone domicile invalide' to messo
-                 perform 22000-TRAIT-ENVOI
-              END-IF            
-              MOVE TELDOMI(1:2) TO NUM-TEL-NUMERIC
-              IF (NUM-TEL-NUMERIC  < 1 OR NUM-TEL-NUMERIC  > 5)
-                 MOVE -1 to TELDOML 
+                 MOVE -1 to TELDOML
                  MOVE 'Numero telephone domicile invalide' to messo
                  perform 22000-TRAIT-ENVOI
               END-IF
+      *       Prefixe '00' = numero international / COM-TOM non
+      *       rattache au plan de numerotation metropolitain
+              IF TELDOMI(1:2) NOT = '00'
+                 MOVE TELDOMI(1:2) TO NUM-TEL-NUMERIC
+                 IF (NUM-TEL-NUMERIC  < 1 OR NUM-TEL-NUMERIC  > 5)
+                    MOVE -1 to TELDOML
+                    MOVE 'Numero telephone domicile invalide' to messo
+                    perform 22000-TRAIT-ENVOI
+                 END-IF
+              END-IF
            END-IF
-           
-           IF TELMOBI NOT = SPACE AND LOW-VALUE 
-              MOVE TELMOBI(1:2) TO NUM-TEL-NUMERIC
-              IF (NUM-TEL-NUMERIC NOT = 6)
-                 MOVE -1 to TELMOBL 
+
+           IF TELMOBI NOT = SPACE AND LOW-VALUE
+              IF (TELMOBI IS NOT NUMERIC)
+                 MOVE -1 to TELMOBL
                  MOVE 'Numero telephone mobile invalide' to messo
                  perform 22000-TRAIT-ENVOI
               END-IF
+              IF TELMOBI(1:2) NOT = '00'
+                 MOVE TELMOBI(1:2) TO NUM-TEL-NUMERIC
+                 IF (NUM-TEL-NUMERIC NOT = 6)
+                    MOVE -1 to TELMOBL
+                    MOVE 'Numero telephone mobile invalide' to messo
+                    perform 22000-TRAIT-ENVOI
+                 END-IF
+              END-IF
            END-IF
-           .    
+
+      *    Check le telephone du contact d'urgence (facultatif)
+           IF TELURGI NOT = SPACE AND LOW-VALUE
+              IF (TELURGI IS NOT NUMERIC)
+                 MOVE -1 to TELURGL
+                 MOVE 'Numero telephone urgence invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+              IF TELURGI(1:2) NOT = '00'
+                 MOVE TELURGI(1:2) TO NUM-TEL-NUMERIC
+                 IF (NUM-TEL-NUMERIC  < 1 OR NUM-TEL-NUMERIC  > 6)
+                    MOVE -1 to TELURGL
+                    MOVE 'Numero telephone urgence invalide' to messo
+                    perform 22000-TRAIT-ENVOI
+                 END-IF
+              END-IF
+           END-IF
+
+      *    Check l'adresse email
+           IF EMAILI NOT = SPACE AND LOW-VALUE
+              MOVE 0 TO EMAIL-AT-COUNT
+              INSPECT EMAILI TALLYING EMAIL-AT-COUNT FOR ALL '@'
+              IF EMAIL-AT-COUNT NOT = 1
+                 MOVE -1 to emaill
+                 MOVE 'Adresse email invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+
+              MOVE SPACE TO EMAIL-LOCAL EMAIL-DOMAIN
+              UNSTRING EMAILI DELIMITED BY '@'
+                       INTO EMAIL-LOCAL EMAIL-DOMAIN
+              END-UNSTRING
+
+              IF EMAIL-LOCAL = SPACE OR LOW-VALUE
+                 MOVE -1 to emaill
+                 MOVE 'Adresse email invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+
+              MOVE 0 TO EMAIL-DOT-COUNT
+              INSPECT EMAIL-DOMAIN TALLYING EMAIL-DOT-COUNT FOR ALL '.'
+              IF EMAIL-DOT-COUNT = 0
+                 OR EMAIL-DOMAIN(1:1) = '.' OR SPACE OR LOW-VALUE
+                 MOVE -1 to emaill
+                 MOVE 'Adresse email invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+
+      *    Check les dates de prestation
+           IF DATEDEBI = SPACE OR LOW-VALUE
+              IF DATEFINI NOT = SPACE AND LOW-VALUE
+                 MOVE -1 to datedebl
+                 MOVE 'Saisissez une date de debut de prestation'
+                   to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           ELSE
+             IF DATEFINI = SPACE OR LOW-VALUE
+      * ---------- Appel sous programme VALIDDAT (debut seul)
+               MOVE DATEDEBI to date-to-validate
+               MOVE 0 TO AN-MIN-VALIDDAT AN-MAX-VALIDDAT
+               CALL pgm-validdat using validdat-param
+
+               IF cr-validdat-false
+                  MOVE -1 to datedebl
+                  MOVE 'Date de debut de prestation non valide'
+                    to messo
+                  perform 22000-TRAIT-ENVOI
+               END-IF
+             ELSE
+      * ---------- Appel sous programme VALIDPER (debut + fin ordonnes)
+               MOVE DATEDEBI TO DATE-DEBUT-P
+               MOVE DATEFINI TO DATE-FIN-P
+               MOVE 0 TO AN-MIN-P AN-MAX-P
+               CALL pgm-validper using validper-param
+
+               EVALUATE TRUE
+                 WHEN cr-periode-deb-invalide
+                   MOVE -1 to datedebl
+                   MOVE 'Date de debut de prestation non valide'
+                     to messo
+                   perform 22000-TRAIT-ENVOI
+                 WHEN cr-periode-fin-invalide
+                   MOVE -1 to datefinl
+                   MOVE 'Date de fin de prestation non valide'
+                     to messo
+                   perform 22000-TRAIT-ENVOI
+                 WHEN cr-periode-ordre-invalide
+                   MOVE -1 to datefinl
+                   MOVE 'La date de fin doit etre posterieure au debut'
+                     to messo
+                   perform 22000-TRAIT-ENVOI
+                 WHEN OTHER
+                   continue
+               END-EVALUATE
+             END-IF
+           END-IF
+
+      *    Check le statut
+           IF STATUTI = SPACE OR LOW-VALUE
+              MOVE -1 to statutl
+              MOVE 'Veuillez saisir un statut (A/T/C)' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+           IF STATUTI NOT = 'A' AND NOT = 'T' AND NOT = 'C'
+              MOVE -1 to statutl
+              MOVE 'Statut invalide (A/T/C)' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+           .
+
+       23210-GET-ANNEE-COURANTE.
+      *    Annee courante, utilisee pour borner la plage d'age
+      *    plausible d'une date de naissance
+           EXEC CICS ASKTIME
+                     ABSTIME(interval)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME(interval)
+                     DDMMYYYY(DATE-COURANTE)
+                     DATESEP('/')
+           END-EXEC
+
+           MOVE DATE-COURANTE(7:4) TO ANNEE-COURANTE
+           .
 
        23300-MODIFY-STAGIAIRE.
-      *    Ecrit le stagiaire           
-           EXEC CICS READ
-                     FILE('FSTAG11 ')
-                     RIDFLD(E-NUMERO)
-                     INTO(E-STAGIAIRE)
-                     UPDATE
-                     RESP(C-R)
-           END-EXEC.
+      *    Ecrit le stagiaire
+           MOVE 'FSTAG'    TO file-name
+           SET c-read      TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt     TO E-STAGIAIRE
 
            MOVE NUMSTAGI  TO E-NUMERO
            MOVE NOMI      TO E-NOM
@@ -440,21 +677,28 @@
            MOVE VILLEI    TO E-VILLE
            MOVE TELDOMI   TO E-TELDOM
            MOVE TELMOBI   TO E-TELPOR
+           MOVE EMAILI    TO E-EMAIL
            MOVE DATENI    TO E-DATE-NAISS
-
-           EXEC CICS REWRITE
-                     FILE('FSTAG11 ')
-                     FROM(E-STAGIAIRE)
-                     RESP(C-R)
-           END-EXEC
-
-           EVALUATE C-R
-             WHEN DFHRESP(NORMAL)
+           MOVE DATEDEBI  TO E-DATE-DEB-PRESTA
+           MOVE DATEFINI  TO E-DATE-FIN-PRESTA
+           MOVE STATUTI   TO E-STATUT
+           MOVE CONTURGI  TO E-CONTACT-URGENCE-NOM
+           MOVE TELURGI   TO E-CONTACT-URGENCE-TEL
+           MOVE NOTESI    TO E-NOTES
+
+           MOVE 'FSTAG'    TO file-name
+           SET c-rewrite   TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+
+           EVALUATE TRUE
+             WHEN cr-ok
                MOVE 'Stagiaire modifie avec succes' to messo
+               PERFORM 23310-AUDIT-MODIFICATION
              WHEN OTHER
                MOVE 'Echec de la modification' to messo
            END-EVALUATE
-           
+
            move -1     to numstagl
 
            SET IS-LOCKED-FALSE TO TRUE
@@ -462,6 +706,50 @@
            PERFORM 22000-TRAIT-ENVOI
            .
 
+       23310-AUDIT-MODIFICATION.
+      *    Trace d'audit de la modification (TDQ INFO)
+           MOVE SPACE TO E-TD
+
+           EXEC CICS ASKTIME
+                     ABSTIME(interval)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME(interval)
+                     DDMMYYYY(DATE-TD)
+                     DATESEP('/')
+                     TIME(HEURE-TD)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE EIBTRMID        TO TERMINAL-TD
+           MOVE EIBUSERID       TO USERID-USER-TD
+           MOVE 'V'             TO TYPE-DONNEES
+           MOVE 'FSTAG11 '      TO RESSOURCE-TD
+           MOVE 'M'             TO FONCTION-TD
+           MOVE NUMSTAGI        TO NUM-STAG-TD
+
+           EXEC CICS WRITEQ TD
+                     QUEUE('INFO')
+                     FROM(E-TD)
+                     LENGTH(LENGTH OF E-TD)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE NUMSTAGI        TO NUM-STAG-H
+           MOVE DATE-TD         TO DATE-H
+           MOVE HEURE-TD        TO HEURE-H
+           MOVE EIBTRMID        TO TERMINAL-H
+           MOVE EIBUSERID       TO USERID-USER-H
+           MOVE 'M'             TO FONCTION-H
+
+           EXEC CICS WRITE
+                     FILE('FSTAGA11')
+                     RIDFLD(CLE-HISTO)
+                     FROM(E-HISTO)
+                     RESP(C-R)
+           END-EXEC
+           .
+
        23110-PROG-SUIVANT.
       *------------------*
            EXEC CICS XCTL  PROGRAM  (PROG-SUIVANT)
@@ -472,6 +760,7 @@
 
        23200-TRAIT-FIN.
       *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
@@ -480,17 +769,28 @@
            perform SHOW-DATA
            SET IS-LOCKED-TRUE TO TRUE 
            
-           IF confi = SPACE OR LOW-VALUE 
-      *       Prot / Highlight / askip / no mdt     
+           IF confi = SPACE OR LOW-VALUE
+      *       Prot / Highlight / askip / no mdt
               MOVE '8'    TO lconfa
-      *       Unprot / Highlight / no mdt        
+      *       Unprot / Highlight / no mdt
               MOVE 'H'    TO  confa
               MOVE -1     TO confl
 
               MOVE '9'    TO NUMSTAGA NOMA PRENOMA ADR1A ADR2A CODEPA
                              VILLEA TELDOMA TELMOBA DATENA
 
-              MOVE 'Confirmez votre choix' to messo
+              perform GET-OLD-FOR-DIFF
+              perform 23410-BUILD-DIFF-MSG
+
+              IF W-CHANGES-TXT = SPACE
+                 MOVE 'Aucune modification -(O/N)' to messo
+              ELSE
+                 STRING 'Modif ' DELIMITED BY SIZE
+                        W-CHANGES-TXT DELIMITED BY SPACE
+                        ' -(O/N)' DELIMITED BY SIZE
+                        INTO messo
+                 END-STRING
+              END-IF
 
               MOVE SPACE  TO CONFO
 
@@ -515,8 +815,10 @@
               MOVE -1     TO confl
               
       *       Askip / Highlight / mdt        
-              MOVE '9'    TO NUMSTAGA NOMA PRENOMA ADR1A ADR2A CODEPA 
+              MOVE '9'    TO NUMSTAGA NOMA PRENOMA ADR1A ADR2A CODEPA
                              VILLEA TELDOMA TELMOBA DATENA
+                             DATEDEBA DATEFINA STATUTA EMAILA
+                             CONTURGA TELURGA NOTESA
 
               MOVE 'Mauvais choix' TO messo
 
@@ -528,6 +830,90 @@
            MOVE SPACE TO confo
            .
 
+      *--------------------------------------------------
+      * --- RECAPITULATIF AVANT/APRES (ECRAN CONFIRM) ---
+      *--------------------------------------------------
+       GET-OLD-FOR-DIFF.
+      *    Relit la version enregistree du stagiaire (non modifiee)
+      *    pour la comparer aux valeurs saisies a l'ecran
+           MOVE NUMSTAGI    TO E-NUMERO
+           MOVE 'FSTAG'     TO file-name
+           SET c-read       TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt      TO E-STAGIAIRE
+           .
+
+       23410-BUILD-DIFF-MSG.
+      *    Construit la liste des champs qui seraient modifies
+           MOVE SPACE TO W-CHANGES-TXT
+           MOVE 1     TO W-PTR
+           SET DIFF-FIRST-OUI TO TRUE
+
+           IF E-NOM NOT = NOMI
+              MOVE 'NOM'       TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-PRENOM NOT = PRENOMI
+              MOVE 'PRENOM'    TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-ADR1 NOT = ADR1I OR E-ADR2 NOT = ADR2I
+              OR E-CODEP NOT = CODEPI OR E-VILLE NOT = VILLEI
+              MOVE 'ADRESSE'   TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-TELDOM NOT = TELDOMI
+              MOVE 'TELDOM'    TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-TELPOR NOT = TELMOBI
+              MOVE 'TELPOR'    TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-EMAIL NOT = EMAILI
+              MOVE 'EMAIL'     TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-DATE-NAISS NOT = DATENI
+              MOVE 'NAISS'     TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-DATE-DEB-PRESTA NOT = DATEDEBI
+              OR E-DATE-FIN-PRESTA NOT = DATEFINI
+              MOVE 'PRESTA'    TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-STATUT NOT = STATUTI
+              MOVE 'STATUT'    TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-CONTACT-URGENCE-NOM NOT = CONTURGI
+              OR E-CONTACT-URGENCE-TEL NOT = TELURGI
+              MOVE 'URGENCE'   TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           IF E-NOTES NOT = NOTESI
+              MOVE 'NOTES'     TO W-DIFF-TAG
+              perform 23411-APPEND-DIFF-TAG
+           END-IF
+           .
+
+       23411-APPEND-DIFF-TAG.
+      *    Ajoute un tag (et sa virgule si necessaire) a W-CHANGES-TXT
+           IF DIFF-FIRST-NON
+              STRING ',' DELIMITED BY SIZE
+                     INTO W-CHANGES-TXT
+                     WITH POINTER W-PTR
+              END-STRING
+           END-IF
+           STRING W-DIFF-TAG DELIMITED BY SPACE
+                  INTO W-CHANGES-TXT
+                  WITH POINTER W-PTR
+           END-STRING
+           SET DIFF-FIRST-NON TO TRUE
+           .
+
        90000-ERR-TOUCHE.
       *----------------*
            MOVE 'TOUCHE DE FONCTION INVALIDE' TO messo
@@ -535,16 +921,28 @@
            PERFORM  22000-TRAIT-ENVOI
            .
 
+       90100-TRAIT-AIDE.
+      *-----------------*
+           MOVE 'PF1=Aide  PF3=Retour menu  ENTREE=Modifier  PF12=Fin'
+             TO messo
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
        91000-ERREUR-CICS.
       *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
            MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
 
        99000-FIN-CICS.
       *--------------*
-           EXEC CICS SEND FROM   (MESSAGE-TXT)
-                          LENGTH (LENGTH OF MESSAGE-TXT)
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
                           ERASE
            END-EXEC
 
