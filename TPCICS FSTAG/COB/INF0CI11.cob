@@ -28,25 +28,59 @@
       *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
       *------------------------------------------------------*
        01  WS-COMMAREA.
-           05 PROG-PRECEDENT      PIC X(8).
-           05 PROG-COURANT        PIC X(8).
-           05 PROG-SUIVANT        PIC X(8).
-           05 FILLER              PIC X(76).
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
+           05 FILLER              PIC X(65).
 
        01 C-R                     PIC S9(8) COMP.
 
+      *------------------------------------------------------*
+      *   PERSONNEL HABILITE A ACCEDER AUX ECRANS DE MISE A   *
+      *   JOUR (INF3CI11 : MODIFICATION, INF4CI11 : SUPPRES-  *
+      *   SION) - LES AUTRES ECRANS RESTENT EN CONSULTATION   *
+      *   LIBRE POUR TOUT LE PERSONNEL                        *
+      *------------------------------------------------------*
+       01 TAB-PERSONNEL-HABILITE.
+         05 W-PERSONNEL-HABILITE PIC X(8) OCCURS 8
+            VALUES 'SUPER01 ', 'SUPER02 ', 'CHEFTR01',
+                   'ADMIN001', 'RESP0001', 'GEST0001',
+                   'GEST0002', 'GEST0003'.
+
+       01 IDX-HABILITE                   PIC 9.
+
+       01 HABILITATION-MAJ-FLAG          PIC 9.
+         88 HABILITATION-MAJ-OK    VALUE 1.
+         88 HABILITATION-MAJ-KO    VALUE 0.
+
        01 MON-PROG                PIC X(8) VALUE 'INF0CI11'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP0C11 '.
        01 MA-TRX                  PIC X(4) VALUE 'T0CB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
       *------------------------------------------------------*
       *   DESCRIPTION   DE   LA   MAP                        *
       *------------------------------------------------------*
        COPY MAP0C11.
 
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
        01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
 
       *------------------------------------------------------*
       *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
@@ -95,8 +129,20 @@
       *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
            IF EIBCALEN = 0
               INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
            ELSE
-              MOVE LK-COMMAREA  TO WS-COMMAREA
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
            END-IF
 
            MOVE  PROG-COURANT     TO  PROG-PRECEDENT
@@ -179,6 +225,10 @@
            EVALUATE EIBAID
               WHEN DFHENTER
                    PERFORM  23100-TRAIT-ENTER
+              WHEN DFHPF1
+                   PERFORM  90100-TRAIT-AIDE
+              WHEN DFHPF3
+                   PERFORM  23300-TRAIT-REPRISE
               WHEN DFHPF12
                    PERFORM  23200-TRAIT-FIN
               WHEN DFHCLEAR
@@ -188,6 +238,24 @@
            END-EVALUATE
            .
 
+      *--------------------------------------------------
+      * --------  REPRISE DU DERNIER ECRAN QUITTE  -------
+      *--------------------------------------------------
+       23300-TRAIT-REPRISE.
+      *---------------------*
+           IF LAST-PROG = SPACE OR LOW-VALUE
+              MOVE 'Aucun ecran a reprendre' TO messo
+              perform 22000-TRAIT-ENVOI
+           ELSE
+              MOVE LAST-PROG TO PROG-SUIVANT
+              IF LAST-PROG = 'INF3CI11' OR 'INF4CI11' OR 'DOC1CI11'
+                 perform 23130-VERIFIE-ACCES-MAJ
+              ELSE
+                 perform 23110-PROG-SUIVANT
+              END-IF
+           END-IF
+           .
+
        23100-TRAIT-ENTER.
       *------------------*
            EXEC CICS RECEIVE MAP  ('MAP0')
@@ -212,15 +280,27 @@
                  MOVE 'INF2CI11' TO PROG-SUIVANT
                  perform 23110-PROG-SUIVANT
                WHEN 3
-                 MOVE 'Choix 3' to messo
-                 PERFORM 22000-TRAIT-ENVOI
+                 MOVE 'INF3CI11' TO PROG-SUIVANT
+                 perform 23130-VERIFIE-ACCES-MAJ
                WHEN 4
-                 MOVE 'Choix 4' to messo
-                 PERFORM 22000-TRAIT-ENVOI
+                 MOVE 'INF4CI11' TO PROG-SUIVANT
+                 perform 23130-VERIFIE-ACCES-MAJ
                WHEN 5
-                 MOVE 'Choix 5' to messo
-                 PERFORM 22000-TRAIT-ENVOI 
-               WHEN OTHER                 
+                 MOVE 'INF5CI11' TO PROG-SUIVANT
+                 perform 23110-PROG-SUIVANT
+               WHEN 6
+                 MOVE 'INF6CI11' TO PROG-SUIVANT
+                 perform 23110-PROG-SUIVANT
+               WHEN 7
+                 MOVE 'INF7CI11' TO PROG-SUIVANT
+                 perform 23110-PROG-SUIVANT
+               WHEN 8
+                 MOVE 'DOC1CI11' TO PROG-SUIVANT
+                 perform 23130-VERIFIE-ACCES-MAJ
+               WHEN 9
+                 MOVE 'INF8CI11' TO PROG-SUIVANT
+                 perform 23110-PROG-SUIVANT
+               WHEN OTHER
                  perform 23120-handle-cursor
            END-EVALUATE
            .
@@ -232,7 +312,30 @@
                            LENGTH   (LENGTH OF WS-COMMAREA)
            END-EXEC
            .
-       
+
+      *--------------------------------------------------
+      * -- CONTROLE D'ACCES AUX ECRANS DE MISE A JOUR  ---
+      *--------------------------------------------------
+       23130-VERIFIE-ACCES-MAJ.
+      *-----------------------*
+           SET HABILITATION-MAJ-KO TO TRUE
+
+           PERFORM VARYING IDX-HABILITE FROM 1 BY 1
+              UNTIL IDX-HABILITE > 8
+              IF EIBUSERID = W-PERSONNEL-HABILITE (IDX-HABILITE)
+                 SET HABILITATION-MAJ-OK TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF HABILITATION-MAJ-OK
+              PERFORM 23110-PROG-SUIVANT
+           ELSE
+              MOVE -1 to choixl
+              MOVE 'Acces reserve au personnel habilite' TO messo
+              PERFORM 22000-TRAIT-ENVOI
+           END-IF
+           .
+
        23120-handle-cursor.
            IF (choixi NOT = SPACE AND LOW-VALUE)
                MOVE -1 to choixl
@@ -249,14 +352,26 @@
                     MOVE 'INF2CI11' TO PROG-SUIVANT
                     perform 23110-PROG-SUIVANT
                  WHEN 9
-                    MOVE 'Cursor on 3' to messo
-                    perform 22000-TRAIT-ENVOI
+                    MOVE 'INF3CI11' TO PROG-SUIVANT
+                    perform 23130-VERIFIE-ACCES-MAJ
                  WHEN 11
-                    MOVE 'Cursor on 4' to messo
-                    perform 22000-TRAIT-ENVOI
+                    MOVE 'INF4CI11' TO PROG-SUIVANT
+                    perform 23130-VERIFIE-ACCES-MAJ
                  WHEN 13
-                    MOVE 'Cursor on 5' to messo
-                    perform 22000-TRAIT-ENVOI
+                    MOVE 'INF5CI11' TO PROG-SUIVANT
+                    perform 23110-PROG-SUIVANT
+                 WHEN 15
+                    MOVE 'INF6CI11' TO PROG-SUIVANT
+                    perform 23110-PROG-SUIVANT
+                 WHEN 17
+                    MOVE 'INF7CI11' TO PROG-SUIVANT
+                    perform 23110-PROG-SUIVANT
+                 WHEN 19
+                    MOVE 'DOC1CI11' TO PROG-SUIVANT
+                    perform 23130-VERIFIE-ACCES-MAJ
+                 WHEN 21
+                    MOVE 'INF8CI11' TO PROG-SUIVANT
+                    perform 23110-PROG-SUIVANT
                  WHEN OTHER
                     MOVE -1 to choixl
                     MOVE 'Veuillez saisir un choix'
@@ -268,6 +383,7 @@
 
        23200-TRAIT-FIN.
       *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
@@ -279,16 +395,28 @@
            PERFORM  22000-TRAIT-ENVOI
            .
 
+       90100-TRAIT-AIDE.
+      *-----------------*
+           MOVE 'PF1=Aide  1-9=Choix direct  ENTREE=Valider  PF12=Fin'
+             TO messo
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
        91000-ERREUR-CICS.
       *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
            MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
 
        99000-FIN-CICS.
       *--------------*
-           EXEC CICS SEND FROM   (MESSAGE-TXT)
-                          LENGTH (LENGTH OF MESSAGE-TXT)
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
                           ERASE
            END-EXEC
 
