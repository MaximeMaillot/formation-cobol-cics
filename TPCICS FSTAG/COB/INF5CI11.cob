@@ -28,9 +28,17 @@
       *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
       *------------------------------------------------------*
        01  WS-COMMAREA.
-           05 PROG-PRECEDENT      PIC X(8).
-           05 PROG-COURANT        PIC X(8).
-           05 PROG-SUIVANT        PIC X(8).
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
            05 CURRENT-KEY         PIC 9(4).
            05 NUM-PAGE            PIC S9(4) COMP.
            05 STAGIAIRE-EOF       PIC 9.
@@ -41,21 +49,37 @@
            05 LOCK-BOOLEAN        PIC 9.
              88 IS-NOT-LOCKED value 0.
              88 IS-LOCKED     value 1.
-           05 FILLER              PIC X(58).
+           05 BROWSE-BOOLEAN      PIC 9.
+             88 BROWSE-PAR-NUMERO value 0.
+             88 BROWSE-PAR-VILLE  value 1.
+             88 BROWSE-PAR-NOM    value 2.
+           05 CURRENT-KEY-VILLE   PIC X(25).
+           05 CURRENT-KEY-NOM     PIC X(20).
+           05 EOF-CONNU           PIC 9.
+             88 EOF-CONNU-OUI value 1.
+             88 EOF-CONNU-NON value 0.
            05 TS-NAME             PIC X(8).
 
        77 NUM-PAGE-EDIT           PIC Z9.
+       77 DERNIERE-PAGE-EDIT      PIC Z9.
 
        01 C-R                     PIC S9(8) COMP.
 
        01 MON-PROG                PIC X(8) VALUE 'INF5CI11'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP5C11 '.
        01 MA-TRX                  PIC X(4) VALUE 'T5CB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
       *------------------------------------------------------*
       *   DESCRIPTION   DE   LA   MAP                        *
       *------------------------------------------------------*
        COPY MAP5C11.
 
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
       *------------------------------------------------------*
       *   DESCRIPTION   DU FICHIER FSTAG                     *
       *------------------------------------------------------*
@@ -65,6 +89,7 @@
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
        01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
 
       *------------------------------------------------------*
       *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
@@ -106,9 +131,35 @@
       * ------- Position du curseur en ligne -----------
        01 posCursor                   PIC S9(4) COMP.
       
-      *------ Variable de parcours de tableau --------- 
+      *------ Variable de parcours de tableau ---------
        77 I                           PIC 99.
-       77 posI                        PIC S99.   
+       77 posI                        PIC S99.
+       77 FILTRE-TROUVE               PIC 9.
+
+      * --------- Nom des sous-programmes
+       01 pgm-name.
+         02 pgm-accfile                  PIC X(8) value 'ACCFILE '.
+
+      * ---------- Paramètre pour sous-programme ACCFILE
+       01 accfile-param.
+         05 file-name                    PIC X(8).
+         05 code-fonction                PIC 99.
+           88 c-read               value 1.
+           88 c-write              value 2.
+           88 c-rewrite            value 3.
+           88 c-delete             value 4.
+           88 c-startbr            value 5.
+           88 c-readnext           value 6.
+           88 c-endbr              value 7.
+         05 code-retour                  PIC 99.
+           88 cr-ok                value 0.
+           88 cr-key-exists        value 1.
+           88 cr-duplicate         value 2.
+           88 cr-file-error        value 3.
+           88 cr-eof               value 4.
+           88 cr-not-found         value 5.
+           88 cr-unsupported       value 99.
+         05 enrgmt                       PIC X(400).
 
       *======================================================*
       *          L I N K A G E     S E C T I O N             *
@@ -136,8 +187,20 @@
       *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
            IF EIBCALEN = 0
               INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
            ELSE
-              MOVE LK-COMMAREA  TO WS-COMMAREA
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
            END-IF
 
            MOVE  PROG-COURANT     TO  PROG-PRECEDENT
@@ -182,6 +245,27 @@
                                  into(map5o)
               END-EXEC
            END-IF
+
+           IF LAST-PROG = MON-PROG
+              MOVE SPACE TO LAST-PROG
+
+              MOVE LOW-VALUE TO MAP5O
+
+              MOVE LAST-PAGE TO NUM-PAGE
+              SET IS-LOCKED TO TRUE
+
+              EXEC CICS READQ ts queue(ts-name)
+                                 item(NUM-PAGE)
+                                 into(map5o)
+                                 RESP(C-R)
+              END-EXEC
+
+              IF C-R NOT = DFHRESP(NORMAL)
+                 SET IS-NOT-LOCKED TO TRUE
+                 MOVE 'Reprise impossible, relancez une recherche'
+                   TO MESSO
+              END-IF
+           END-IF
            .
 
 
@@ -189,6 +273,19 @@
       *-----------------*
            MOVE NUM-PAGE TO NUM-PAGE-EDIT
            MOVE NUM-PAGE-EDIT TO NUMPAGEO
+
+           IF MESSO = SPACE OR LOW-VALUE
+              IF EOF-CONNU-OUI
+                 MOVE STAGIAIRE-EOF TO DERNIERE-PAGE-EDIT
+                 STRING 'Page ' DELIMITED BY SIZE
+                        NUM-PAGE-EDIT DELIMITED BY SIZE
+                        ' / ' DELIMITED BY SIZE
+                        DERNIERE-PAGE-EDIT DELIMITED BY SIZE
+                        INTO messo
+                 END-STRING
+              END-IF
+           END-IF
+
            EXEC CICS
                 ASKTIME
                 ABSTIME(interval)
@@ -245,22 +342,30 @@
            move SPACE to messo
 
            IF IS-LOCKED
-              MOVE '/' TO NUMSTAGA
-           END-IF 
+              MOVE '/' TO NUMSTAGA VILLEA
+           END-IF
            EVALUATE EIBAID
               WHEN DFHENTER
                  perform 23110-RECEIVE-MAP
                  IF IS-LOCKED
                    MOVE "Touche entrer verouille" to messo
-                   perform 22000-TRAIT-ENVOI 
+                   perform 22000-TRAIT-ENVOI
                  ELSE
-                   IF NUMSTAGI < 1000 OR NUMSTAGI > 5000
-                    MOVE 'Entrer un num stagiaire valide' to messo
-                    perform 22000-TRAIT-ENVOI
-                   END-IF 
-                   PERFORM  23100-TRAIT-ENTER
+                   IF VILLEI NOT = SPACE AND LOW-VALUE
+                      PERFORM 23150-TRAIT-ENTER-VILLE
+                   ELSE
+                      IF NUMSTAGI < 1000 OR NUMSTAGI > 5000
+                       MOVE 'Entrer un num stagiaire valide' to messo
+                       perform 22000-TRAIT-ENVOI
+                      END-IF
+                      PERFORM  23100-TRAIT-ENTER
+                   END-IF
                  END-IF
               WHEN DFHPF3
+                   IF IS-LOCKED
+                      MOVE PROG-COURANT TO LAST-PROG
+                      MOVE NUM-PAGE TO LAST-PAGE
+                   END-IF
                    MOVE 'INF0CI11' TO PROG-SUIVANT
                    SET IS-NOT-LOCKED TO TRUE
                    perform 23800-PROG-SUIVANT
@@ -282,15 +387,19 @@
                  END-IF
               WHEN DFHPF10
                    perform 23110-RECEIVE-MAP
-                   MOVE SPACE TO NUMSTAGO
-                   MOVE 'J' TO NUMSTAGA
+                   MOVE SPACE TO NUMSTAGO VILLEO
+                   MOVE 'J' TO NUMSTAGA VILLEA
                    SET IS-NOT-LOCKED TO TRUE
                    perform varying I FROM 1 BY 1 UNTIL I > 10
                        MOVE SPACE TO LIGNEO(I)
                    end-perform
                    perform 22000-TRAIT-ENVOI 
+              WHEN DFHPF9
+                   perform 23160-TRAIT-TRI-NOM
               WHEN DFHPF11
                    perform 23500-TRAIT-CURSOR
+              WHEN DFHPF1
+                   PERFORM  90100-TRAIT-AIDE
               WHEN DFHPF12
                    PERFORM  23900-TRAIT-FIN
               WHEN DFHCLEAR
@@ -307,6 +416,7 @@
        23100-TRAIT-ENTER.
       *------------------*
            MOVE NUMSTAGI TO CURRENT-KEY
+           SET BROWSE-PAR-NUMERO TO TRUE
 
            EXEC CICS DELETEQ ts queue(ts-name) RESP(C-R) END-EXEC
            EVALUATE C-R
@@ -320,10 +430,58 @@
 
            MOVE 1 TO NUM-PAGE
            MOVE 9 TO STAGIAIRE-EOF
-           
+           SET EOF-CONNU-NON TO TRUE
+
+           MOVE CURRENT-KEY TO E-NUMERO
+           MOVE E-STAGIAIRE TO enrgmt
+           MOVE 'FSTAG'    TO file-name
+           SET c-startbr   TO TRUE
+           CALL pgm-accfile USING accfile-param
+
+           EVALUATE TRUE
+               WHEN cr-ok
+                   continue
+               WHEN cr-not-found
+                   MOVE "Stagiaire non trouve" to messo
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                    MOVE SPACE TO LIGNEO(I)
+                   END-PERFORM
+                   PERFORM 22000-TRAIT-ENVOI
+           END-EVALUATE
+
+           MOVE '/' TO NUMSTAGA
+           SET IS-LOCKED TO TRUE
+
+           perform 23130-READ-STAGIAIRE
+
+           perform 22000-TRAIT-ENVOI
+           .
+
+      *--------------------------------------------------
+      * --  RECHERCHE PAR VILLE (INDEX ALTERNATIF) ------
+      *--------------------------------------------------
+       23150-TRAIT-ENTER-VILLE.
+      *-------------------------*
+           MOVE VILLEI TO CURRENT-KEY-VILLE
+           SET BROWSE-PAR-VILLE TO TRUE
+
+           EXEC CICS DELETEQ ts queue(ts-name) RESP(C-R) END-EXEC
+           EVALUATE C-R
+              WHEN DFHRESP(NORMAL)
+                 continue
+              WHEN DFHRESP(QIDERR)
+                 continue
+              WHEN OTHER
+                 continue
+           END-EVALUATE
+
+           MOVE 1 TO NUM-PAGE
+           MOVE 9 TO STAGIAIRE-EOF
+           SET EOF-CONNU-NON TO TRUE
+
            EXEC CICS STARTBR
-                     FILE('FSTAG11 ')
-                     RIDFLD(CURRENT-KEY)
+                     FILE('FSTAGV11')
+                     RIDFLD(CURRENT-KEY-VILLE)
                      RESP(C-R)
            END-EXEC
       *
@@ -331,16 +489,89 @@
                WHEN DFHRESP(NORMAL)
                    continue
                WHEN DFHRESP(NOTFND)
-                   MOVE "Stagiaire non trouve" to messo
+                   MOVE "Ville non trouvee" to messo
                    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
                     MOVE SPACE TO LIGNEO(I)
                    END-PERFORM
                    PERFORM 22000-TRAIT-ENVOI
            END-EVALUATE
 
-           MOVE '/' TO NUMSTAGA
+           MOVE '/' TO VILLEA
            SET IS-LOCKED TO TRUE
-           
+
+           perform 23130-READ-STAGIAIRE
+
+           perform 22000-TRAIT-ENVOI
+           .
+
+      *--------------------------------------------------
+      * -- BASCULE DU TRI DE LA LISTE (NUMERO  <->  NOM) -
+      *--------------------------------------------------
+       23160-TRAIT-TRI-NOM.
+      *-------------------------*
+           IF BROWSE-PAR-NOM
+              SET BROWSE-PAR-NUMERO TO TRUE
+              MOVE 0 TO CURRENT-KEY
+           ELSE
+              SET BROWSE-PAR-NOM TO TRUE
+              MOVE SPACE TO CURRENT-KEY-NOM
+           END-IF
+
+           EXEC CICS DELETEQ ts queue(ts-name) RESP(C-R) END-EXEC
+           EVALUATE C-R
+              WHEN DFHRESP(NORMAL)
+                 continue
+              WHEN DFHRESP(QIDERR)
+                 continue
+              WHEN OTHER
+                 continue
+           END-EVALUATE
+
+           MOVE 1 TO NUM-PAGE
+           MOVE 9 TO STAGIAIRE-EOF
+           SET EOF-CONNU-NON TO TRUE
+
+           IF BROWSE-PAR-NOM
+              EXEC CICS STARTBR
+                        FILE('FSTAGN11')
+                        RIDFLD(CURRENT-KEY-NOM)
+                        RESP(C-R)
+              END-EXEC
+           ELSE
+              MOVE CURRENT-KEY TO E-NUMERO
+              MOVE E-STAGIAIRE TO enrgmt
+              MOVE 'FSTAG'    TO file-name
+              SET c-startbr   TO TRUE
+              CALL pgm-accfile USING accfile-param
+
+              EVALUATE TRUE
+                 WHEN cr-ok
+                    MOVE DFHRESP(NORMAL) TO C-R
+                 WHEN OTHER
+                    MOVE DFHRESP(NOTFND) TO C-R
+              END-EVALUATE
+           END-IF
+
+           EVALUATE C-R
+               WHEN DFHRESP(NORMAL)
+                   continue
+               WHEN OTHER
+                   MOVE "Liste vide" to messo
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                    MOVE SPACE TO LIGNEO(I)
+                   END-PERFORM
+                   PERFORM 22000-TRAIT-ENVOI
+           END-EVALUATE
+
+           MOVE SPACE  TO NUMSTAGO VILLEO
+           SET IS-LOCKED TO TRUE
+
+           IF BROWSE-PAR-NOM
+              MOVE 'Tri par nom' to messo
+           ELSE
+              MOVE 'Tri par numero' to messo
+           END-IF
+
            perform 23130-READ-STAGIAIRE
 
            perform 22000-TRAIT-ENVOI
@@ -362,22 +593,88 @@
 
        23120-START-BR.
       *--------------*
-           ADD 1 TO CURRENT-KEY
+           EVALUATE TRUE
+              WHEN BROWSE-PAR-VILLE
+                 EXEC CICS STARTBR
+                           FILE('FSTAGV11')
+                           RIDFLD(CURRENT-KEY-VILLE)
+                           GTEQ
+                           RESP(C-R)
+                 END-EXEC
+
+      *          CURRENT-KEY-VILLE porte la cle du dernier
+      *          enregistrement deja restitue a la page precedente ;
+      *          on le relit et on l'ecarte pour reprendre le
+      *          parcours a partir du suivant
+                 IF C-R = DFHRESP(NORMAL)
+                    EXEC CICS READNEXT
+                              FILE('FSTAGV11')
+                              RIDFLD(CURRENT-KEY-VILLE)
+                              INTO(E-STAGIAIRE)
+                              RESP(C-R)
+                    END-EXEC
+                 END-IF
 
-           EXEC CICS STARTBR
-                     FILE('FSTAG11 ')
-                     RIDFLD(CURRENT-KEY)
-                     RESP(C-R)
-           END-EXEC
-      *
-           EVALUATE C-R
-               WHEN DFHRESP(NORMAL)
-                   continue
-               WHEN DFHRESP(NOTFND)
-                   SUBTRACT 1 FROM NUM-PAGE
-                   MOVE NUM-PAGE TO STAGIAIRE-EOF 
-                   MOVE "Fin de fichier" to messo
-                   PERFORM 22000-TRAIT-ENVOI
+                 EVALUATE C-R
+                     WHEN DFHRESP(NORMAL)
+                         continue
+                     WHEN OTHER
+                         SUBTRACT 1 FROM NUM-PAGE
+                         MOVE NUM-PAGE TO STAGIAIRE-EOF
+                         SET EOF-CONNU-OUI TO TRUE
+                         MOVE "Fin de fichier" to messo
+                         PERFORM 22000-TRAIT-ENVOI
+                 END-EVALUATE
+              WHEN BROWSE-PAR-NOM
+                 EXEC CICS STARTBR
+                           FILE('FSTAGN11')
+                           RIDFLD(CURRENT-KEY-NOM)
+                           GTEQ
+                           RESP(C-R)
+                 END-EXEC
+
+      *          CURRENT-KEY-NOM porte la cle du dernier
+      *          enregistrement deja restitue a la page precedente ;
+      *          on le relit et on l'ecarte pour reprendre le
+      *          parcours a partir du suivant
+                 IF C-R = DFHRESP(NORMAL)
+                    EXEC CICS READNEXT
+                              FILE('FSTAGN11')
+                              RIDFLD(CURRENT-KEY-NOM)
+                              INTO(E-STAGIAIRE)
+                              RESP(C-R)
+                    END-EXEC
+                 END-IF
+
+                 EVALUATE C-R
+                     WHEN DFHRESP(NORMAL)
+                         continue
+                     WHEN OTHER
+                         SUBTRACT 1 FROM NUM-PAGE
+                         MOVE NUM-PAGE TO STAGIAIRE-EOF
+                         SET EOF-CONNU-OUI TO TRUE
+                         MOVE "Fin de fichier" to messo
+                         PERFORM 22000-TRAIT-ENVOI
+                 END-EVALUATE
+              WHEN OTHER
+                 ADD 1 TO CURRENT-KEY
+
+                 MOVE CURRENT-KEY TO E-NUMERO
+                 MOVE E-STAGIAIRE TO enrgmt
+                 MOVE 'FSTAG'    TO file-name
+                 SET c-startbr   TO TRUE
+                 CALL pgm-accfile USING accfile-param
+
+                 EVALUATE TRUE
+                     WHEN cr-ok
+                         continue
+                     WHEN cr-not-found
+                         SUBTRACT 1 FROM NUM-PAGE
+                         MOVE NUM-PAGE TO STAGIAIRE-EOF
+                         SET EOF-CONNU-OUI TO TRUE
+                         MOVE "Fin de fichier" to messo
+                         PERFORM 22000-TRAIT-ENVOI
+                 END-EVALUATE
            END-EVALUATE
            .
 
@@ -388,28 +685,69 @@
            PERFORM VARYING I
             FROM 1 BY 1
             UNTIL I > 10
-              EXEC CICS READNEXT
-                     FILE('FSTAG11 ')
-                     RIDFLD(CURRENT-KEY)
-                     INTO(E-STAGIAIRE)
-                     RESP(C-R)
-              END-EXEC
+              MOVE 0 TO FILTRE-TROUVE
+              PERFORM UNTIL FILTRE-TROUVE = 1
+                EVALUATE TRUE
+                   WHEN BROWSE-PAR-VILLE
+                      EXEC CICS READNEXT
+                             FILE('FSTAGV11')
+                             RIDFLD(CURRENT-KEY-VILLE)
+                             INTO(E-STAGIAIRE)
+                             RESP(C-R)
+                      END-EXEC
+                   WHEN BROWSE-PAR-NOM
+                      EXEC CICS READNEXT
+                             FILE('FSTAGN11')
+                             RIDFLD(CURRENT-KEY-NOM)
+                             INTO(E-STAGIAIRE)
+                             RESP(C-R)
+                      END-EXEC
+                   WHEN OTHER
+                      MOVE CURRENT-KEY TO E-NUMERO
+                      MOVE E-STAGIAIRE TO enrgmt
+                      MOVE 'FSTAG'    TO file-name
+                      SET c-readnext  TO TRUE
+                      CALL pgm-accfile USING accfile-param
+                      MOVE enrgmt     TO E-STAGIAIRE
+                      MOVE E-NUMERO   TO CURRENT-KEY
+
+                      EVALUATE TRUE
+                         WHEN cr-ok
+                            MOVE DFHRESP(NORMAL) TO C-R
+                         WHEN cr-eof
+                            MOVE DFHRESP(ENDFILE) TO C-R
+                         WHEN OTHER
+                            MOVE DFHRESP(NOTFND) TO C-R
+                      END-EVALUATE
+                END-EVALUATE
       *
-              EVALUATE C-R
-               WHEN DFHRESP(NORMAL)
-                   continue
-               WHEN DFHRESP(ENDFILE)
-                   MOVE NUM-PAGE TO STAGIAIRE-EOF 
-                   perform varying I FROM I BY 1 UNTIL I > 10
-                     MOVE SPACE TO LIGNEO(I)
-                   END-PERFORM
-                   EXEC CICS WRITEQ ts queue(ts-name)
-                                       from (map5i)
-                   END-EXEC
-                   perform 22000-TRAIT-ENVOI
-               WHEN OTHER 
-                   perform 91000-ERREUR-CICS
-              END-EVALUATE
+      *         Fin du groupe de ville sur l'index alternatif
+                IF BROWSE-PAR-VILLE AND C-R = DFHRESP(NORMAL)
+                   AND E-VILLE NOT = CURRENT-KEY-VILLE
+                   MOVE DFHRESP(ENDFILE) TO C-R
+                END-IF
+
+                EVALUATE C-R
+                 WHEN DFHRESP(NORMAL)
+      *            Filtre optionnel sur le statut
+                     IF STATUTI = SPACE OR LOW-VALUE
+                        OR E-STATUT = STATUTI
+                        MOVE 1 TO FILTRE-TROUVE
+                     END-IF
+                 WHEN DFHRESP(ENDFILE)
+                     MOVE NUM-PAGE TO STAGIAIRE-EOF
+                     SET EOF-CONNU-OUI TO TRUE
+                     perform varying I FROM I BY 1 UNTIL I > 10
+                       MOVE SPACE TO LIGNEO(I)
+                     END-PERFORM
+                     EXEC CICS WRITEQ ts queue(ts-name)
+                                         from (map5i)
+                     END-EXEC
+                     perform 22000-TRAIT-ENVOI
+                 WHEN OTHER
+                     perform 91000-ERREUR-CICS
+                END-EVALUATE
+              END-PERFORM
               MOVE E-NUMERO TO W-NUM
               MOVE E-NOM TO W-NOM
               MOVE E-PRENOM TO W-PRENOM
@@ -452,8 +790,8 @@
       * ----  TRAITEMENT DE LA PAGE SUIVANTE (F8) -------
       *--------------------------------------------------
        23400-TRAIT-PAGE-NEXT.
-      *----------------------*            
-           IF NUM-PAGE >= STAGIAIRE-EOF
+      *----------------------*
+           IF EOF-CONNU-OUI AND NUM-PAGE >= STAGIAIRE-EOF
               MOVE "Derniere page atteinte" TO MESSO
               perform 22000-TRAIT-ENVOI
            END-IF
@@ -521,6 +859,7 @@
 
        23900-TRAIT-FIN.
       *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
@@ -534,8 +873,19 @@
            PERFORM  22000-TRAIT-ENVOI
            .
 
+       90100-TRAIT-AIDE.
+      *-----------------*
+           perform 23110-RECEIVE-MAP
+
+           MOVE 'PF1=Aide PF3=Menu PF7/8=Page PF9=Tri PF11=Zoom'
+             TO messo
+
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
        91000-ERREUR-CICS.
       *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
            MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
@@ -544,8 +894,12 @@
       *--------------*
            EXEC CICS DELETEQ ts queue(ts-name) END-EXEC
            
-           EXEC CICS SEND FROM   (MESSAGE-TXT)
-                          LENGTH (LENGTH OF MESSAGE-TXT)
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
                           ERASE
            END-EXEC
 
