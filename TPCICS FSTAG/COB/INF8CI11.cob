@@ -0,0 +1,430 @@
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INF8CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
+      *------------------------------------------------------*
+       01  WS-COMMAREA.
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
+           05 FILLER              PIC X(65).
+
+       01 C-R                     PIC S9(8) COMP.
+
+       01 MON-PROG                PIC X(8) VALUE 'INF8CI11'.
+       01 MA-MAP                  PIC X(8) VALUE 'MAP8C11 '.
+       01 MA-TRX                  PIC X(4) VALUE 'T8CB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE   LA   MAP                        *
+      *------------------------------------------------------*
+       COPY MAP8C11.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
+      *------------------------------------------------------*
+       01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
+
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
+      *------------------------------------------------------*
+       COPY DFHAID.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  ATTRIBUTS                       *
+      *------------------------------------------------------*
+       COPY DFHBMSCA.
+
+      * Liste des jours de la semaine
+       01 weekday-list.
+         COPY WEEKDAY.
+       01 FILLER REDEFINES weekday-list.
+         05 weekday-name                 PIC X(10) occurs 7.
+
+      * Structure d'un stagiaire
+       COPY CSTAG.
+
+       01 interval                       pic S9(15) comp-3.
+       01 num-j                          PIC S9(5) comp.
+       01 ident                          PIC X(17).
+
+      *------------------------------------------------------*
+      *   COMPTEURS DU TABLEAU DE BORD (RECALCULES A CHAQUE   *
+      *   AFFICHAGE PAR UN PARCOURS SEQUENTIEL DE FSTAG11)    *
+      *------------------------------------------------------*
+       01 W-NB-TOTAL                     PIC 9(5) VALUE 0.
+       01 W-NB-ACTIFS                    PIC 9(5) VALUE 0.
+       01 W-NB-TERMINES                  PIC 9(5) VALUE 0.
+       01 W-NB-ANNULES                   PIC 9(5) VALUE 0.
+       01 W-NB-SUPPRIMES                 PIC 9(5) VALUE 0.
+       01 W-NB-SANS-TEL                  PIC 9(5) VALUE 0.
+       01 W-SOMME-AGES                   PIC 9(7) VALUE 0.
+       01 W-NB-AVEC-AGE                  PIC 9(5) VALUE 0.
+       01 W-AGE-MOYEN                    PIC 9(3)V9 VALUE 0.
+
+       01 W-NAISS-JJ                     PIC 9(2).
+       01 W-NAISS-MM                     PIC 9(2).
+       01 W-NAISS-AAAA                   PIC 9(4).
+       01 W-AGE                          PIC 9(3).
+
+       01 W-DATE-SYS.
+           05 W-DATE-SYS-AAAA            PIC 9(4).
+           05 W-DATE-SYS-MM              PIC 9(2).
+           05 W-DATE-SYS-JJ              PIC 9(2).
+
+       01 W-EDIT-NOMBRE                  PIC ZZZZ9.
+       01 W-EDIT-AGE-MOYEN               PIC ZZ9,9.
+
+      *------------------------------------------------------*
+      *   PARCOURS SEQUENTIEL DE FSTAG11                     *
+      *------------------------------------------------------*
+       01 CLE-PARCOURS                   PIC 9(4).
+       01 FSTAG-EOF                      PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 LK-COMMAREA                PIC X(100).
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-PROGRAMME.
+      *---------------------*
+            PERFORM  10000-DEBUT-PROGRAMME
+            PERFORM  20000-TRAIT-PROGRAMME
+            GOBACK
+           .
+
+       10000-DEBUT-PROGRAMME.
+      *---------------------*
+      *   TEST DE PREMIERE ENTREE DANS LE PROGRAMME
+      *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
+           IF EIBCALEN = 0
+              INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
+           ELSE
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
+           END-IF
+
+           MOVE  PROG-COURANT     TO  PROG-PRECEDENT
+           MOVE  MON-PROG         TO  PROG-COURANT
+           .
+
+       20000-TRAIT-PROGRAMME.
+      *---------------------*
+           IF PROG-PRECEDENT  NOT =  PROG-COURANT
+              PERFORM  21000-TRAIT-CHARGEMENT
+              PERFORM  22000-TRAIT-ENVOI
+           ELSE
+              PERFORM  23000-TRAIT-RECEPTION
+           END-IF
+           .
+      *********************************************************
+
+       21000-TRAIT-CHARGEMENT.
+      *----------------------*
+      *  CHARGEMENT DE LA MAP AVANT AFFICHAGE
+           MOVE LOW-VALUE TO MAP8O
+
+      *  CALCUL DES STATISTIQUES A L'ENTREE DANS LE PROGRAMME
+           PERFORM  21100-TRAIT-SPECIFIQUE
+           .
+
+       21100-TRAIT-SPECIFIQUE.
+      *----------------------*
+           PERFORM  CALCULE-STATISTIQUES
+           PERFORM  AFFICHE-STATISTIQUES
+           .
+
+       29000-FORMATE-HEADER.
+      *----------------------*
+           EXEC CICS
+                ASKTIME
+                ABSTIME(interval)
+           END-EXEC
+           EXEC CICS
+                FORMATTIME
+                ABSTIME(interval)
+                DDMMYYYY(dateo)
+                datesep('/')
+                time(heureo)
+                timesep(':')
+                dayofweek(num-j)
+           END-EXEC
+
+           STRING
+            eibtrnid delimited by size
+            '/' delimited by size
+            eibtrmid delimited by size
+            '/map8c11' delimited by size
+            into idento
+           END-STRING
+
+           MOVE weekday-name(num-j) TO jouro
+           .
+
+       22000-TRAIT-ENVOI.
+      *-----------------*
+           perform 29000-FORMATE-HEADER
+           IF PROG-PRECEDENT  NOT =  PROG-COURANT
+              EXEC CICS SEND MAP    ('MAP8')
+                             MAPSET (MA-MAP)
+                             ERASE
+              END-EXEC
+           ELSE
+              EXEC CICS SEND MAP    ('MAP8')
+                             MAPSET (MA-MAP)
+                             CURSOR
+              END-EXEC
+           END-IF
+           MOVE PROG-COURANT TO PROG-SUIVANT
+
+           EXEC CICS RETURN TRANSID  (MA-TRX)
+                            COMMAREA (WS-COMMAREA)
+                            LENGTH   (LENGTH OF WS-COMMAREA)
+           END-EXEC
+           .
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+       23000-TRAIT-RECEPTION.
+      *---------------------*
+           move SPACE to messo
+
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                 PERFORM  CALCULE-STATISTIQUES
+                 PERFORM  AFFICHE-STATISTIQUES
+                 MOVE 'Statistiques actualisees' TO MESSO
+                 PERFORM  22000-TRAIT-ENVOI
+              WHEN DFHPF3
+                 MOVE 'INF0CI11' TO PROG-SUIVANT
+                 PERFORM  23800-PROG-SUIVANT
+              WHEN DFHPF1
+                 PERFORM  90100-TRAIT-AIDE
+              WHEN DFHPF12
+                 PERFORM  23900-TRAIT-FIN
+              WHEN DFHCLEAR
+                 PERFORM  23900-TRAIT-FIN
+              WHEN OTHER
+                 PERFORM  90000-ERR-TOUCHE
+           END-EVALUATE
+           .
+
+      *--------------------------------------------------------*
+      *   PARCOURT FSTAG11 DU DEBUT A LA FIN ET ACCUMULE LES    *
+      *   COMPTEURS DU TABLEAU DE BORD                          *
+      *--------------------------------------------------------*
+       CALCULE-STATISTIQUES.
+      *----------------------*
+           MOVE 0 TO W-NB-TOTAL     W-NB-ACTIFS    W-NB-TERMINES
+           MOVE 0 TO W-NB-ANNULES   W-NB-SUPPRIMES W-NB-SANS-TEL
+           MOVE 0 TO W-SOMME-AGES   W-NB-AVEC-AGE  W-AGE-MOYEN
+           MOVE 0 TO FSTAG-EOF
+
+           ACCEPT W-DATE-SYS FROM DATE YYYYMMDD
+
+           MOVE LOW-VALUE TO CLE-PARCOURS
+
+           EXEC CICS STARTBR
+                     FILE('FSTAG11 ')
+                     RIDFLD(CLE-PARCOURS)
+                     GTEQ
+                     RESP(C-R)
+           END-EXEC
+
+           PERFORM  PARCOURS-UN-STAGIAIRE UNTIL FSTAG-EOF = 1
+
+           EXEC CICS ENDBR FILE('FSTAG11 ') END-EXEC
+
+           IF W-NB-AVEC-AGE > 0
+              COMPUTE W-AGE-MOYEN ROUNDED =
+                      W-SOMME-AGES / W-NB-AVEC-AGE
+           END-IF
+           .
+
+       PARCOURS-UN-STAGIAIRE.
+      *----------------------*
+           EXEC CICS READNEXT
+                     FILE('FSTAG11 ')
+                     RIDFLD(CLE-PARCOURS)
+                     INTO(E-STAGIAIRE)
+                     RESP(C-R)
+           END-EXEC
+
+           EVALUATE C-R
+              WHEN DFHRESP(ENDFILE)
+                 MOVE 1 TO FSTAG-EOF
+              WHEN DFHRESP(NORMAL)
+                 IF SUPPRIME-NON
+                    ADD 1 TO W-NB-TOTAL
+                    EVALUATE TRUE
+                       WHEN STATUT-ACTIF
+                          ADD 1 TO W-NB-ACTIFS
+                       WHEN STATUT-TERMINE
+                          ADD 1 TO W-NB-TERMINES
+                       WHEN STATUT-ANNULE
+                          ADD 1 TO W-NB-ANNULES
+                    END-EVALUATE
+
+                    IF (E-TELDOM = SPACE OR E-TELDOM = LOW-VALUE)
+                       AND (E-TELPOR = SPACE OR E-TELPOR = LOW-VALUE)
+                       ADD 1 TO W-NB-SANS-TEL
+                    END-IF
+
+                    IF E-DATE-NAISS NOT = SPACE
+                       AND E-DATE-NAISS NOT = LOW-VALUE
+                       PERFORM CUMULE-AGE
+                    END-IF
+                 ELSE
+                    ADD 1 TO W-NB-SUPPRIMES
+                 END-IF
+              WHEN OTHER
+                 MOVE 1 TO FSTAG-EOF
+           END-EVALUATE
+           .
+
+       CUMULE-AGE.
+      *----------------------*
+           MOVE E-DATE-NAISS(1:2)  TO W-NAISS-JJ
+           MOVE E-DATE-NAISS(3:2)  TO W-NAISS-MM
+           MOVE E-DATE-NAISS(5:4)  TO W-NAISS-AAAA
+
+           COMPUTE W-AGE = W-DATE-SYS-AAAA - W-NAISS-AAAA
+
+           IF W-DATE-SYS-MM < W-NAISS-MM
+              OR (W-DATE-SYS-MM = W-NAISS-MM
+                  AND W-DATE-SYS-JJ < W-NAISS-JJ)
+              SUBTRACT 1 FROM W-AGE
+           END-IF
+
+           ADD W-AGE TO W-SOMME-AGES
+           ADD 1     TO W-NB-AVEC-AGE
+           .
+
+      *--------------------------------------------------------*
+      *   TRANSCRIT LES COMPTEURS CALCULES DANS LA MAP           *
+      *--------------------------------------------------------*
+       AFFICHE-STATISTIQUES.
+      *----------------------*
+           MOVE W-NB-TOTAL     TO W-EDIT-NOMBRE
+           MOVE W-EDIT-NOMBRE  TO NBTOTO
+
+           MOVE W-NB-ACTIFS    TO W-EDIT-NOMBRE
+           MOVE W-EDIT-NOMBRE  TO NBACTO
+
+           MOVE W-NB-TERMINES  TO W-EDIT-NOMBRE
+           MOVE W-EDIT-NOMBRE  TO NBTERMO
+
+           MOVE W-NB-ANNULES   TO W-EDIT-NOMBRE
+           MOVE W-EDIT-NOMBRE  TO NBANNO
+
+           MOVE W-NB-SUPPRIMES TO W-EDIT-NOMBRE
+           MOVE W-EDIT-NOMBRE  TO NBSUPPO
+
+           MOVE W-NB-SANS-TEL  TO W-EDIT-NOMBRE
+           MOVE W-EDIT-NOMBRE  TO NBSANSTO
+
+           MOVE W-AGE-MOYEN    TO W-EDIT-AGE-MOYEN
+           MOVE W-EDIT-AGE-MOYEN TO AGEMOYO
+           .
+
+       23800-PROG-SUIVANT.
+      *------------------*
+           EXEC CICS XCTL  PROGRAM  (PROG-SUIVANT)
+                           COMMAREA (WS-COMMAREA)
+                           LENGTH   (LENGTH OF WS-COMMAREA)
+           END-EXEC
+           .
+
+       23900-TRAIT-FIN.
+      *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
+           MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
+           PERFORM   99000-FIN-CICS
+           .
+
+       90000-ERR-TOUCHE.
+      *----------------*
+           MOVE 'TOUCHE DE FONCTION INVALIDE' TO messo
+
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
+       90100-TRAIT-AIDE.
+      *-----------------*
+           MOVE 'PF1=Aide  PF3=Retour menu  ENTREE=Actualiser PF12=Fin'
+             TO messo
+
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
+       91000-ERREUR-CICS.
+      *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
+           MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
+           PERFORM   99000-FIN-CICS
+           .
+
+       99000-FIN-CICS.
+      *--------------*
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
+                          ERASE
+           END-EXEC
+
+           EXEC CICS RETURN END-EXEC
+           .
