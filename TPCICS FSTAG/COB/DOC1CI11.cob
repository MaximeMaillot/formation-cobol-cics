@@ -0,0 +1,624 @@
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOC1CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
+      *------------------------------------------------------*
+       01  WS-COMMAREA.
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
+           05 NUM-STAGI-PREC      PIC 9(4).
+           05 FILLER              PIC X(61).
+
+       01 C-R                     PIC S9(8) COMP.
+
+       01 MON-PROG                PIC X(8) VALUE 'DOC1CI11'.
+       01 MA-MAP                  PIC X(8) VALUE 'MAPDC11 '.
+       01 MA-TRX                  PIC X(4) VALUE 'TDCB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE   LA   MAP                        *
+      *------------------------------------------------------*
+       COPY MAPDC11.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
+      * --------- Catalogue fixe des pieces justificatives
+      *           attendues pour chaque stagiaire
+       01 TAB-DOC-CODES.
+           02 FILLER PIC X(4) VALUE 'CNI '.
+           02 FILLER PIC X(4) VALUE 'RIB '.
+           02 FILLER PIC X(4) VALUE 'CV  '.
+           02 FILLER PIC X(4) VALUE 'ATTE'.
+           02 FILLER PIC X(4) VALUE 'PHOT'.
+       01 FILLER REDEFINES TAB-DOC-CODES.
+           02 DOC-CODE-TAB         PIC X(4) OCCURS 5.
+
+       01 TAB-DOC-LIBELLES.
+           02 FILLER PIC X(30) VALUE 'Piece d''identite'.
+           02 FILLER PIC X(30) VALUE 'RIB bancaire'.
+           02 FILLER PIC X(30) VALUE 'Curriculum vitae'.
+           02 FILLER PIC X(30) VALUE 'Attestation d''hebergement'.
+           02 FILLER PIC X(30) VALUE 'Photo d''identite'.
+       01 FILLER REDEFINES TAB-DOC-LIBELLES.
+           02 DOC-LIBELLE-TAB      PIC X(30) OCCURS 5.
+
+       01 IDX-DOC                 PIC 9 VALUE 1.
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
+      *------------------------------------------------------*
+       01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
+
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
+      *------------------------------------------------------*
+       COPY DFHAID.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  ATTRIBUTS                       *
+      *------------------------------------------------------*
+       COPY DFHBMSCA.
+
+      *======================================================*
+      *          L I N K A G E     S E C T I O N             *
+      *======================================================*
+
+      * Liste des jours de la semaine
+       01 weekday-list.
+         COPY WEEKDAY.
+       01 FILLER REDEFINES weekday-list.
+         05 weekday-name                 PIC X(10) occurs 7.
+
+      * Structure d'un stagiaire
+       COPY CSTAG.
+
+      * Structure d'une ligne du dossier documentaire (FDOCS11)
+       COPY CDOCS.
+
+      *
+       01 interval                       pic S9(15) comp-3.
+       01 num-j                          PIC S9(5) comp.
+       01 ident                          PIC X(17).
+
+      * --------- Nom des sous-programmes
+       01 pgm-name.
+         02 pgm-accfile                  PIC X(8) value 'ACCFILE '.
+         02 pgm-validdat                 PIC X(8) value 'VALIDDAT'.
+
+      * --------- Paramètre pour sous-programme VALIDDAT
+       01 validdat-param.
+         02 date-to-validate             PIC X(8).
+         02 CR-VALIDDAT                  PIC 9 value 0.
+          88 cr-validdat-false                 value 0.
+          88 cr-validdat-ok                    value 1.
+         02 AN-MIN-VALIDDAT              PIC 9(4) value 0.
+         02 AN-MAX-VALIDDAT              PIC 9(4) value 0.
+
+      * ---------- Paramètre pour sous-programme ACCFILE
+       01 accfile-param.
+         05 file-name                    PIC X(8).
+         05 code-fonction                PIC 99.
+           88 c-read               value 1.
+           88 c-write              value 2.
+           88 c-rewrite            value 3.
+           88 c-delete             value 4.
+           88 c-startbr            value 5.
+           88 c-readnext           value 6.
+           88 c-endbr              value 7.
+         05 code-retour                  PIC 99.
+           88 cr-ok                value 0.
+           88 cr-key-exists        value 1.
+           88 cr-duplicate         value 2.
+           88 cr-file-error        value 3.
+           88 cr-eof               value 4.
+           88 cr-not-found         value 5.
+           88 cr-unsupported       value 99.
+         05 enrgmt                       PIC X(400).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 LK-COMMAREA                PIC X(100).
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-PROGRAMME.
+      *---------------------*
+            PERFORM  10000-DEBUT-PROGRAMME
+            PERFORM  20000-TRAIT-PROGRAMME
+            GOBACK
+           .
+
+
+       10000-DEBUT-PROGRAMME.
+      *---------------------*
+      *   TEST DE PREMIERE ENTREE DANS LE PROGRAMME
+      *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
+           IF EIBCALEN = 0
+              INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
+           ELSE
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
+           END-IF
+
+           MOVE  PROG-COURANT     TO  PROG-PRECEDENT
+           MOVE  MON-PROG         TO  PROG-COURANT
+           .
+
+       20000-TRAIT-PROGRAMME.
+      *---------------------*
+           IF PROG-PRECEDENT  NOT =  PROG-COURANT
+
+              PERFORM  21000-TRAIT-CHARGEMENT
+              PERFORM  22000-TRAIT-ENVOI
+           ELSE
+              PERFORM  23000-TRAIT-RECEPTION
+           END-IF
+           .
+      *********************************************************
+
+       21000-TRAIT-CHARGEMENT.
+      *----------------------*
+      *  CHARGEMENT DE LA MAP AVANT AFFICHAGE
+           MOVE LOW-VALUE TO MAPDO
+
+      *  SI TRAITEMENT PARTICULIER AVANT AFFICHAGE
+           PERFORM  21100-TRAIT-SPECIFIQUE
+           .
+
+       21100-TRAIT-SPECIFIQUE.
+           continue
+           .
+
+       29000-FORMATE-HEADER.
+           EXEC CICS
+                ASKTIME
+                ABSTIME(interval)
+           END-EXEC
+           EXEC CICS
+                FORMATTIME
+                ABSTIME(interval)
+                DDMMYYYY(dateo)
+                datesep('/')
+                time(heureo)
+                timesep(':')
+                dayofweek(num-j)
+           END-EXEC
+
+           STRING
+            eibtrnid delimited by size
+            '/' delimited by size
+            eibtrmid delimited by size
+            '/mapdc11' delimited by size
+            into idento
+           END-STRING
+
+           MOVE weekday-name(num-j) TO jouro
+           .
+
+       22000-TRAIT-ENVOI.
+      *-----------------*
+           perform 29000-FORMATE-HEADER
+           IF PROG-PRECEDENT  NOT =  PROG-COURANT
+              EXEC CICS SEND MAP    ('MAPD')
+                             MAPSET (MA-MAP)
+                             ERASE
+              END-EXEC
+           ELSE
+              EXEC CICS SEND MAP    ('MAPD')
+                             MAPSET (MA-MAP)
+                             CURSOR
+              END-EXEC
+           END-IF
+           MOVE PROG-COURANT TO PROG-SUIVANT
+
+           EXEC CICS RETURN TRANSID  (MA-TRX)
+                            COMMAREA (WS-COMMAREA)
+                            LENGTH   (LENGTH OF WS-COMMAREA)
+           END-EXEC
+           .
+
+       23000-TRAIT-RECEPTION.
+      *---------------------*
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                   PERFORM  23100-TRAIT-ENTER
+              WHEN DFHCLEAR
+                   PERFORM  23200-TRAIT-FIN
+              WHEN DFHPF3
+                   INITIALIZE NUM-STAGI-PREC
+
+                   MOVE PROG-COURANT TO LAST-PROG
+                   MOVE 'INF0CI11' TO PROG-SUIVANT
+                   perform 23110-PROG-SUIVANT
+              WHEN DFHPF1
+                   PERFORM  90100-TRAIT-AIDE
+              WHEN DFHPF12
+                   PERFORM  23200-TRAIT-FIN
+              WHEN OTHER
+                   PERFORM  90000-ERR-TOUCHE
+           END-EVALUATE
+           .
+
+       23100-TRAIT-ENTER.
+      *------------------*
+           EXEC CICS RECEIVE MAP   ('MAPD')
+                             MAPSET(MA-MAP)
+                             RESP  (C-R)
+           END-EXEC
+
+           INITIALIZE messo
+
+           EVALUATE C-R
+              WHEN DFHRESP(NORMAL)
+                   CONTINUE
+              WHEN DFHRESP(MAPFAIL)
+                   MOVE 'Champs obligatoires non rempli' to messo
+                   PERFORM 22000-TRAIT-ENVOI
+              WHEN OTHER
+                   PERFORM 91000-ERREUR-CICS
+           END-EVALUATE
+
+           perform 21200-CHECK-NUMSTAGI
+
+           IF (NUM-STAGI-PREC NOT = NUMSTAGI)
+              perform 21300-GET-STAGIAIRE
+              IF cr-ok
+                 perform 21400-CHARGE-DOCUMENTS
+              END-IF
+              move -1 to numstagl
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           perform 21500-SAUVE-DOCUMENTS
+
+           MOVE 'Documents enregistres avec succes' to messo
+           move -1 to numstagl
+           PERFORM 22000-TRAIT-ENVOI
+           .
+
+       21200-CHECK-NUMSTAGI.
+      *    Check le numero stagiaire
+           IF NUMSTAGI = SPACE OR LOW-VALUE
+             MOVE -1 to numstagl
+             MOVE 'Veuillez saisir un numero' to messo
+             MOVE NUMSTAGI to NUM-STAGI-PREC
+             perform 22000-TRAIT-ENVOI
+           END-IF
+           IF NUMSTAGI IS NOT NUMERIC OR
+            NUMSTAGI < 1000 OR NUMSTAGI > 5000
+             MOVE -1 to numstagl
+             MOVE 'Numero invalide' to messo
+             MOVE NUMSTAGI to NUM-STAGI-PREC
+             perform 22000-TRAIT-ENVOI
+           END-IF
+           .
+
+       21300-GET-STAGIAIRE.
+      *    Relit le stagiaire pour afficher nom/prenom en tete d'ecran
+           MOVE NUMSTAGI TO E-NUMERO
+
+           MOVE 'FSTAG'    TO file-name
+           SET c-read      TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt     TO E-STAGIAIRE
+
+           EVALUATE TRUE
+             WHEN cr-ok
+              MOVE E-NOM        TO NOMO
+              MOVE E-PRENOM     TO PRENOMO
+
+              MOVE E-NUMERO to NUM-STAGI-PREC
+
+             WHEN cr-not-found
+               MOVE LOW-VALUE   TO MAPDO
+
+               MOVE 'Pas de stagiaire trouve'     to messo
+             WHEN OTHER
+               MOVE LOW-VALUE   TO MAPDO
+
+               MOVE 'Echec de la lecture'     to messo
+           END-EVALUATE
+           .
+
+       21400-CHARGE-DOCUMENTS.
+      *    Relit les 5 pieces attendues pour le stagiaire courant,
+      *    DOC-MANQUANT par defaut quand l'enregistrement n'existe
+      *    pas encore dans FDOCS11
+           MOVE 1 TO IDX-DOC
+           PERFORM 5 TIMES
+              PERFORM 21410-CHARGE-UNE-LIGNE-DOC
+              ADD 1 TO IDX-DOC
+           END-PERFORM
+           .
+
+       21410-CHARGE-UNE-LIGNE-DOC.
+           MOVE NUMSTAGI         TO E-DOC-NUMERO
+           MOVE DOC-CODE-TAB(IDX-DOC) TO E-DOC-CODE
+
+           MOVE 'FDOCS'     TO file-name
+           SET c-read       TO TRUE
+           MOVE E-DOCUMENT  TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt      TO E-DOCUMENT
+
+           EVALUATE TRUE
+             WHEN cr-ok
+               CONTINUE
+             WHEN OTHER
+               MOVE DOC-LIBELLE-TAB(IDX-DOC) TO E-DOC-LIBELLE
+               SET DOC-MANQUANT TO TRUE
+               MOVE SPACE TO E-DOC-DATE-RECU E-DOC-COMMENTAIRE
+           END-EVALUATE
+
+           EVALUATE IDX-DOC
+             WHEN 1
+               MOVE E-DOC-LIBELLE      TO D1LIBO
+               MOVE E-DOC-STATUT       TO D1STATO
+               MOVE E-DOC-DATE-RECU    TO D1DATEO
+               MOVE E-DOC-COMMENTAIRE  TO D1COMMO
+             WHEN 2
+               MOVE E-DOC-LIBELLE      TO D2LIBO
+               MOVE E-DOC-STATUT       TO D2STATO
+               MOVE E-DOC-DATE-RECU    TO D2DATEO
+               MOVE E-DOC-COMMENTAIRE  TO D2COMMO
+             WHEN 3
+               MOVE E-DOC-LIBELLE      TO D3LIBO
+               MOVE E-DOC-STATUT       TO D3STATO
+               MOVE E-DOC-DATE-RECU    TO D3DATEO
+               MOVE E-DOC-COMMENTAIRE  TO D3COMMO
+             WHEN 4
+               MOVE E-DOC-LIBELLE      TO D4LIBO
+               MOVE E-DOC-STATUT       TO D4STATO
+               MOVE E-DOC-DATE-RECU    TO D4DATEO
+               MOVE E-DOC-COMMENTAIRE  TO D4COMMO
+             WHEN 5
+               MOVE E-DOC-LIBELLE      TO D5LIBO
+               MOVE E-DOC-STATUT       TO D5STATO
+               MOVE E-DOC-DATE-RECU    TO D5DATEO
+               MOVE E-DOC-COMMENTAIRE  TO D5COMMO
+           END-EVALUATE
+           .
+
+       21500-SAUVE-DOCUMENTS.
+      *    Controle puis enregistre (creation ou mise a jour) les 5
+      *    lignes du dossier documentaire saisies a l'ecran
+           IF D1STATI NOT = 'R' AND NOT = 'M' AND NOT = 'E'
+              AND NOT = SPACE AND NOT = LOW-VALUE
+              MOVE -1 to D1STATL
+              MOVE 'Statut piece invalide (R/M/E)' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+           IF D2STATI NOT = 'R' AND NOT = 'M' AND NOT = 'E'
+              AND NOT = SPACE AND NOT = LOW-VALUE
+              MOVE -1 to D2STATL
+              MOVE 'Statut piece invalide (R/M/E)' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+           IF D3STATI NOT = 'R' AND NOT = 'M' AND NOT = 'E'
+              AND NOT = SPACE AND NOT = LOW-VALUE
+              MOVE -1 to D3STATL
+              MOVE 'Statut piece invalide (R/M/E)' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+           IF D4STATI NOT = 'R' AND NOT = 'M' AND NOT = 'E'
+              AND NOT = SPACE AND NOT = LOW-VALUE
+              MOVE -1 to D4STATL
+              MOVE 'Statut piece invalide (R/M/E)' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+           IF D5STATI NOT = 'R' AND NOT = 'M' AND NOT = 'E'
+              AND NOT = SPACE AND NOT = LOW-VALUE
+              MOVE -1 to D5STATL
+              MOVE 'Statut piece invalide (R/M/E)' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           IF D1DATEI NOT = SPACE AND NOT = LOW-VALUE
+              MOVE D1DATEI to date-to-validate
+              MOVE 0 TO AN-MIN-VALIDDAT AN-MAX-VALIDDAT
+              CALL pgm-validdat using validdat-param
+              IF cr-validdat-false
+                 MOVE -1 to D1DATEL
+                 MOVE 'Date de reception invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+           IF D2DATEI NOT = SPACE AND NOT = LOW-VALUE
+              MOVE D2DATEI to date-to-validate
+              MOVE 0 TO AN-MIN-VALIDDAT AN-MAX-VALIDDAT
+              CALL pgm-validdat using validdat-param
+              IF cr-validdat-false
+                 MOVE -1 to D2DATEL
+                 MOVE 'Date de reception invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+           IF D3DATEI NOT = SPACE AND NOT = LOW-VALUE
+              MOVE D3DATEI to date-to-validate
+              MOVE 0 TO AN-MIN-VALIDDAT AN-MAX-VALIDDAT
+              CALL pgm-validdat using validdat-param
+              IF cr-validdat-false
+                 MOVE -1 to D3DATEL
+                 MOVE 'Date de reception invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+           IF D4DATEI NOT = SPACE AND NOT = LOW-VALUE
+              MOVE D4DATEI to date-to-validate
+              MOVE 0 TO AN-MIN-VALIDDAT AN-MAX-VALIDDAT
+              CALL pgm-validdat using validdat-param
+              IF cr-validdat-false
+                 MOVE -1 to D4DATEL
+                 MOVE 'Date de reception invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+           IF D5DATEI NOT = SPACE AND NOT = LOW-VALUE
+              MOVE D5DATEI to date-to-validate
+              MOVE 0 TO AN-MIN-VALIDDAT AN-MAX-VALIDDAT
+              CALL pgm-validdat using validdat-param
+              IF cr-validdat-false
+                 MOVE -1 to D5DATEL
+                 MOVE 'Date de reception invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+
+           MOVE 1 TO IDX-DOC
+           PERFORM 5 TIMES
+              PERFORM 21510-SAUVE-UNE-LIGNE-DOC
+              ADD 1 TO IDX-DOC
+           END-PERFORM
+           .
+
+       21510-SAUVE-UNE-LIGNE-DOC.
+      *    Met a jour la ligne IDX-DOC a partir des zones ecran, puis
+      *    ecrit (ou cree) l'enregistrement FDOCS11 correspondant
+           MOVE NUMSTAGI              TO E-DOC-NUMERO
+           MOVE DOC-CODE-TAB(IDX-DOC) TO E-DOC-CODE
+           MOVE DOC-LIBELLE-TAB(IDX-DOC) TO E-DOC-LIBELLE
+
+           EVALUATE IDX-DOC
+             WHEN 1
+               MOVE D1STATI TO E-DOC-STATUT
+               MOVE D1DATEI TO E-DOC-DATE-RECU
+               MOVE D1COMMI TO E-DOC-COMMENTAIRE
+             WHEN 2
+               MOVE D2STATI TO E-DOC-STATUT
+               MOVE D2DATEI TO E-DOC-DATE-RECU
+               MOVE D2COMMI TO E-DOC-COMMENTAIRE
+             WHEN 3
+               MOVE D3STATI TO E-DOC-STATUT
+               MOVE D3DATEI TO E-DOC-DATE-RECU
+               MOVE D3COMMI TO E-DOC-COMMENTAIRE
+             WHEN 4
+               MOVE D4STATI TO E-DOC-STATUT
+               MOVE D4DATEI TO E-DOC-DATE-RECU
+               MOVE D4COMMI TO E-DOC-COMMENTAIRE
+             WHEN 5
+               MOVE D5STATI TO E-DOC-STATUT
+               MOVE D5DATEI TO E-DOC-DATE-RECU
+               MOVE D5COMMI TO E-DOC-COMMENTAIRE
+           END-EVALUATE
+
+           IF E-DOC-STATUT = SPACE OR LOW-VALUE
+              SET DOC-MANQUANT TO TRUE
+           END-IF
+
+      *    Upsert : tentative de lecture, puis rewrite ou write
+           MOVE 'FDOCS'     TO file-name
+           SET c-read       TO TRUE
+           MOVE E-DOCUMENT  TO enrgmt
+           CALL pgm-accfile USING accfile-param
+
+           EVALUATE TRUE
+             WHEN cr-ok
+               MOVE 'FDOCS'     TO file-name
+               SET c-rewrite    TO TRUE
+               MOVE E-DOCUMENT  TO enrgmt
+               CALL pgm-accfile USING accfile-param
+             WHEN OTHER
+               MOVE 'FDOCS'     TO file-name
+               SET c-write      TO TRUE
+               MOVE E-DOCUMENT  TO enrgmt
+               CALL pgm-accfile USING accfile-param
+           END-EVALUATE
+           .
+
+       23110-PROG-SUIVANT.
+      *------------------*
+           EXEC CICS XCTL  PROGRAM  (PROG-SUIVANT)
+                           COMMAREA (WS-COMMAREA)
+                           LENGTH   (LENGTH OF WS-COMMAREA)
+           END-EXEC
+           .
+
+       23200-TRAIT-FIN.
+      *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
+           MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
+           PERFORM   99000-FIN-CICS
+           .
+
+       90000-ERR-TOUCHE.
+      *----------------*
+           MOVE 'TOUCHE DE FONCTION INVALIDE' TO messo
+           move -1 to NUMSTAGL
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
+       90100-TRAIT-AIDE.
+      *-----------------*
+           MOVE 'PF1=Aide  PF3=Retour menu  ENTREE=Enregistrer PF12=Fin'
+             TO messo
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
+       91000-ERREUR-CICS.
+      *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
+           MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
+           PERFORM   99000-FIN-CICS
+           .
+
+       99000-FIN-CICS.
+      *--------------*
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
+                          ERASE
+           END-EXEC
+
+           EXEC CICS RETURN END-EXEC
+           .
