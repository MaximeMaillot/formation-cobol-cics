@@ -23,25 +23,42 @@
       *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
       *------------------------------------------------------*
        01  WS-COMMAREA.
-           05 PROG-PRECEDENT      PIC X(8).
-           05 PROG-COURANT        PIC X(8).
-           05 PROG-SUIVANT        PIC X(8).
-           05 FILLER              PIC X(76).
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
+           05 CUR-NUMSTAG         PIC 9(4).
+           05 FILLER              PIC X(61).
 
        01 C-R                     PIC S9(8) COMP.
 
        01 MON-PROG                PIC X(8) VALUE 'INF2CI11'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP2C11 '.
        01 MA-TRX                  PIC X(4) VALUE 'T2CB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
       *------------------------------------------------------*
       *   DESCRIPTION   DE   LA   MAP                        *
       *------------------------------------------------------*
        COPY MAP2C11.
 
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
        01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
 
       *------------------------------------------------------*
       *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
@@ -84,15 +101,28 @@
            88 c-write              value 2.
            88 c-rewrite            value 3.
            88 c-delete             value 4.
+           88 c-startbr            value 5.
+           88 c-readnext           value 6.
+           88 c-endbr              value 7.
          05 code-retour                  PIC 99.
            88 cr-ok                value 0.
            88 cr-key-exists        value 1.
            88 cr-duplicate         value 2.
            88 cr-file-error        value 3.
            88 cr-eof               value 4.
+           88 cr-not-found         value 5.
            88 cr-unsupported       value 99.
          05 enrgmt                       PIC X(400).
 
+      * --------- Zones de travail pour la navigation PF7/PF8
+       01 NUMSTAG-SCAN                   PIC 9(4).
+       01 STAGIAIRE-TROUVE               PIC 9.
+         88 STAGIAIRE-TROUVE-OUI         VALUE 1.
+         88 STAGIAIRE-TROUVE-NON         VALUE 0.
+
+      * --------- Ligne de la fiche imprimee (TDQ IMPR)
+       01 W-LIGNE-IMPR                   PIC X(80).
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05 LK-COMMAREA                PIC X(100).
@@ -116,8 +146,20 @@
       *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
            IF EIBCALEN = 0
               INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
            ELSE
-              MOVE LK-COMMAREA  TO WS-COMMAREA
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
            END-IF
 
            MOVE  PROG-COURANT     TO  PROG-PRECEDENT
@@ -204,8 +246,17 @@
               WHEN DFHCLEAR
                    PERFORM  23200-TRAIT-FIN
               WHEN DFHPF3
+                   MOVE PROG-COURANT TO LAST-PROG
                    MOVE 'INF0CI11' TO PROG-SUIVANT
                    perform 23110-PROG-SUIVANT
+              WHEN DFHPF7
+                   PERFORM  23400-TRAIT-PREC
+              WHEN DFHPF8
+                   PERFORM  23500-TRAIT-SUIV
+              WHEN DFHPF6
+                   PERFORM  23600-TRAIT-IMPRESSION
+              WHEN DFHPF1
+                   PERFORM  90100-TRAIT-AIDE
               WHEN DFHPF12
                    PERFORM  23200-TRAIT-FIN
               WHEN OTHER
@@ -253,19 +304,19 @@
            .    
 
        23300-READ-STAGIAIRE.
-      *    Ecrit le stagiaire
+      *    Lit le stagiaire via ACCFILE
            MOVE NUMSTAGI TO E-NUMERO
 
-           EXEC CICS READ
-                     FILE('FSTAG11 ')
-                     RIDFLD(E-NUMERO)
-                     INTO(E-STAGIAIRE)
-                     RESP(C-R)
-           END-EXEC.
+           MOVE 'FSTAG'    TO file-name
+           SET c-read      TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt     TO E-STAGIAIRE
 
-           EVALUATE C-R
-             WHEN DFHRESP(NORMAL)
+           EVALUATE TRUE
+             WHEN cr-ok
                MOVE 'Read' to messo
+               MOVE E-NUMERO     TO CUR-NUMSTAG
       *        Unprot / mdt
                MOVE 'A' TO NOMA PRENOMA ADR1A ADR2A CODEPA VILLEA 
                            TELDOMA TELMOBA DATENA
@@ -282,10 +333,14 @@
               MOVE E-TELDOM     TO TELDOMO
               MOVE E-TELPOR     TO TELMOBO
               MOVE E-DATE-NAISS TO DATENO
+             WHEN cr-not-found
+               MOVE LOW-VALUE   TO MAP2O
+
+               MOVE 'Pas de stagiaire trouve'     to messo
              WHEN OTHER
                MOVE LOW-VALUE   TO MAP2O
-               
-               MOVE 'Echec'     to messo
+
+               MOVE 'Echec de la lecture'     to messo
            END-EVALUATE
            
            MOVE -1 to numstagl
@@ -293,6 +348,262 @@
            PERFORM 22000-TRAIT-ENVOI
            .
 
+      *--------------------------------------------------
+      * --- STAGIAIRE PRECEDENT (PF7) --------------------
+      *--------------------------------------------------
+       23400-TRAIT-PREC.
+      *----------------*
+           IF CUR-NUMSTAG = 0
+              MOVE -1 to numstagl
+              MOVE 'Aucun stagiaire affiche' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           MOVE 0           TO STAGIAIRE-TROUVE
+           MOVE CUR-NUMSTAG TO NUMSTAG-SCAN
+
+           PERFORM UNTIL STAGIAIRE-TROUVE-OUI OR NUMSTAG-SCAN <= 1000
+             SUBTRACT 1 FROM NUMSTAG-SCAN
+             MOVE NUMSTAG-SCAN TO E-NUMERO
+             MOVE 'FSTAG'      TO file-name
+             SET c-read        TO TRUE
+             MOVE E-STAGIAIRE  TO enrgmt
+             CALL pgm-accfile USING accfile-param
+             MOVE enrgmt       TO E-STAGIAIRE
+
+             IF cr-ok
+                MOVE 1 TO STAGIAIRE-TROUVE
+             END-IF
+           END-PERFORM
+
+           IF STAGIAIRE-TROUVE-NON
+              MOVE -1 to numstagl
+              MOVE 'Premier stagiaire atteint' to messo
+              perform 22000-TRAIT-ENVOI
+           ELSE
+              MOVE NUMSTAG-SCAN TO NUMSTAGI
+              perform 23300-READ-STAGIAIRE
+           END-IF
+           .
+
+      *--------------------------------------------------
+      * --- STAGIAIRE SUIVANT (PF8) ----------------------
+      *--------------------------------------------------
+       23500-TRAIT-SUIV.
+      *----------------*
+           IF CUR-NUMSTAG = 0
+              MOVE -1 to numstagl
+              MOVE 'Aucun stagiaire affiche' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           MOVE 0           TO STAGIAIRE-TROUVE
+           MOVE CUR-NUMSTAG TO NUMSTAG-SCAN
+
+           PERFORM UNTIL STAGIAIRE-TROUVE-OUI OR NUMSTAG-SCAN >= 5000
+             ADD 1 TO NUMSTAG-SCAN
+             MOVE NUMSTAG-SCAN TO E-NUMERO
+             MOVE 'FSTAG'      TO file-name
+             SET c-read        TO TRUE
+             MOVE E-STAGIAIRE  TO enrgmt
+             CALL pgm-accfile USING accfile-param
+             MOVE enrgmt       TO E-STAGIAIRE
+
+             IF cr-ok
+                MOVE 1 TO STAGIAIRE-TROUVE
+             END-IF
+           END-PERFORM
+
+           IF STAGIAIRE-TROUVE-NON
+              MOVE -1 to numstagl
+              MOVE 'Dernier stagiaire atteint' to messo
+              perform 22000-TRAIT-ENVOI
+           ELSE
+              MOVE NUMSTAG-SCAN TO NUMSTAGI
+              perform 23300-READ-STAGIAIRE
+           END-IF
+           .
+
+      *--------------------------------------------------
+      * --- IMPRESSION DE LA FICHE AFFICHEE (PF6) --------
+      *--------------------------------------------------
+       23600-TRAIT-IMPRESSION.
+      *----------------------*
+           IF CUR-NUMSTAG = 0
+              MOVE -1 to numstagl
+              MOVE 'Aucun stagiaire a imprimer' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           MOVE CUR-NUMSTAG TO E-NUMERO
+           MOVE 'FSTAG'     TO file-name
+           SET c-read       TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt      TO E-STAGIAIRE
+
+           IF NOT cr-ok
+              MOVE -1 to numstagl
+              MOVE 'Echec de la lecture' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           PERFORM 23610-ECRIT-FICHE-IMPR
+
+           MOVE -1 to numstagl
+           MOVE 'Fiche imprimee' to messo
+           perform 22000-TRAIT-ENVOI
+           .
+
+       23610-ECRIT-FICHE-IMPR.
+      *    Ecrit la fiche stagiaire sur la queue imprimante IMPR
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'FICHE STAGIAIRE N. ' DELIMITED BY SIZE
+                  E-NUMERO              DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'NOM      : ' DELIMITED BY SIZE
+                  E-NOM         DELIMITED BY SIZE
+                  '  PRENOM : ' DELIMITED BY SIZE
+                  E-PRENOM      DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'ADRESSE  : ' DELIMITED BY SIZE
+                  E-ADR1        DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING '           '   DELIMITED BY SIZE
+                  E-ADR2          DELIMITED BY SIZE
+                  '  '            DELIMITED BY SIZE
+                  E-CODEP         DELIMITED BY SIZE
+                  '  '            DELIMITED BY SIZE
+                  E-VILLE         DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'TEL DOM  : '  DELIMITED BY SIZE
+                  E-TELDOM       DELIMITED BY SIZE
+                  '  TEL POR : ' DELIMITED BY SIZE
+                  E-TELPOR       DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'EMAIL    : ' DELIMITED BY SIZE
+                  E-EMAIL       DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'NE(E) LE : '     DELIMITED BY SIZE
+                  E-DATE-NAISS      DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'PRESTA DU: '    DELIMITED BY SIZE
+                  E-DATE-DEB-PRESTA DELIMITED BY SIZE
+                  ' AU '           DELIMITED BY SIZE
+                  E-DATE-FIN-PRESTA DELIMITED BY SIZE
+                  '  STATUT : '    DELIMITED BY SIZE
+                  E-STATUT         DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'URGENCE  : ' DELIMITED BY SIZE
+                  E-CONTACT-URGENCE-NOM DELIMITED BY SIZE
+                  '  TEL : '   DELIMITED BY SIZE
+                  E-CONTACT-URGENCE-TEL DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING 'NOTES    : '         DELIMITED BY SIZE
+                  E-NOTES(1:69)         DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE SPACE TO W-LIGNE-IMPR
+           STRING '           '        DELIMITED BY SIZE
+                  E-NOTES(70:31)       DELIMITED BY SIZE
+                  INTO W-LIGNE-IMPR
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('IMPR')
+                     FROM(W-LIGNE-IMPR)
+                     LENGTH(LENGTH OF W-LIGNE-IMPR)
+                     RESP(C-R)
+           END-EXEC
+           .
+
        23110-PROG-SUIVANT.
       *------------------*
            EXEC CICS XCTL  PROGRAM  (PROG-SUIVANT)
@@ -303,6 +614,7 @@
 
        23200-TRAIT-FIN.
       *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
@@ -314,16 +626,28 @@
            PERFORM  22000-TRAIT-ENVOI
            .
 
+       90100-TRAIT-AIDE.
+      *-----------------*
+           MOVE 'PF6=Imprimer PF7=Prec PF8=Suiv ENTREE=Consult PF12=Fin'
+             TO messo
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
        91000-ERREUR-CICS.
       *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
            MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
 
        99000-FIN-CICS.
       *--------------*
-           EXEC CICS SEND FROM   (MESSAGE-TXT)
-                          LENGTH (LENGTH OF MESSAGE-TXT)
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
                           ERASE
            END-EXEC
 
