@@ -0,0 +1,573 @@
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INF7CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
+      *------------------------------------------------------*
+       01  WS-COMMAREA.
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
+           05 NUM-PAGE            PIC S9(4) COMP.
+           05 STAGIAIRE-EOF       PIC 9.
+           05 ZOOM-BOOLEAN        PIC 9.
+             88 IS-ZOOM      value 1.
+             88 IS-NOT-ZOOM  value 0.
+           05 ZOOM-KEY            PIC X(4).
+           05 LOCK-BOOLEAN        PIC 9.
+             88 IS-NOT-LOCKED value 0.
+             88 IS-LOCKED     value 1.
+           05 FILLER              PIC X(47).
+           05 TS-NAME             PIC X(8).
+
+       77 NUM-PAGE-EDIT           PIC Z9.
+
+       01 C-R                     PIC S9(8) COMP.
+
+       01 MON-PROG                PIC X(8) VALUE 'INF7CI11'.
+       01 MA-MAP                  PIC X(8) VALUE 'MAP7C11 '.
+       01 MA-TRX                  PIC X(4) VALUE 'T7CB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE   LA   MAP                        *
+      *------------------------------------------------------*
+       COPY MAP7C11.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
+      *------------------------------------------------------*
+       01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
+
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
+      *------------------------------------------------------*
+       COPY DFHAID.
+
+      *------------------------------------------------------*
+      *   DESCRIPTION   DES  ATTRIBUTS                       *
+      *------------------------------------------------------*
+       COPY DFHBMSCA.
+
+      * ---------------- Header ------------------------
+       01 weekday-list.
+         COPY WEEKDAY.
+       01 FILLER REDEFINES weekday-list.
+         05 weekday-name              PIC X(10) occurs 7.
+
+       01 interval                    pic S9(15) comp-3.
+       01 num-j                       PIC S9(5) comp.
+       01 ident                       PIC X(17).
+
+      *------------------------------------------------------*
+      *   DESCRIPTION   DE  L'HISTORIQUE  D'AUDIT (FSTAGA11) *
+      *------------------------------------------------------*
+       COPY CTDHIST.
+
+       01 CLE-PARCOURS               PIC X(26).
+
+      * ------ Structure d'une ligne d'affichage -------
+       01 W-LIGNE.
+        05 W-NUM PIC X(4).
+        05 PIC X(3).
+        05 W-DATE PIC X(10).
+        05 PIC X(2).
+        05 W-HEURE PIC X(8).
+        05 PIC X(2).
+        05 W-FONCTION PIC X(12).
+        05 PIC X(2).
+        05 W-USERID PIC X(8).
+        05 PIC X(2).
+        05 W-TERMINAL PIC X(4).
+
+      * -------- Pour recuperer la cle d'une ligne --------
+       01 CHECK-LIGNE.
+         05 LIGNE-KEY PIC 9(4).
+         05 FILLER PIC X(74).
+
+      * ------- Position du curseur en ligne -----------
+       01 posCursor                   PIC S9(4) COMP.
+
+      *------ Variable de parcours de tableau ---------
+       77 I                           PIC 99.
+       77 J                           PIC 99.
+
+      *======================================================*
+      *          L I N K A G E     S E C T I O N             *
+      *======================================================*
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 LK-COMMAREA             PIC X(100).
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-PROGRAMME.
+      *---------------------*
+            PERFORM  10000-DEBUT-PROGRAMME
+            PERFORM  20000-TRAIT-PROGRAMME
+            GOBACK.
+
+
+       10000-DEBUT-PROGRAMME.
+      *---------------------*
+      *   TEST DE PREMIERE ENTREE DANS LE PROGRAMME
+      *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
+           IF EIBCALEN = 0
+              INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
+           ELSE
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
+           END-IF
+
+           MOVE  PROG-COURANT     TO  PROG-PRECEDENT
+           MOVE  MON-PROG         TO  PROG-COURANT
+           .
+
+       20000-TRAIT-PROGRAMME.
+      *---------------------*
+           STRING
+              'T7CB' DELIMITED BY SIZE
+              eibtrmid DELIMITED BY SIZE
+            INTO ts-name
+           END-STRING
+           IF PROG-PRECEDENT  NOT =  PROG-COURANT
+              PERFORM  21000-TRAIT-CHARGEMENT
+              PERFORM  22000-TRAIT-ENVOI
+           ELSE
+              PERFORM  23000-TRAIT-RECEPTION
+           END-IF
+           .
+      *********************************************************
+
+       21000-TRAIT-CHARGEMENT.
+      *----------------------*
+      *  CHARGEMENT DE LA MAP AVANT AFFICHAGE
+           MOVE LOW-VALUE TO MAP7O
+
+      *  SI TRAITEMENT PARTICULIER AVANT AFFICHAGE
+           PERFORM  21100-TRAIT-SPECIFIQUE
+           .
+
+       21100-TRAIT-SPECIFIQUE.
+           IF LAST-PROG = MON-PROG
+              MOVE SPACE TO LAST-PROG
+
+              MOVE LOW-VALUE TO MAP7O
+
+              MOVE LAST-PAGE TO NUM-PAGE
+              SET IS-LOCKED TO TRUE
+
+              EXEC CICS READQ ts queue(ts-name)
+                                 item(NUM-PAGE)
+                                 into(map7o)
+                                 RESP(C-R)
+              END-EXEC
+
+              IF C-R NOT = DFHRESP(NORMAL)
+                 SET IS-NOT-LOCKED TO TRUE
+                 MOVE 'Reprise impossible, relancez une recherche'
+                   TO MESSO
+              END-IF
+           END-IF
+           .
+
+       22000-TRAIT-ENVOI.
+      *-----------------*
+           MOVE NUM-PAGE TO NUM-PAGE-EDIT
+           MOVE NUM-PAGE-EDIT TO NUMPAGEO
+           EXEC CICS
+                ASKTIME
+                ABSTIME(interval)
+           END-EXEC
+           EXEC CICS
+                FORMATTIME
+                ABSTIME(interval)
+                DDMMYYYY(dateo)
+                datesep('/')
+                time(heureo)
+                timesep(':')
+                dayofweek(num-j)
+           END-EXEC
+
+           STRING
+            MA-TRX delimited by size
+            '/' delimited by size
+            eibtrmid delimited by size
+            '/map7c11' delimited by size
+            into idento
+           END-STRING
+
+           MOVE weekday-name(num-j) TO jouro
+
+           IF PROG-PRECEDENT  NOT =  PROG-COURANT
+              EXEC CICS SEND MAP    ('MAP7')
+                             MAPSET (MA-MAP)
+                             ERASE
+              END-EXEC
+           ELSE
+              EXEC CICS SEND MAP    ('MAP7')
+                             MAPSET (MA-MAP)
+                             CURSOR
+              END-EXEC
+           END-IF
+
+           MOVE PROG-COURANT TO PROG-SUIVANT
+
+           EXEC CICS RETURN TRANSID  (MA-TRX)
+                            COMMAREA (WS-COMMAREA)
+                            LENGTH   (LENGTH OF WS-COMMAREA)
+           END-EXEC
+           .
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+       23000-TRAIT-RECEPTION.
+      *---------------------*
+           move SPACE to messo
+
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                 perform 23110-RECEIVE-MAP
+                 PERFORM 23100-TRAIT-ENTER
+              WHEN DFHPF3
+                   IF IS-LOCKED
+                      MOVE PROG-COURANT TO LAST-PROG
+                      MOVE NUM-PAGE TO LAST-PAGE
+                   END-IF
+                   MOVE 'INF0CI11' TO PROG-SUIVANT
+                   SET IS-NOT-LOCKED TO TRUE
+                   perform 23800-PROG-SUIVANT
+              WHEN DFHPF7
+                 IF IS-LOCKED
+                   perform 23300-TRAIT-PAGE-PREV
+                 ELSE
+                   MOVE "Lancez une recherche au prealable" TO MESSO
+                   perform 22000-TRAIT-ENVOI
+                 END-IF
+              WHEN DFHPF8
+                 IF IS-LOCKED
+                   perform 23400-TRAIT-PAGE-NEXT
+                 ELSE
+                   MOVE "Lancez une recherche au prealable" TO MESSO
+                   perform 22000-TRAIT-ENVOI
+                 END-IF
+              WHEN DFHPF11
+                   perform 23500-TRAIT-CURSOR
+              WHEN DFHPF1
+                   PERFORM  90100-TRAIT-AIDE
+              WHEN DFHPF12
+                   PERFORM  23900-TRAIT-FIN
+              WHEN DFHCLEAR
+                   PERFORM  23900-TRAIT-FIN
+              WHEN OTHER
+                   PERFORM  90000-ERR-TOUCHE
+           END-EVALUATE
+           .
+
+      *--------------------------------------------------
+      * -----------  TRAITEMENT DE BASE (ENTER) ---------
+      *--------------------------------------------------
+
+       23100-TRAIT-ENTER.
+      *------------------*
+           IF NUMSTAGI = SPACE OR LOW-VALUE
+              MOVE -1 to NUMSTAGL
+              MOVE "Veuillez saisir un numero de stagiaire" to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           EXEC CICS DELETEQ ts queue(ts-name) RESP(C-R) END-EXEC
+
+           MOVE 0 TO NUM-PAGE
+           MOVE 0 TO STAGIAIRE-EOF
+           MOVE 0 TO J
+           MOVE SPACE TO W-LIGNE
+
+           MOVE LOW-VALUE TO CLE-PARCOURS
+           MOVE NUMSTAGI  TO CLE-PARCOURS(1:4)
+
+           EXEC CICS STARTBR
+                     FILE('FSTAGA11')
+                     RIDFLD(CLE-PARCOURS)
+                     GTEQ
+                     RESP(C-R)
+           END-EXEC
+
+           PERFORM 23120-PARCOURS-FICHIER UNTIL STAGIAIRE-EOF = 1
+
+           IF NUM-PAGE = 0 AND J = 0
+              MOVE "Aucune trace d'audit pour ce stagiaire" to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+      *    Dernier page partielle
+           IF J > 0
+              ADD 1 TO NUM-PAGE
+              EXEC CICS WRITEQ ts queue(ts-name)
+                                  from (map7i)
+              END-EXEC
+           END-IF
+
+           MOVE NUM-PAGE TO STAGIAIRE-EOF
+           MOVE 1 TO NUM-PAGE
+           SET IS-LOCKED TO TRUE
+
+           MOVE LOW-VALUE TO MAP7O
+           EXEC CICS READQ ts queue(ts-name)
+                              item(NUM-PAGE)
+                              into(map7o)
+           END-EXEC
+
+           perform 22000-TRAIT-ENVOI
+           .
+
+       23110-RECEIVE-MAP.
+      *------------------*
+           EXEC CICS RECEIVE MAP  ('MAP7')
+                             MAPSET('MAP7C11')
+                             RESP (C-R)
+           END-EXEC
+           EVALUATE C-R
+              WHEN DFHRESP(NORMAL)
+                   CONTINUE
+              WHEN DFHRESP(MAPFAIL)
+                   CONTINUE
+              WHEN OTHER
+                   PERFORM 91000-ERREUR-CICS
+           END-EVALUATE
+           .
+
+       23120-PARCOURS-FICHIER.
+      *-----------------------*
+           EXEC CICS READNEXT
+                     FILE('FSTAGA11')
+                     RIDFLD(CLE-PARCOURS)
+                     INTO(E-HISTO)
+                     RESP(C-R)
+           END-EXEC
+
+      *    CLE-HISTO est menee par NUM-STAG-H : les traces d'un
+      *    stagiaire sont contigues, donc on peut arreter le
+      *    parcours a la premiere rupture de numero de stagiaire
+           IF C-R = DFHRESP(NORMAL) AND NUM-STAG-H NOT = NUMSTAGI
+              MOVE DFHRESP(ENDFILE) TO C-R
+           END-IF
+
+           EVALUATE C-R
+              WHEN DFHRESP(NORMAL)
+                 IF NUM-STAG-H = NUMSTAGI
+                    ADD 1 TO J
+                    MOVE NUM-STAG-H TO W-NUM
+                    MOVE DATE-H     TO W-DATE
+                    MOVE HEURE-H    TO W-HEURE
+                    EVALUATE TRUE
+                       WHEN HISTO-CREATION
+                          MOVE 'CREATION'     TO W-FONCTION
+                       WHEN HISTO-MODIF
+                          MOVE 'MODIFICATION' TO W-FONCTION
+                       WHEN HISTO-SUPPRESSION
+                          MOVE 'SUPPRESSION'  TO W-FONCTION
+                       WHEN OTHER
+                          MOVE SPACE          TO W-FONCTION
+                    END-EVALUATE
+                    MOVE USERID-USER-H TO W-USERID
+                    MOVE TERMINAL-H     TO W-TERMINAL
+                    MOVE W-LIGNE TO LIGNEI(J)
+                    IF J = 10
+                       ADD 1 TO NUM-PAGE
+                       EXEC CICS WRITEQ ts queue(ts-name)
+                                           from (map7i)
+                       END-EXEC
+                       MOVE 0 TO J
+                       MOVE SPACE TO MAP7I
+                    END-IF
+                 END-IF
+              WHEN DFHRESP(ENDFILE)
+                 MOVE 1 TO STAGIAIRE-EOF
+              WHEN OTHER
+                 MOVE 1 TO STAGIAIRE-EOF
+           END-EVALUATE
+           .
+
+      *--------------------------------------------------
+      * --- TRAITEMENT DE LA PAGE PRECEDENTE (F7) -------
+      *--------------------------------------------------
+       23300-TRAIT-PAGE-PREV.
+      *-----------------------*
+           IF (NUM-PAGE <= 1)
+              MOVE "Premiere page atteinte" to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           SUBTRACT 1 FROM NUM-PAGE
+
+           MOVE LOW-VALUE TO MAP7O
+
+           EXEC CICS READQ ts queue(ts-name)
+                              ITEM(NUM-PAGE)
+                              INTO(MAP7O)
+                              RESP(C-R)
+           END-EXEC
+
+           perform 22000-TRAIT-ENVOI
+           .
+
+      *--------------------------------------------------
+      * ----  TRAITEMENT DE LA PAGE SUIVANTE (F8) -------
+      *--------------------------------------------------
+       23400-TRAIT-PAGE-NEXT.
+      *----------------------*
+           IF NUM-PAGE >= STAGIAIRE-EOF
+              MOVE "Derniere page atteinte" TO MESSO
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           ADD 1 TO NUM-PAGE
+
+           MOVE LOW-VALUE TO MAP7O
+
+           EXEC CICS READQ ts queue(ts-name)
+                           ITEM(NUM-PAGE)
+                           INTO(MAP7O)
+                           RESP(C-R)
+           END-EXEC
+
+           perform 22000-TRAIT-ENVOI
+           .
+
+      *--------------------------------------------------
+      * -- TRAITEMENT DE LA POSITION DU CURSEUR (F11) ---
+      *--------------------------------------------------
+       23500-TRAIT-CURSOR.
+      *-------------------*
+           perform 23110-RECEIVE-MAP
+
+           IF NOT IS-LOCKED
+              MOVE "Lancez une recherche au prealable" to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+
+           COMPUTE posCursor = ((EIBCPOSN / 80) + 1) - 7
+           IF posCursor  >= 1 AND posCursor <= 10
+                 MOVE LIGNEI(posCursor) TO CHECK-LIGNE
+                 MOVE LIGNE-KEY TO ZOOM-KEY
+              IF LIGNE-KEY = SPACE OR LOW-VALUE OR LIGNE-KEY NOT NUMERIC
+                 move "Mauvaise donnees de curseur" to messo
+                 perform 22000-TRAIT-ENVOI
+              ELSE
+                 SET IS-ZOOM TO TRUE
+                 MOVE 'INF2CI11' TO PROG-SUIVANT
+                 perform 23800-PROG-SUIVANT
+              END-IF
+           ELSE
+              move "Mauvaise position de curseur" to messo
+               perform 22000-TRAIT-ENVOI
+           END-IF
+           .
+
+
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+
+       23800-PROG-SUIVANT.
+      *------------------*
+           EXEC CICS XCTL  PROGRAM  (PROG-SUIVANT)
+                           COMMAREA (WS-COMMAREA)
+                           LENGTH   (LENGTH OF WS-COMMAREA)
+           END-EXEC
+           .
+
+       23900-TRAIT-FIN.
+      *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
+           MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
+           PERFORM   99000-FIN-CICS
+           .
+
+       90000-ERR-TOUCHE.
+      *----------------*
+           MOVE 'TOUCHE DE FONCTION INVALIDE' TO messo
+
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
+       90100-TRAIT-AIDE.
+      *-----------------*
+           MOVE 'PF1=Aide  PF3=Menu  PF7/8=Page  PF11=Zoom  PF12=Fin'
+             TO messo
+
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
+       91000-ERREUR-CICS.
+      *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
+           MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
+           PERFORM   99000-FIN-CICS
+           .
+
+       99000-FIN-CICS.
+      *--------------*
+           EXEC CICS DELETEQ ts queue(ts-name) END-EXEC
+
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
+                          ERASE
+           END-EXEC
+
+           EXEC CICS RETURN END-EXEC
+           .
