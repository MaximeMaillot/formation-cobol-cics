@@ -23,30 +23,52 @@
       *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
       *------------------------------------------------------*
        01  WS-COMMAREA.
-           05 PROG-PRECEDENT      PIC X(8).
-           05 PROG-COURANT        PIC X(8).
-           05 PROG-SUIVANT        PIC X(8).
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
            05 IS-LOCKED           PIC 9.
              88 IS-LOCKED-FALSE value 0.
              88 IS-LOCKED-TRUE  value 1.
-           05 FILLER              PIC X(75).
+           05 FILLER              PIC X(64).
 
        01 C-R                     PIC S9(8) COMP.
 
        01 MON-PROG                PIC X(8) VALUE 'INF1CI11'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP1C11 '.
        01 MA-TRX                  PIC X(4) VALUE 'T1CB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
       *------------------------------------------------------*
       *   DESCRIPTION   DE   LA   MAP                        *
       *------------------------------------------------------*
        COPY MAP1C11.
 
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
        01 NUM-TEL-NUMERIC PIC 99.
 
+      * --------- Zones de controle de l'adresse email
+       01 EMAIL-LOCAL                 PIC X(40).
+       01 EMAIL-DOMAIN                PIC X(40).
+       01 EMAIL-AT-COUNT              PIC 99.
+       01 EMAIL-DOT-COUNT             PIC 99.
+
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
        01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
 
       *------------------------------------------------------*
       *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
@@ -71,8 +93,14 @@
       * Structure d'un stagiaire
        COPY CSTAG.
 
+      * Structure de la trace d'audit (TDQ INFO)
+       COPY CTDINFO.
+
+      * Structure de l'historique d'audit consultable (FSTAGA11)
+       COPY CTDHIST.
+
 
-      *  
+      *
        01 interval                       pic S9(15) comp-3.
        01 num-j                          PIC S9(5) comp.
        01 ident                          PIC X(17).
@@ -80,14 +108,42 @@
       * --------- Nom des sous-programmes
        01 pgm-name.
          02 pgm-validdat                 PIC X(8) value 'VALIDDAT'.
+         02 pgm-validper                 PIC X(8) value 'VALIDPER'.
          02 pgm-accfile                  PIC X(8) value 'ACCFILE '.
 
-      * --------- Paramètre pour sous-programme VALIDDAT 
+      * --------- Zones de recherche du prochain numero libre
+       01 CANDIDAT-NUMERO                PIC 9(4).
+       01 NUMERO-TROUVE                  PIC 9.
+         88 NUMERO-TROUVE-OUI                 value 1.
+         88 NUMERO-TROUVE-NON                 value 0.
+
+      * --------- Paramètre pour sous-programme VALIDDAT
        01 validdat-param.
          02 date-to-validate             PIC X(8).
          02 CR-VALIDDAT                  PIC 9 value 0.
           88 cr-validdat-false                 value 0.
           88 cr-validdat-ok                    value 1.
+         02 AN-MIN-VALIDDAT              PIC 9(4) value 0.
+         02 AN-MAX-VALIDDAT              PIC 9(4) value 0.
+
+      * --------- Parametre pour sous-programme VALIDPER (date de debut
+      *           et de fin de prestation controlees et ordonnees)
+       01 validper-param.
+         02 DATE-DEBUT-P                 PIC X(8).
+         02 DATE-FIN-P                   PIC X(8).
+         02 AN-MIN-P                     PIC 9(4) value 0.
+         02 AN-MAX-P                     PIC 9(4) value 0.
+         02 CR-PERIODE                   PIC 9.
+           88 cr-periode-ok              value 0.
+           88 cr-periode-deb-invalide    value 1.
+           88 cr-periode-fin-invalide    value 2.
+           88 cr-periode-ordre-invalide  value 3.
+
+      * --------- Plage d'age plausible pour la date de naissance
+       01 AGE-MIN-STAGIAIRE              PIC 999 value 14.
+       01 AGE-MAX-STAGIAIRE              PIC 999 value 100.
+       01 DATE-COURANTE                  PIC X(10).
+       01 ANNEE-COURANTE                 PIC 9(4).
 
       * ---------- Paramètre pour sous-programme ACCFILE
        01 accfile-param.
@@ -97,12 +153,16 @@
            88 c-write              value 2.
            88 c-rewrite            value 3.
            88 c-delete             value 4.
+           88 c-startbr            value 5.
+           88 c-readnext           value 6.
+           88 c-endbr              value 7.
          05 code-retour                  PIC 99.
            88 cr-ok                value 0.
            88 cr-key-exists        value 1.
            88 cr-duplicate         value 2.
            88 cr-file-error        value 3.
            88 cr-eof               value 4.
+           88 cr-not-found         value 5.
            88 cr-unsupported       value 99.
          05 enrgmt                       PIC X(400).
 
@@ -129,8 +189,20 @@
       *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
            IF EIBCALEN = 0
               INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
            ELSE
-              MOVE LK-COMMAREA  TO WS-COMMAREA
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
            END-IF
 
            MOVE  PROG-COURANT     TO  PROG-PRECEDENT
@@ -158,7 +230,52 @@
            .
 
        21100-TRAIT-SPECIFIQUE.
-           continue
+           PERFORM  21110-SUGGEST-NUMERO
+           .
+
+       21110-SUGGEST-NUMERO.
+      *    Propose le premier numero libre entre 1000 et 5000
+           MOVE 1000 TO CANDIDAT-NUMERO
+           SET NUMERO-TROUVE-NON TO TRUE
+
+           MOVE CANDIDAT-NUMERO TO E-NUMERO
+           MOVE E-STAGIAIRE     TO enrgmt
+           MOVE 'FSTAG'         TO file-name
+           SET c-startbr        TO TRUE
+           CALL pgm-accfile USING accfile-param
+
+           EVALUATE TRUE
+              WHEN cr-ok
+                 PERFORM UNTIL NUMERO-TROUVE-OUI
+                                OR CANDIDAT-NUMERO > 5000
+                    MOVE E-STAGIAIRE TO enrgmt
+                    MOVE 'FSTAG'     TO file-name
+                    SET c-readnext   TO TRUE
+                    CALL pgm-accfile USING accfile-param
+
+                    EVALUATE TRUE
+                       WHEN cr-eof
+                          SET NUMERO-TROUVE-OUI TO TRUE
+                       WHEN cr-ok
+                          MOVE enrgmt TO E-STAGIAIRE
+                          IF E-NUMERO = CANDIDAT-NUMERO
+                             ADD 1 TO CANDIDAT-NUMERO
+                          ELSE
+                             SET NUMERO-TROUVE-OUI TO TRUE
+                          END-IF
+                       WHEN OTHER
+                          SET NUMERO-TROUVE-OUI TO TRUE
+                    END-EVALUATE
+                 END-PERFORM
+              WHEN OTHER
+                 continue
+           END-EVALUATE
+
+           IF CANDIDAT-NUMERO > 5000
+              MOVE 'Aucun numero de stagiaire disponible' TO messo
+           ELSE
+              MOVE CANDIDAT-NUMERO TO NUMSTAGO
+           END-IF
            .
 
        29000-FORMATE-HEADER.
@@ -219,8 +336,13 @@
               WHEN DFHPF3
                    MOVE 0 TO IS-LOCKED
 
+                   MOVE PROG-COURANT TO LAST-PROG
                    MOVE 'INF0CI11' TO PROG-SUIVANT
                    perform 23110-PROG-SUIVANT
+              WHEN DFHPF1
+                   PERFORM  90100-TRAIT-AIDE
+              WHEN DFHPF4
+                   PERFORM  23150-CLEAR-FORM
               WHEN DFHPF12
                    PERFORM  23200-TRAIT-FIN
               WHEN OTHER
@@ -228,6 +350,16 @@
            END-EVALUATE
            .
 
+       23150-CLEAR-FORM.
+      *-------------------*
+      *    Vide le formulaire de saisie sans quitter l'ecran
+           MOVE LOW-VALUE TO MAP1O
+           MOVE -1 TO NUMSTAGL
+           MOVE 'Formulaire vide, saisissez un nouveau stagiaire'
+             TO MESSO
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
        23100-TRAIT-ENTER.
       *------------------*
            EXEC CICS RECEIVE MAP   ('MAP1')
@@ -289,7 +421,10 @@
            END-IF
 
       * ---------- Appel sous programme VALIDDAT
+           PERFORM 23210-GET-ANNEE-COURANTE
            MOVE DATENI to date-to-validate
+           COMPUTE AN-MIN-VALIDDAT = ANNEE-COURANTE - AGE-MAX-STAGIAIRE
+           COMPUTE AN-MAX-VALIDDAT = ANNEE-COURANTE - AGE-MIN-STAGIAIRE
            CALL pgm-validdat using validdat-param
 
            IF cr-validdat-false
@@ -333,27 +468,161 @@
 
            IF TELDOMI NOT = SPACE AND LOW-VALUE
               IF (TELDOMI IS NOT NUMERIC)
-                 MOVE -1 to TELDOML 
-                 MOVE 'Numero telephone domicile invalide' to messo
-                 perform 22000-TRAIT-ENVOI
-              END-IF            
-              MOVE TELDOMI(1:2) TO NUM-TEL-NUMERIC
-              IF (NUM-TEL-NUMERIC  < 1 OR NUM-TEL-NUMERIC  > 5)
-                 MOVE -1 to TELDOML 
+                 MOVE -1 to TELDOML
                  MOVE 'Numero telephone domicile invalide' to messo
                  perform 22000-TRAIT-ENVOI
               END-IF
+      *       Prefixe '00' = numero international / COM-TOM non
+      *       rattache au plan de numerotation metropolitain
+              IF TELDOMI(1:2) NOT = '00'
+                 MOVE TELDOMI(1:2) TO NUM-TEL-NUMERIC
+                 IF (NUM-TEL-NUMERIC  < 1 OR NUM-TEL-NUMERIC  > 5)
+                    MOVE -1 to TELDOML
+                    MOVE 'Numero telephone domicile invalide' to messo
+                    perform 22000-TRAIT-ENVOI
+                 END-IF
+              END-IF
            END-IF
-           
-           IF TELMOBI NOT = SPACE AND LOW-VALUE 
-              MOVE TELMOBI(1:2) TO NUM-TEL-NUMERIC
-              IF (NUM-TEL-NUMERIC NOT = 6)
-                 MOVE -1 to TELMOBL 
+
+           IF TELMOBI NOT = SPACE AND LOW-VALUE
+              IF (TELMOBI IS NOT NUMERIC)
+                 MOVE -1 to TELMOBL
                  MOVE 'Numero telephone mobile invalide' to messo
                  perform 22000-TRAIT-ENVOI
               END-IF
+              IF TELMOBI(1:2) NOT = '00'
+                 MOVE TELMOBI(1:2) TO NUM-TEL-NUMERIC
+                 IF (NUM-TEL-NUMERIC NOT = 6)
+                    MOVE -1 to TELMOBL
+                    MOVE 'Numero telephone mobile invalide' to messo
+                    perform 22000-TRAIT-ENVOI
+                 END-IF
+              END-IF
+           END-IF
+
+      *    Check le telephone du contact d'urgence (facultatif)
+           IF TELURGI NOT = SPACE AND LOW-VALUE
+              IF (TELURGI IS NOT NUMERIC)
+                 MOVE -1 to TELURGL
+                 MOVE 'Numero telephone urgence invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+              IF TELURGI(1:2) NOT = '00'
+                 MOVE TELURGI(1:2) TO NUM-TEL-NUMERIC
+                 IF (NUM-TEL-NUMERIC  < 1 OR NUM-TEL-NUMERIC  > 6)
+                    MOVE -1 to TELURGL
+                    MOVE 'Numero telephone urgence invalide' to messo
+                    perform 22000-TRAIT-ENVOI
+                 END-IF
+              END-IF
            END-IF
-           .    
+
+      *    Check l'adresse email
+           IF EMAILI NOT = SPACE AND LOW-VALUE
+              MOVE 0 TO EMAIL-AT-COUNT
+              INSPECT EMAILI TALLYING EMAIL-AT-COUNT FOR ALL '@'
+              IF EMAIL-AT-COUNT NOT = 1
+                 MOVE -1 to emaill
+                 MOVE 'Adresse email invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+
+              MOVE SPACE TO EMAIL-LOCAL EMAIL-DOMAIN
+              UNSTRING EMAILI DELIMITED BY '@'
+                       INTO EMAIL-LOCAL EMAIL-DOMAIN
+              END-UNSTRING
+
+              IF EMAIL-LOCAL = SPACE OR LOW-VALUE
+                 MOVE -1 to emaill
+                 MOVE 'Adresse email invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+
+              MOVE 0 TO EMAIL-DOT-COUNT
+              INSPECT EMAIL-DOMAIN TALLYING EMAIL-DOT-COUNT FOR ALL '.'
+              IF EMAIL-DOT-COUNT = 0
+                 OR EMAIL-DOMAIN(1:1) = '.' OR SPACE OR LOW-VALUE
+                 MOVE -1 to emaill
+                 MOVE 'Adresse email invalide' to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+
+      *    Check les dates de prestation
+           IF DATEDEBI = SPACE OR LOW-VALUE
+              IF DATEFINI NOT = SPACE AND LOW-VALUE
+                 MOVE -1 to datedebl
+                 MOVE 'Saisissez une date de debut de prestation'
+                   to messo
+                 perform 22000-TRAIT-ENVOI
+              END-IF
+           ELSE
+             IF DATEFINI = SPACE OR LOW-VALUE
+      * ---------- Appel sous programme VALIDDAT (debut seul)
+               MOVE DATEDEBI to date-to-validate
+               MOVE 0 TO AN-MIN-VALIDDAT AN-MAX-VALIDDAT
+               CALL pgm-validdat using validdat-param
+
+               IF cr-validdat-false
+                  MOVE -1 to datedebl
+                  MOVE 'Date de debut de prestation non valide'
+                    to messo
+                  perform 22000-TRAIT-ENVOI
+               END-IF
+             ELSE
+      * ---------- Appel sous programme VALIDPER (debut + fin ordonnes)
+               MOVE DATEDEBI TO DATE-DEBUT-P
+               MOVE DATEFINI TO DATE-FIN-P
+               MOVE 0 TO AN-MIN-P AN-MAX-P
+               CALL pgm-validper using validper-param
+
+               EVALUATE TRUE
+                 WHEN cr-periode-deb-invalide
+                   MOVE -1 to datedebl
+                   MOVE 'Date de debut de prestation non valide'
+                     to messo
+                   perform 22000-TRAIT-ENVOI
+                 WHEN cr-periode-fin-invalide
+                   MOVE -1 to datefinl
+                   MOVE 'Date de fin de prestation non valide'
+                     to messo
+                   perform 22000-TRAIT-ENVOI
+                 WHEN cr-periode-ordre-invalide
+                   MOVE -1 to datefinl
+                   MOVE 'La date de fin doit etre posterieure au debut'
+                     to messo
+                   perform 22000-TRAIT-ENVOI
+                 WHEN OTHER
+                   continue
+               END-EVALUATE
+             END-IF
+           END-IF
+
+      *    Check le statut (par defaut Actif si non saisi)
+           IF STATUTI = SPACE OR LOW-VALUE
+              MOVE 'A' TO STATUTI
+           END-IF
+           IF STATUTI NOT = 'A' AND NOT = 'T' AND NOT = 'C'
+              MOVE -1 to statutl
+              MOVE 'Statut invalide (A/T/C)' to messo
+              perform 22000-TRAIT-ENVOI
+           END-IF
+           .
+
+       23210-GET-ANNEE-COURANTE.
+      *    Annee courante, utilisee pour borner la plage d'age
+      *    plausible d'une date de naissance
+           EXEC CICS ASKTIME
+                     ABSTIME(interval)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME(interval)
+                     DDMMYYYY(DATE-COURANTE)
+                     DATESEP('/')
+           END-EXEC
+
+           MOVE DATE-COURANTE(7:4) TO ANNEE-COURANTE
+           .
 
        23300-CREATE-STAGIAIRE.
       *    Ecrit le stagiaire
@@ -366,8 +635,16 @@
            MOVE VILLEI    TO E-VILLE
            MOVE TELDOMI   TO E-TELDOM
            MOVE TELMOBI   TO E-TELPOR
+           MOVE EMAILI    TO E-EMAIL
            MOVE DATENI    TO E-DATE-NAISS
-           
+           MOVE DATEDEBI  TO E-DATE-DEB-PRESTA
+           MOVE DATEFINI  TO E-DATE-FIN-PRESTA
+           MOVE STATUTI   TO E-STATUT
+           MOVE CONTURGI  TO E-CONTACT-URGENCE-NOM
+           MOVE TELURGI   TO E-CONTACT-URGENCE-TEL
+           MOVE NOTESI    TO E-NOTES
+           SET SUPPRIME-NON TO TRUE
+
            EXEC CICS WRITE
                      FILE('FSTAG11 ')
                      RIDFLD(E-NUMERO)
@@ -378,19 +655,64 @@
            EVALUATE C-R
              WHEN DFHRESP(NORMAL)
                MOVE 'Stagiaire ajoute avec succes' to messo
+               PERFORM 23310-AUDIT-CREATION
              WHEN DFHRESP(DUPREC)
                MOVE 'Stagiaire existe deja' to messo
              WHEN OTHER
                MOVE 'Echec de la creation' to messo
            END-EVALUATE
-           
+
            move -1     to numstagl
 
-           MOVE 0      TO IS-LOCKED 
+           MOVE 0      TO IS-LOCKED
 
            PERFORM 22000-TRAIT-ENVOI
            .
 
+       23310-AUDIT-CREATION.
+      *    Trace d'audit de la creation (TDQ INFO)
+           MOVE SPACE TO E-TD
+
+           EXEC CICS ASKTIME
+                     ABSTIME(interval)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME(interval)
+                     DDMMYYYY(DATE-TD)
+                     DATESEP('/')
+                     TIME(HEURE-TD)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE EIBTRMID        TO TERMINAL-TD
+           MOVE EIBUSERID       TO USERID-USER-TD
+           MOVE 'V'             TO TYPE-DONNEES
+           MOVE 'FSTAG11 '      TO RESSOURCE-TD
+           MOVE 'C'             TO FONCTION-TD
+           MOVE NUMSTAGI        TO NUM-STAG-TD
+
+           EXEC CICS WRITEQ TD
+                     QUEUE('INFO')
+                     FROM(E-TD)
+                     LENGTH(LENGTH OF E-TD)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE NUMSTAGI        TO NUM-STAG-H
+           MOVE DATE-TD         TO DATE-H
+           MOVE HEURE-TD        TO HEURE-H
+           MOVE EIBTRMID        TO TERMINAL-H
+           MOVE EIBUSERID       TO USERID-USER-H
+           MOVE 'C'             TO FONCTION-H
+
+           EXEC CICS WRITE
+                     FILE('FSTAGA11')
+                     RIDFLD(CLE-HISTO)
+                     FROM(E-HISTO)
+                     RESP(C-R)
+           END-EXEC
+           .
+
        23110-PROG-SUIVANT.
       *------------------*
            EXEC CICS XCTL  PROGRAM  (PROG-SUIVANT)
@@ -401,6 +723,7 @@
 
        23200-TRAIT-FIN.
       *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
@@ -417,6 +740,8 @@
 
               MOVE '9'    TO NUMSTAGA NOMA PRENOMA ADR1A ADR2A CODEPA
                              VILLEA TELDOMA TELMOBA DATENA
+                             DATEDEBA DATEFINA STATUTA EMAILA
+                             CONTURGA TELURGA NOTESA
 
               MOVE 'Confirmez votre choix' to messo
 
@@ -443,8 +768,10 @@
               MOVE -1     TO confl
               
       *       Askip / Highlight / mdt        
-              MOVE '9'    TO NUMSTAGA NOMA PRENOMA ADR1A ADR2A CODEPA 
+              MOVE '9'    TO NUMSTAGA NOMA PRENOMA ADR1A ADR2A CODEPA
                              VILLEA TELDOMA TELMOBA DATENA
+                             DATEDEBA DATEFINA STATUTA EMAILA
+                             CONTURGA TELURGA NOTESA
 
               MOVE 'Mauvais choix' TO messo
 
@@ -463,16 +790,28 @@
            PERFORM  22000-TRAIT-ENVOI
            .
 
+       90100-TRAIT-AIDE.
+      *-----------------*
+           MOVE 'PF1=Aide PF3=Menu PF4=Vider ENTREE=Creer PF12=Fin'
+             TO messo
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
        91000-ERREUR-CICS.
       *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
            MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
 
        99000-FIN-CICS.
       *--------------*
-           EXEC CICS SEND FROM   (MESSAGE-TXT)
-                          LENGTH (LENGTH OF MESSAGE-TXT)
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
                           ERASE
            END-EXEC
 
