@@ -0,0 +1,161 @@
+      *======================================================*
+      *   PROGRAMME BATCH - PURGE/ARCHIVAGE DES PLACEMENTS   *
+      *   TERMINES DE FSTAG11 VERS L'HISTORIQUE FSTAGH       *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PUR1CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT FSTAGH-FILE ASSIGN TO FSTAGH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FSTAGH-STATUT.
+
+      *        NOMBRE D'ENREGISTREMENTS ARCHIVES CE JOUR, CONSOMME
+      *        PAR RAP1CI11/RAP2CI11 POUR NE PAS SIGNALER A TORT LA
+      *        BAISSE DE FSTAG11 PROVOQUEE PAR LA PURGE
+           SELECT PURGEJR-FILE ASSIGN TO PURGEJR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURGEJR-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       FD  FSTAGH-FILE.
+       01  FSTAGH-ENREG               PIC X(355).
+
+       FD  PURGEJR-FILE.
+       01  PURGEJR-REC.
+           05 PURGEJR-DATE             PIC 9(8).
+           05 PURGEJR-NB-ARCHIVES      PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+
+       01 FSTAGH-STATUT               PIC X(2).
+         88 FSTAGH-OK                 VALUE '00'.
+
+       01 PURGEJR-STATUT              PIC X(2).
+         88 PURGEJR-OK                VALUE '00'.
+
+       01 W-DATE-SYS                   PIC 9(8).
+
+       01 W-FIN-FICHIER                PIC 9 VALUE 0.
+         88 FIN-FICHIER-OUI            VALUE 1.
+
+       01 W-NB-LUS                     PIC 9(7) VALUE 0.
+       01 W-NB-ARCHIVES                PIC 9(7) VALUE 0.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-PURGE
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           ACCEPT W-DATE-SYS FROM DATE YYYYMMDD
+
+           OPEN I-O FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'PUR1CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN EXTEND FSTAGH-FILE
+           IF NOT FSTAGH-OK
+              DISPLAY 'PUR1CI11 - OUVERTURE FSTAGH IMPOSSIBLE : '
+                      FSTAGH-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+       20000-TRAIT-PURGE.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FIN-FICHIER-OUI TO TRUE
+           END-READ
+
+           PERFORM UNTIL FIN-FICHIER-OUI
+              ADD 1 TO W-NB-LUS
+              IF STATUT-TERMINE
+                 PERFORM 21000-ARCHIVER-ENREG
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FIN-FICHIER-OUI TO TRUE
+              END-READ
+           END-PERFORM
+           .
+
+       21000-ARCHIVER-ENREG.
+      *----------------------*
+           MOVE E-STAGIAIRE TO FSTAGH-ENREG
+           WRITE FSTAGH-ENREG
+
+           DELETE FSTAG-FILE RECORD
+              INVALID KEY
+                 DISPLAY 'PUR1CI11 - SUPPRESSION IMPOSSIBLE NUM '
+                         E-NUMERO
+              NOT INVALID KEY
+                 ADD 1 TO W-NB-ARCHIVES
+           END-DELETE
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           CLOSE FSTAG-FILE
+           CLOSE FSTAGH-FILE
+
+           MOVE W-DATE-SYS        TO PURGEJR-DATE
+           MOVE W-NB-ARCHIVES     TO PURGEJR-NB-ARCHIVES
+           OPEN OUTPUT PURGEJR-FILE
+           IF NOT PURGEJR-OK
+              DISPLAY 'PUR1CI11 - OUVERTURE PURGEJR IMPOSSIBLE : '
+                      PURGEJR-STATUT
+           ELSE
+              WRITE PURGEJR-REC
+              CLOSE PURGEJR-FILE
+           END-IF
+
+           DISPLAY 'PUR1CI11 - PURGE TERMINEE - ' W-NB-LUS
+                   ' LUS / ' W-NB-ARCHIVES ' ARCHIVE(S)'
+           .
