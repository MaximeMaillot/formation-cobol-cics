@@ -0,0 +1,308 @@
+      *======================================================*
+      *   PROGRAMME BATCH - RAPPROCHEMENT DE LA TRACE        *
+      *   D'AUDIT (CTDINFO) AVEC L'ECART DE NOMBRE            *
+      *   D'ENREGISTREMENTS DE FSTAG11 DEPUIS LA VEILLE       *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAP2CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT CTL-IN ASSIGN TO CTLOLD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTLIN-STATUT.
+
+      *        EXTRACTION DU JOUR DE LA TDQ INFO (TRACES D'AUDIT)
+           SELECT TDINFO-FILE ASSIGN TO TDINFO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TDINFO-STATUT.
+
+      *        NOMBRE D'ENREGISTREMENTS ARCHIVES CE JOUR PAR PUR1CI11
+           SELECT PURGEJR-FILE ASSIGN TO PURGEJR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURGEJR-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       FD  CTL-IN.
+       01  CTL-IN-REC.
+           05 CTLIN-DATE               PIC 9(8).
+           05 CTLIN-NB-ENREG           PIC 9(7).
+           05 CTLIN-CHECKSUM           PIC 9(9).
+
+       FD  TDINFO-FILE.
+       COPY CTDINFO.
+
+       FD  PURGEJR-FILE.
+       01  PURGEJR-REC.
+           05 PURGEJR-DATE              PIC 9(8).
+           05 PURGEJR-NB-ARCHIVES       PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                 PIC X(2).
+         88 FSTAG-OK                   VALUE '00'.
+         88 FSTAG-FIN                  VALUE '10'.
+
+       01 CTLIN-STATUT                 PIC X(2).
+         88 CTLIN-OK                   VALUE '00'.
+         88 CTLIN-ABSENT                VALUE '35'.
+
+       01 TDINFO-STATUT                PIC X(2).
+         88 TDINFO-OK                  VALUE '00'.
+         88 TDINFO-FIN                 VALUE '10'.
+         88 TDINFO-ABSENT               VALUE '35'.
+
+       01 PURGEJR-STATUT               PIC X(2).
+         88 PURGEJR-OK                 VALUE '00'.
+         88 PURGEJR-ABSENT              VALUE '35'.
+
+       01 W-DATE-SYS                   PIC 9(8).
+
+      *------------------------------------------------------*
+      *   ENREGISTREMENTS ARCHIVES CE JOUR PAR LA PURGE       *
+      *   (PUR1CI11) : UNE SUPPRESSION PHYSIQUE, NON TRACEE    *
+      *   DANS L'AUDIT, QUI DIMINUE LEGITIMEMENT FSTAG11       *
+      *------------------------------------------------------*
+       01 W-NB-ARCHIVES-JOUR           PIC 9(7) VALUE 0.
+
+      *------------------------------------------------------*
+      *   NOMBRE D'ENREGISTREMENTS FSTAG11                   *
+      *------------------------------------------------------*
+       01 W-NB-ENREG-JOUR              PIC 9(7) VALUE 0.
+       01 W-NB-ENREG-VEILLE            PIC 9(7) VALUE 0.
+       01 W-ECART-FICHIER              PIC S9(7) VALUE 0.
+
+      *------------------------------------------------------*
+      *   CUMUL DES EVENEMENTS D'AUDIT DE LA JOURNEE          *
+      *------------------------------------------------------*
+       01 W-NB-CREATIONS               PIC 9(7) VALUE 0.
+       01 W-NB-MODIFS                  PIC 9(7) VALUE 0.
+       01 W-NB-SUPPRESSIONS            PIC 9(7) VALUE 0.
+       01 W-NB-RESTAURATIONS           PIC 9(7) VALUE 0.
+       01 W-NB-AUTRES                  PIC 9(7) VALUE 0.
+       01 W-ECART-AUDIT                PIC S9(7) VALUE 0.
+
+       01 W-ECART-DIFFERENCE           PIC S9(7) VALUE 0.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-COMPTAGE-FSTAG
+           PERFORM  30000-TRAIT-COMPTAGE-AUDIT
+           PERFORM  40000-TRAIT-COMPARAISON
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           ACCEPT W-DATE-SYS FROM DATE YYYYMMDD
+
+           OPEN INPUT FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'RAP2CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN INPUT CTL-IN
+           EVALUATE TRUE
+              WHEN CTLIN-OK
+                 READ CTL-IN
+                    AT END
+                       MOVE 0 TO W-NB-ENREG-VEILLE
+                    NOT AT END
+                       MOVE CTLIN-NB-ENREG TO W-NB-ENREG-VEILLE
+                 END-READ
+                 CLOSE CTL-IN
+              WHEN CTLIN-ABSENT
+      *           Premiere execution : rien a comparer
+                 MOVE 0 TO W-NB-ENREG-VEILLE
+              WHEN OTHER
+                 DISPLAY 'RAP2CI11 - OUVERTURE CTLOLD IMPOSSIBLE : '
+                         CTLIN-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE
+
+           OPEN INPUT TDINFO-FILE
+           EVALUATE TRUE
+              WHEN TDINFO-OK
+                 CONTINUE
+              WHEN TDINFO-ABSENT
+      *           Pas d'extraction d'audit disponible ce jour
+                 SET TDINFO-FIN TO TRUE
+              WHEN OTHER
+                 DISPLAY 'RAP2CI11 - OUVERTURE TDINFO IMPOSSIBLE : '
+                         TDINFO-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE
+
+           OPEN INPUT PURGEJR-FILE
+           EVALUATE TRUE
+              WHEN PURGEJR-OK
+                 READ PURGEJR-FILE
+                    AT END
+                       MOVE 0 TO W-NB-ARCHIVES-JOUR
+                    NOT AT END
+                       IF PURGEJR-DATE = W-DATE-SYS
+                          MOVE PURGEJR-NB-ARCHIVES TO W-NB-ARCHIVES-JOUR
+                       ELSE
+      *                    PURGEJR N'EST PAS DE CE JOUR : LA PURGE
+      *                    N'A PAS TOURNE AUJOURD'HUI
+                          MOVE 0 TO W-NB-ARCHIVES-JOUR
+                       END-IF
+                 END-READ
+                 CLOSE PURGEJR-FILE
+              WHEN PURGEJR-ABSENT
+      *           Pas de purge executee : rien a deduire
+                 MOVE 0 TO W-NB-ARCHIVES-JOUR
+              WHEN OTHER
+                 DISPLAY 'RAP2CI11 - OUVERTURE PURGEJR IMPOSSIBLE : '
+                         PURGEJR-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE
+           .
+
+       20000-TRAIT-COMPTAGE-FSTAG.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              ADD 1 TO W-NB-ENREG-JOUR
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+           .
+
+       30000-TRAIT-COMPTAGE-AUDIT.
+      *----------------------*
+           IF NOT TDINFO-FIN
+              READ TDINFO-FILE
+                 AT END
+                    SET TDINFO-FIN TO TRUE
+              END-READ
+
+              PERFORM UNTIL TDINFO-FIN
+                 EVALUATE TRUE
+                    WHEN FONCTION-TD = 'C'
+                       ADD 1 TO W-NB-CREATIONS
+                    WHEN FONCTION-TD = 'M'
+                       ADD 1 TO W-NB-MODIFS
+                    WHEN FONCTION-TD = 'S'
+                       ADD 1 TO W-NB-SUPPRESSIONS
+                    WHEN FONCTION-TD = 'R'
+                       ADD 1 TO W-NB-RESTAURATIONS
+                    WHEN OTHER
+                       ADD 1 TO W-NB-AUTRES
+                 END-EVALUATE
+                 READ TDINFO-FILE
+                    AT END
+                       SET TDINFO-FIN TO TRUE
+                 END-READ
+              END-PERFORM
+
+              CLOSE TDINFO-FILE
+           END-IF
+           .
+
+      *--------------------------------------------------------*
+      *   L'ECART ATTENDU SUR LE NOMBRE D'ENREGISTREMENTS EST    *
+      *   LE NOMBRE DE CREATIONS TRACEES DANS L'AUDIT DU JOUR,    *
+      *   DIMINUE DU NOMBRE D'ENREGISTREMENTS ARCHIVES PAR LA     *
+      *   PURGE (PUR1CI11, SEULE OPERATION A SUPPRIMER PHYSI-     *
+      *   QUEMENT UN ENREGISTREMENT DE FSTAG11). UNE SUPPRESSION  *
+      *   (FONCTION-TD = 'S') EST UNE SUPPRESSION LOGIQUE : ELLE  *
+      *   NE FAIT QUE REECRIRE E-SUPPRIME A 'O' ET NE MODIFIE PAS *
+      *   LE NOMBRE D'ENREGISTREMENTS DU FICHIER. DE MEME, UNE    *
+      *   RESTAURATION N'EST PAS UNE CREATION : E-SUPPRIME EST    *
+      *   REMIS A 'N' SUR UN ENREGISTREMENT DEJA PRESENT DANS     *
+      *   LE FICHIER (VOIR INF4CI11)                              *
+      *--------------------------------------------------------*
+       40000-TRAIT-COMPARAISON.
+      *----------------------*
+           COMPUTE W-ECART-FICHIER =
+                   W-NB-ENREG-JOUR - W-NB-ENREG-VEILLE
+           COMPUTE W-ECART-AUDIT =
+                   W-NB-CREATIONS - W-NB-ARCHIVES-JOUR
+           COMPUTE W-ECART-DIFFERENCE =
+                   W-ECART-FICHIER - W-ECART-AUDIT
+
+           DISPLAY 'RAP2CI11 - RAPPROCHEMENT AUDIT/FSTAG11 DU '
+                   W-DATE-SYS
+           DISPLAY '   ENREGISTREMENTS VEILLE     : '
+                   W-NB-ENREG-VEILLE
+           DISPLAY '   ENREGISTREMENTS CE JOUR    : ' W-NB-ENREG-JOUR
+           DISPLAY '   ECART FICHIER              : ' W-ECART-FICHIER
+           DISPLAY '   CREATIONS TRACEES (C)      : ' W-NB-CREATIONS
+           DISPLAY '   MODIFICATIONS TRACEES (M)  : ' W-NB-MODIFS
+           DISPLAY '   SUPPRESSIONS TRACEES (S)   : '
+                   W-NB-SUPPRESSIONS
+           DISPLAY '   RESTAURATIONS TRACEES (R)  : '
+                   W-NB-RESTAURATIONS
+           DISPLAY '   ARCHIVES PAR LA PURGE       : '
+                   W-NB-ARCHIVES-JOUR
+           DISPLAY '   ECART ATTENDU PAR L''AUDIT  : ' W-ECART-AUDIT
+
+           IF W-NB-ENREG-VEILLE = 0
+              DISPLAY 'RAP2CI11 - PREMIERE EXECUTION, RIEN A '
+                      'RAPPROCHER'
+           ELSE
+              IF W-ECART-DIFFERENCE NOT = 0
+                 DISPLAY 'RAP2CI11 - ANOMALIE : ECART DE '
+                         W-ECART-DIFFERENCE
+                         ' ENREGISTREMENT(S) ENTRE LE FICHIER ET '
+                         'L''AUDIT'
+                 MOVE 8 TO RETURN-CODE
+              ELSE
+                 DISPLAY 'RAP2CI11 - RAPPROCHEMENT OK'
+              END-IF
+           END-IF
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           DISPLAY 'RAP2CI11 - TRAITEMENT TERMINE'
+           .
