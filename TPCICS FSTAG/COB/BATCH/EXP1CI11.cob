@@ -0,0 +1,248 @@
+      *======================================================*
+      *   PROGRAMME BATCH - EXPORT CSV DE FSTAG11 A          *
+      *   DESTINATION DE L'INTERFACE ORGANISME FINANCEUR     *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXP1CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT EXP-FILE ASSIGN TO EXPFINOR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXP-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       FD  EXP-FILE.
+       01  EXP-LIGNE                    PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 EXP-STATUT                  PIC X(2).
+         88 EXP-OK                    VALUE '00'.
+
+       01 W-NB-EXPORTES               PIC 9(5) VALUE 0.
+
+      *------------------------------------------------------*
+      *   ZONES DE TRAVAIL POUR LE RECADRAGE DES DATES       *
+      *   (FSTAG11 = JJMMAAAA, CSV = AAAA-MM-JJ)              *
+      *------------------------------------------------------*
+       01 W-DATE-ENTREE.
+           05 W-DATE-E-JJ              PIC 99.
+           05 W-DATE-E-MM              PIC 99.
+           05 W-DATE-E-AAAA            PIC 9(4).
+
+       01 W-DATE-NAISS-CSV.
+           05 W-NAISS-S-AAAA           PIC 9(4).
+           05 FILLER                   PIC X VALUE '-'.
+           05 W-NAISS-S-MM             PIC 99.
+           05 FILLER                   PIC X VALUE '-'.
+           05 W-NAISS-S-JJ             PIC 99.
+
+       01 W-DATE-DEB-CSV.
+           05 W-DEB-S-AAAA             PIC 9(4).
+           05 FILLER                   PIC X VALUE '-'.
+           05 W-DEB-S-MM               PIC 99.
+           05 FILLER                   PIC X VALUE '-'.
+           05 W-DEB-S-JJ               PIC 99.
+
+       01 W-DATE-FIN-CSV.
+           05 W-FIN-S-AAAA             PIC 9(4).
+           05 FILLER                   PIC X VALUE '-'.
+           05 W-FIN-S-MM               PIC 99.
+           05 FILLER                   PIC X VALUE '-'.
+           05 W-FIN-S-JJ               PIC 99.
+
+      *------------------------------------------------------*
+      *   LIGNE D'ENTETE CSV (NOMS DE COLONNES)               *
+      *------------------------------------------------------*
+       01 W-LIGNE-ENTETE.
+           05 FILLER                   PIC X(53) VALUE
+              'NUMERO,NOM,PRENOM,DATE_NAISSANCE,CODE_POSTAL,VILLE,'.
+           05 FILLER                   PIC X(27) VALUE
+              'DATE_DEBUT,DATE_FIN,STATUT'.
+           05 FILLER                   PIC X(70) VALUE SPACE.
+
+      *------------------------------------------------------*
+      *   LIGNE DE DETAIL CSV (CHAMPS SEPARES PAR VIRGULE,    *
+      *   TEXTE ENTOURE DE GUILLEMETS)                        *
+      *------------------------------------------------------*
+       01 W-LIGNE-DETAIL              PIC X(150).
+       01 W-PTR                       PIC 9(3).
+       01 W-NUMERO-EDIT               PIC 9(4).
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-EXPORT
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           OPEN INPUT  FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'EXP1CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXP-FILE
+           IF NOT EXP-OK
+              DISPLAY 'EXP1CI11 - OUVERTURE EXPFINOR IMPOSSIBLE : '
+                      EXP-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           WRITE EXP-LIGNE FROM W-LIGNE-ENTETE
+           .
+
+       20000-TRAIT-EXPORT.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              IF SUPPRIME-NON
+                 PERFORM 21000-ECRIRE-LIGNE-CSV
+                 ADD 1 TO W-NB-EXPORTES
+              END-IF
+
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+           .
+
+       21000-ECRIRE-LIGNE-CSV.
+      *----------------------*
+           MOVE SPACE TO W-LIGNE-DETAIL
+           MOVE 1     TO W-PTR
+           MOVE E-NUMERO TO W-NUMERO-EDIT
+
+           PERFORM 21100-CONVERTIT-DATE-NAISS
+           PERFORM 21200-CONVERTIT-DATE-DEB
+           PERFORM 21300-CONVERTIT-DATE-FIN
+
+           STRING W-NUMERO-EDIT      DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  E-NOM             DELIMITED BY '  '
+                  '"' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  E-PRENOM          DELIMITED BY '  '
+                  '"' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  W-DATE-NAISS-CSV  DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  E-CODEP           DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  E-VILLE           DELIMITED BY '  '
+                  '"' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  W-DATE-DEB-CSV    DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  W-DATE-FIN-CSV    DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  E-STATUT          DELIMITED BY SIZE
+                  INTO W-LIGNE-DETAIL
+                  WITH POINTER W-PTR
+           END-STRING
+
+           WRITE EXP-LIGNE FROM W-LIGNE-DETAIL
+           .
+
+       21100-CONVERTIT-DATE-NAISS.
+      *    Recadre la date de naissance JJMMAAAA (FSTAG11) au
+      *    format AAAA-MM-JJ attendu par l'interface financeur
+           IF E-DATE-NAISS = SPACE OR LOW-VALUE
+              MOVE SPACE TO W-DATE-NAISS-CSV
+           ELSE
+              MOVE E-DATE-NAISS(1:2)  TO W-DATE-E-JJ
+              MOVE E-DATE-NAISS(3:2)  TO W-DATE-E-MM
+              MOVE E-DATE-NAISS(5:4)  TO W-DATE-E-AAAA
+              MOVE W-DATE-E-JJ        TO W-NAISS-S-JJ
+              MOVE W-DATE-E-MM        TO W-NAISS-S-MM
+              MOVE W-DATE-E-AAAA      TO W-NAISS-S-AAAA
+           END-IF
+           .
+
+       21200-CONVERTIT-DATE-DEB.
+      *    Recadre la date de debut de prestation au format AAAA-MM-JJ
+           IF E-DATE-DEB-PRESTA = SPACE OR LOW-VALUE
+              MOVE SPACE TO W-DATE-DEB-CSV
+           ELSE
+              MOVE E-DATE-DEB-PRESTA(1:2) TO W-DATE-E-JJ
+              MOVE E-DATE-DEB-PRESTA(3:2) TO W-DATE-E-MM
+              MOVE E-DATE-DEB-PRESTA(5:4) TO W-DATE-E-AAAA
+              MOVE W-DATE-E-JJ        TO W-DEB-S-JJ
+              MOVE W-DATE-E-MM        TO W-DEB-S-MM
+              MOVE W-DATE-E-AAAA      TO W-DEB-S-AAAA
+           END-IF
+           .
+
+       21300-CONVERTIT-DATE-FIN.
+      *    Recadre la date de fin de prestation au format AAAA-MM-JJ
+           IF E-DATE-FIN-PRESTA = SPACE OR LOW-VALUE
+              MOVE SPACE TO W-DATE-FIN-CSV
+           ELSE
+              MOVE E-DATE-FIN-PRESTA(1:2) TO W-DATE-E-JJ
+              MOVE E-DATE-FIN-PRESTA(3:2) TO W-DATE-E-MM
+              MOVE E-DATE-FIN-PRESTA(5:4) TO W-DATE-E-AAAA
+              MOVE W-DATE-E-JJ        TO W-FIN-S-JJ
+              MOVE W-DATE-E-MM        TO W-FIN-S-MM
+              MOVE W-DATE-E-AAAA      TO W-FIN-S-AAAA
+           END-IF
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           CLOSE EXP-FILE
+           DISPLAY 'EXP1CI11 - EXPORT TERMINE - ' W-NB-EXPORTES
+                   ' STAGIAIRE(S)'
+           .
