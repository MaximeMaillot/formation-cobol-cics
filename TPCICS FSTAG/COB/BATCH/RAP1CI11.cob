@@ -0,0 +1,357 @@
+      *======================================================*
+      *   PROGRAMME BATCH - RAPPROCHEMENT JOUR/JOUR DE       *
+      *   FSTAG11 (NOMBRE D'ENREGISTREMENTS ET CONTROLE)     *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAP1CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT CTL-IN ASSIGN TO CTLOLD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTLIN-STATUT.
+
+           SELECT CTL-OUT ASSIGN TO CTLNEW
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTLOUT-STATUT.
+
+      *        FICHIER DE POINT DE REPRISE (RESTART/CHECKPOINT)
+           SELECT CKPT-FILE ASSIGN TO FRAPCKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUT.
+
+      *        NOMBRE D'ENREGISTREMENTS ARCHIVES CE JOUR PAR PUR1CI11
+           SELECT PURGEJR-FILE ASSIGN TO PURGEJR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURGEJR-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       FD  CTL-IN.
+       01  CTL-IN-REC.
+           05 CTLIN-DATE               PIC 9(8).
+           05 CTLIN-NB-ENREG           PIC 9(7).
+           05 CTLIN-CHECKSUM           PIC 9(9).
+
+       FD  CTL-OUT.
+       01  CTL-OUT-REC.
+           05 CTLOUT-DATE              PIC 9(8).
+           05 CTLOUT-NB-ENREG          PIC 9(7).
+           05 CTLOUT-CHECKSUM          PIC 9(9).
+
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05 CKPT-NUMERO               PIC 9(4).
+           05 CKPT-NB-ENREG             PIC 9(7).
+           05 CKPT-CHECKSUM             PIC 9(9).
+
+       FD  PURGEJR-FILE.
+       01  PURGEJR-REC.
+           05 PURGEJR-DATE              PIC 9(8).
+           05 PURGEJR-NB-ARCHIVES       PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                 PIC X(2).
+         88 FSTAG-OK                   VALUE '00'.
+         88 FSTAG-FIN                  VALUE '10'.
+
+       01 CTLIN-STATUT                 PIC X(2).
+         88 CTLIN-OK                   VALUE '00'.
+         88 CTLIN-ABSENT                VALUE '35'.
+
+       01 CTLOUT-STATUT                PIC X(2).
+         88 CTLOUT-OK                  VALUE '00'.
+
+       01 W-DATE-SYS                   PIC 9(8).
+
+      *------------------------------------------------------*
+      *   COMPTEURS DU JOUR                                  *
+      *------------------------------------------------------*
+       01 W-NB-ENREG-JOUR              PIC 9(7) VALUE 0.
+       01 W-CHECKSUM-JOUR              PIC 9(9) VALUE 0.
+
+      *------------------------------------------------------*
+      *   VALEURS DE LA VEILLE (LUES SUR CTLOLD)              *
+      *------------------------------------------------------*
+       01 W-NB-ENREG-VEILLE            PIC 9(7) VALUE 0.
+       01 W-CHECKSUM-VEILLE            PIC 9(9) VALUE 0.
+
+       01 W-ECART                      PIC S9(7) VALUE 0.
+
+       01 CKPT-STATUT                  PIC X(2).
+         88 CKPT-OK                    VALUE '00'.
+         88 CKPT-ABSENT                 VALUE '35'.
+
+       01 PURGEJR-STATUT               PIC X(2).
+         88 PURGEJR-OK                 VALUE '00'.
+         88 PURGEJR-ABSENT              VALUE '35'.
+
+      *------------------------------------------------------*
+      *   ENREGISTREMENTS ARCHIVES CE JOUR PAR LA PURGE       *
+      *   (PUR1CI11) : UNE BAISSE DU NOMBRE D'ENREGISTREMENTS *
+      *   DE FSTAG11 EGALE A CE NOMBRE N'EST PAS UNE ANOMALIE  *
+      *------------------------------------------------------*
+       01 W-NB-ARCHIVES-JOUR           PIC 9(7) VALUE 0.
+
+      *------------------------------------------------------*
+      *   GESTION DU POINT DE REPRISE                        *
+      *------------------------------------------------------*
+       01 W-REPRISE-FLAG               PIC 9 VALUE 0.
+         88 REPRISE-EN-COURS               VALUE 1.
+         88 REPRISE-NON                    VALUE 0.
+
+       01 W-NUMERO-REPRISE             PIC 9(4) VALUE 0.
+
+       01 W-NB-DEPUIS-CKPT             PIC 9(5) VALUE 0.
+       01 W-SEUIL-CKPT                 PIC 9(5) VALUE 500.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-COMPTAGE
+           PERFORM  30000-TRAIT-COMPARAISON
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           ACCEPT W-DATE-SYS FROM DATE YYYYMMDD
+
+           OPEN INPUT  FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'RAP1CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN INPUT CTL-IN
+           EVALUATE TRUE
+              WHEN CTLIN-OK
+                 READ CTL-IN
+                    AT END
+                       MOVE 0 TO W-NB-ENREG-VEILLE W-CHECKSUM-VEILLE
+                    NOT AT END
+                       MOVE CTLIN-NB-ENREG  TO W-NB-ENREG-VEILLE
+                       MOVE CTLIN-CHECKSUM  TO W-CHECKSUM-VEILLE
+                 END-READ
+                 CLOSE CTL-IN
+              WHEN CTLIN-ABSENT
+      *           Premiere execution : rien a comparer
+                 MOVE 0 TO W-NB-ENREG-VEILLE W-CHECKSUM-VEILLE
+              WHEN OTHER
+                 DISPLAY 'RAP1CI11 - OUVERTURE CTLOLD IMPOSSIBLE : '
+                         CTLIN-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE
+
+           OPEN INPUT PURGEJR-FILE
+           EVALUATE TRUE
+              WHEN PURGEJR-OK
+                 READ PURGEJR-FILE
+                    AT END
+                       MOVE 0 TO W-NB-ARCHIVES-JOUR
+                    NOT AT END
+                       IF PURGEJR-DATE = W-DATE-SYS
+                          MOVE PURGEJR-NB-ARCHIVES TO W-NB-ARCHIVES-JOUR
+                       ELSE
+      *                    PURGEJR N'EST PAS DE CE JOUR : LA PURGE
+      *                    N'A PAS TOURNE AUJOURD'HUI
+                          MOVE 0 TO W-NB-ARCHIVES-JOUR
+                       END-IF
+                 END-READ
+                 CLOSE PURGEJR-FILE
+              WHEN PURGEJR-ABSENT
+      *           Pas de purge executee : rien a deduire
+                 MOVE 0 TO W-NB-ARCHIVES-JOUR
+              WHEN OTHER
+                 DISPLAY 'RAP1CI11 - OUVERTURE PURGEJR IMPOSSIBLE : '
+                         PURGEJR-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE
+
+           PERFORM 10100-TEST-REPRISE
+
+           IF REPRISE-EN-COURS
+              DISPLAY 'RAP1CI11 - REPRISE APRES LE STAGIAIRE N0 '
+                      W-NUMERO-REPRISE ' (' W-NB-ENREG-JOUR
+                      ' ENREGISTREMENT(S) DEJA COMPTE(S))'
+
+              MOVE W-NUMERO-REPRISE TO E-NUMERO
+              START FSTAG-FILE KEY IS GREATER THAN E-NUMERO
+                 INVALID KEY
+                    SET FSTAG-FIN TO TRUE
+              END-START
+           END-IF
+           .
+
+      *--------------------------------------------------------*
+      *   RECHERCHE D'UN POINT DE REPRISE LAISSE PAR UNE        *
+      *   EXECUTION PRECEDENTE INTERROMPUE                      *
+      *--------------------------------------------------------*
+       10100-TEST-REPRISE.
+      *----------------------*
+           OPEN INPUT CKPT-FILE
+           EVALUATE TRUE
+              WHEN CKPT-OK
+                 READ CKPT-FILE
+                    AT END
+                       SET REPRISE-NON TO TRUE
+                    NOT AT END
+                       IF CKPT-NUMERO = 0
+                          SET REPRISE-NON TO TRUE
+                       ELSE
+                          SET REPRISE-EN-COURS TO TRUE
+                          MOVE CKPT-NUMERO   TO W-NUMERO-REPRISE
+                          MOVE CKPT-NB-ENREG TO W-NB-ENREG-JOUR
+                          MOVE CKPT-CHECKSUM TO W-CHECKSUM-JOUR
+                       END-IF
+                 END-READ
+                 CLOSE CKPT-FILE
+              WHEN CKPT-ABSENT
+      *           Pas de point de reprise : premiere execution ou
+      *           derniere execution terminee normalement
+                 SET REPRISE-NON TO TRUE
+              WHEN OTHER
+                 DISPLAY 'RAP1CI11 - OUVERTURE FRAPCKP IMPOSSIBLE : '
+                         CKPT-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE
+           .
+
+       20000-TRAIT-COMPTAGE.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              ADD 1 TO W-NB-ENREG-JOUR
+      *        Controle simple (somme des numeros de stagiaire)
+              ADD E-NUMERO TO W-CHECKSUM-JOUR
+                 ON SIZE ERROR
+                    CONTINUE
+              END-ADD
+              ADD 1 TO W-NB-DEPUIS-CKPT
+              IF W-NB-DEPUIS-CKPT >= W-SEUIL-CKPT
+                 PERFORM 20100-ECRIRE-CHECKPOINT
+                 MOVE 0 TO W-NB-DEPUIS-CKPT
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+
+      *        TRAITEMENT TERMINE NORMALEMENT : ON EFFACE LE POINT
+      *        DE REPRISE POUR QUE LA PROCHAINE EXECUTION REPARTE
+      *        DE ZERO
+           MOVE 0              TO CKPT-NUMERO
+           MOVE W-NB-ENREG-JOUR TO CKPT-NB-ENREG
+           MOVE W-CHECKSUM-JOUR TO CKPT-CHECKSUM
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE
+           .
+
+      *--------------------------------------------------------*
+      *   ECRITURE DU POINT DE REPRISE COURANT                  *
+      *--------------------------------------------------------*
+       20100-ECRIRE-CHECKPOINT.
+      *----------------------*
+           MOVE E-NUMERO        TO CKPT-NUMERO
+           MOVE W-NB-ENREG-JOUR TO CKPT-NB-ENREG
+           MOVE W-CHECKSUM-JOUR TO CKPT-CHECKSUM
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE
+           .
+
+       30000-TRAIT-COMPARAISON.
+      *----------------------*
+      *        UNE PURGE (PUR1CI11) SUPPRIME PHYSIQUEMENT DES
+      *        ENREGISTREMENTS DE FSTAG11 : ON RAJOUTE CE NOMBRE
+      *        A L'ECART AVANT DE JUGER D'UNE ANOMALIE
+           COMPUTE W-ECART =
+                   W-NB-ENREG-JOUR - W-NB-ENREG-VEILLE
+                   + W-NB-ARCHIVES-JOUR
+
+           DISPLAY 'RAP1CI11 - CONTROLE FSTAG11 DU ' W-DATE-SYS
+           DISPLAY '   ENREGISTREMENTS VEILLE  : ' W-NB-ENREG-VEILLE
+           DISPLAY '   ENREGISTREMENTS CE JOUR : ' W-NB-ENREG-JOUR
+           DISPLAY '   ARCHIVES PAR LA PURGE   : ' W-NB-ARCHIVES-JOUR
+           DISPLAY '   CONTROLE VEILLE         : ' W-CHECKSUM-VEILLE
+           DISPLAY '   CONTROLE CE JOUR        : ' W-CHECKSUM-JOUR
+
+           IF W-NB-ENREG-VEILLE > 0 AND W-ECART < 0
+              DISPLAY 'RAP1CI11 - ANOMALIE : BAISSE NON EXPLIQUEE DE '
+                      W-ECART ' ENREGISTREMENT(S) DEPUIS LA VEILLE'
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              IF W-NB-ENREG-VEILLE > 0
+                 AND W-ECART = 0
+                 AND W-CHECKSUM-JOUR NOT = W-CHECKSUM-VEILLE
+                 DISPLAY 'RAP1CI11 - ANOMALIE : CONTROLE DIFFERENT '
+                         'A NOMBRE D''ENREGISTREMENTS CONSTANT'
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 DISPLAY 'RAP1CI11 - RAPPROCHEMENT OK'
+              END-IF
+           END-IF
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           MOVE W-DATE-SYS           TO CTLOUT-DATE
+           MOVE W-NB-ENREG-JOUR      TO CTLOUT-NB-ENREG
+           MOVE W-CHECKSUM-JOUR      TO CTLOUT-CHECKSUM
+
+           OPEN OUTPUT CTL-OUT
+           IF NOT CTLOUT-OK
+              DISPLAY 'RAP1CI11 - OUVERTURE CTLNEW IMPOSSIBLE : '
+                      CTLOUT-STATUT
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              WRITE CTL-OUT-REC
+              CLOSE CTL-OUT
+           END-IF
+           .
