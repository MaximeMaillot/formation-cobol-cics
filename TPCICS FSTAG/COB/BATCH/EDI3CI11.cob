@@ -0,0 +1,254 @@
+      *======================================================*
+      *   PROGRAMME BATCH - EDITION DE RUPTURE DU NOMBRE DE  *
+      *   STAGIAIRES PAR VILLE / CODE POSTAL (FSTAG11)       *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDI3CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT WORK-TRI ASSIGN TO SORTWK01.
+
+           SELECT RPT-FILE ASSIGN TO RPTVILLE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       SD  WORK-TRI.
+       01  TRI-ENREG.
+           05 TRI-CODEP               PIC X(5).
+           05 TRI-VILLE               PIC X(25).
+           05 TRI-NUMERO              PIC 9(4).
+
+       FD  RPT-FILE.
+       01  RPT-LIGNE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 RPT-STATUT                  PIC X(2).
+         88 RPT-OK                    VALUE '00'.
+
+       01 TRI-INDIC                   PIC 9 VALUE 0.
+         88 TRI-TERMINE               VALUE 1.
+
+      *------------------------------------------------------*
+      *   RUPTURE COURANTE ET COMPTEURS                      *
+      *------------------------------------------------------*
+       01 W-PREMIERE-LIGNE            PIC 9 VALUE 1.
+         88 PREMIERE-LIGNE-OUI        VALUE 1.
+         88 PREMIERE-LIGNE-NON        VALUE 0.
+
+       01 W-RUPT-CODEP                PIC X(5) VALUE SPACE.
+       01 W-RUPT-VILLE                PIC X(25) VALUE SPACE.
+       01 W-NB-GROUPE                 PIC 9(5) VALUE 0.
+       01 W-NB-GROUPES                PIC 9(5) VALUE 0.
+       01 W-NB-STAGIAIRES             PIC 9(5) VALUE 0.
+
+       01 W-DATE-SYS.
+           05 W-DATE-SYS-AAAA         PIC 9(4).
+           05 W-DATE-SYS-MM           PIC 9(2).
+           05 W-DATE-SYS-JJ           PIC 9(2).
+
+      *------------------------------------------------------*
+      *   LIGNES D'EDITION                                   *
+      *------------------------------------------------------*
+       01 W-LIGNE-ENTETE1.
+           05 FILLER                  PIC X(1)  VALUE '1'.
+           05 FILLER                  PIC X(10) VALUE SPACE.
+           05 FILLER                  PIC X(50) VALUE
+              'NOMBRE DE STAGIAIRES PAR VILLE / CODE POSTAL'.
+
+       01 W-LIGNE-ENTETE2.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(5)  VALUE SPACE.
+           05 FILLER                  PIC X(7)  VALUE 'CODEP'.
+           05 FILLER                  PIC X(27) VALUE 'VILLE'.
+           05 FILLER                  PIC X(9)  VALUE 'EFFECTIF'.
+
+       01 W-LIGNE-GROUPE.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(5)  VALUE SPACE.
+           05 W-GRP-CODEP             PIC X(5).
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 W-GRP-VILLE             PIC X(25).
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 W-GRP-NB                PIC ZZZZ9.
+
+       01 W-LIGNE-TOTAL1.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(33) VALUE
+              'NOMBRE DE VILLES/CODES POSTAUX : '.
+           05 W-TOT-GROUPES           PIC ZZZZ9.
+
+       01 W-LIGNE-TOTAL2.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(32) VALUE
+              'NOMBRE TOTAL DE STAGIAIRES    : '.
+           05 W-TOT-STAGIAIRES        PIC ZZZZ9.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-TRI
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           ACCEPT W-DATE-SYS FROM DATE YYYYMMDD
+
+           OPEN INPUT FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'EDI3CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF NOT RPT-OK
+              DISPLAY 'EDI3CI11 - OUVERTURE RPTVILLE IMPOSSIBLE : '
+                      RPT-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE1
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE2
+           .
+
+       20000-TRAIT-TRI.
+      *----------------------*
+           SORT WORK-TRI
+                ON ASCENDING KEY TRI-CODEP
+                ON ASCENDING KEY TRI-VILLE
+                INPUT PROCEDURE  20900-SELECTION-STAGIAIRES
+                OUTPUT PROCEDURE 21000-EDITION-RUPTURE
+           .
+
+      *--------------------------------------------------------*
+      *   NE RETIENT QUE LES STAGIAIRES NON SUPPRIMES            *
+      *--------------------------------------------------------*
+       20900-SELECTION-STAGIAIRES.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              IF SUPPRIME-NON
+                 MOVE E-CODEP   TO TRI-CODEP
+                 MOVE E-VILLE   TO TRI-VILLE
+                 MOVE E-NUMERO  TO TRI-NUMERO
+                 RELEASE TRI-ENREG
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+           .
+
+       21000-EDITION-RUPTURE.
+      *----------------------*
+           PERFORM UNTIL TRI-TERMINE
+              RETURN WORK-TRI AT END
+                 SET TRI-TERMINE TO TRUE
+              NOT AT END
+                 PERFORM 21900-TRAIT-ENREG
+              END-RETURN
+           END-PERFORM
+
+           IF PREMIERE-LIGNE-NON
+              PERFORM 21100-ECRIRE-RUPTURE
+           END-IF
+           .
+
+       21900-TRAIT-ENREG.
+      *----------------------*
+           IF PREMIERE-LIGNE-OUI
+              SET PREMIERE-LIGNE-NON TO TRUE
+              MOVE TRI-CODEP  TO W-RUPT-CODEP
+              MOVE TRI-VILLE  TO W-RUPT-VILLE
+           ELSE
+              IF TRI-CODEP NOT = W-RUPT-CODEP
+                 OR TRI-VILLE NOT = W-RUPT-VILLE
+                 PERFORM 21100-ECRIRE-RUPTURE
+                 MOVE TRI-CODEP  TO W-RUPT-CODEP
+                 MOVE TRI-VILLE  TO W-RUPT-VILLE
+              END-IF
+           END-IF
+
+           ADD 1 TO W-NB-GROUPE
+           ADD 1 TO W-NB-STAGIAIRES
+           .
+
+       21100-ECRIRE-RUPTURE.
+      *----------------------*
+           MOVE W-RUPT-CODEP          TO W-GRP-CODEP
+           MOVE W-RUPT-VILLE          TO W-GRP-VILLE
+           MOVE W-NB-GROUPE           TO W-GRP-NB
+           WRITE RPT-LIGNE FROM W-LIGNE-GROUPE
+
+           ADD 1 TO W-NB-GROUPES
+           MOVE 0 TO W-NB-GROUPE
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE
+
+           MOVE W-NB-GROUPES     TO W-TOT-GROUPES
+           WRITE RPT-LIGNE FROM W-LIGNE-TOTAL1
+
+           MOVE W-NB-STAGIAIRES  TO W-TOT-STAGIAIRES
+           WRITE RPT-LIGNE FROM W-LIGNE-TOTAL2
+
+           CLOSE RPT-FILE
+           DISPLAY 'EDI3CI11 - EDITION TERMINEE - ' W-NB-GROUPES
+                   ' VILLE(S)/CODE(S) POSTAL(AUX), '
+                   W-NB-STAGIAIRES ' STAGIAIRE(S)'
+           .
