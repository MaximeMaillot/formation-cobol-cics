@@ -0,0 +1,268 @@
+      *======================================================*
+      *   PROGRAMME BATCH - REPARTITION PAR AGE DES          *
+      *   STAGIAIRES DE FSTAG11 (EDITION MENSUELLE)          *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDI2CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT RPT-FILE ASSIGN TO RPTAGE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       FD  RPT-FILE.
+       01  RPT-LIGNE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 RPT-STATUT                  PIC X(2).
+         88 RPT-OK                    VALUE '00'.
+
+       01 W-DATE-SYS.
+           05 W-DATE-SYS-AAAA         PIC 9(4).
+           05 W-DATE-SYS-MM           PIC 9(2).
+           05 W-DATE-SYS-JJ           PIC 9(2).
+
+      *------------------------------------------------------*
+      *   DATE DE NAISSANCE DECOMPOSEE (FORMAT JJMMAAAA)     *
+      *------------------------------------------------------*
+       01 W-NAISS-JJ                  PIC 9(2).
+       01 W-NAISS-MM                  PIC 9(2).
+       01 W-NAISS-AAAA                PIC 9(4).
+
+      *------------------------------------------------------*
+      *   CUMULS                                             *
+      *------------------------------------------------------*
+       01 I                           PIC 9(2) VALUE 0.
+       01 W-AGE                       PIC 9(3) VALUE 0.
+       01 W-NB-ENREG                  PIC 9(5) VALUE 0.
+       01 W-NB-SANS-DATE              PIC 9(5) VALUE 0.
+       01 W-SOMME-AGES                PIC 9(7) VALUE 0.
+       01 W-AGE-MIN                   PIC 9(3) VALUE 999.
+       01 W-AGE-MAX                   PIC 9(3) VALUE 0.
+       01 W-MOY-AGE                   PIC 9(3)V99 VALUE 0.
+
+       01 TAB-TRANCHES.
+           05 W-TRANCHE OCCURS 6 PIC 9(5).
+       01 TAB-LIBELLES.
+           05 W-LIBELLE PIC X(15) OCCURS 6
+              VALUES 'MOINS DE 18 ANS', '18 A 24 ANS    ',
+                     '25 A 34 ANS    ', '35 A 44 ANS    ',
+                     '45 A 54 ANS    ', '55 ANS ET PLUS '.
+
+      *------------------------------------------------------*
+      *   LIGNES D'EDITION                                   *
+      *------------------------------------------------------*
+       01 W-LIGNE-ENTETE1.
+           05 FILLER                  PIC X(1)  VALUE '1'.
+           05 FILLER                  PIC X(10) VALUE SPACE.
+           05 FILLER                  PIC X(50) VALUE
+              'REPARTITION PAR AGE DES STAGIAIRES - FSTAG11'.
+
+       01 W-LIGNE-TRANCHE.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-TR-LIBELLE            PIC X(15).
+           05 FILLER                  PIC X(5)  VALUE SPACE.
+           05 FILLER                  PIC X(9)  VALUE 'EFFECTIF '.
+           05 W-TR-NB                 PIC ZZZZ9.
+
+       01 W-LIGNE-SYNTHESE1.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(30) VALUE
+              'EFFECTIF TOTAL CONTROLE    : '.
+           05 W-SYN-NB                PIC ZZZZ9.
+
+       01 W-LIGNE-SYNTHESE2.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(30) VALUE
+              'SANS DATE DE NAISSANCE      : '.
+           05 W-SYN-SANS-DATE         PIC ZZZZ9.
+
+       01 W-LIGNE-SYNTHESE3.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(30) VALUE
+              'AGE MOYEN                   : '.
+           05 W-SYN-MOY               PIC ZZ9,99.
+
+       01 W-LIGNE-SYNTHESE4.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(30) VALUE
+              'AGE MINIMUM / MAXIMUM       : '.
+           05 W-SYN-MIN               PIC ZZ9.
+           05 FILLER                  PIC X(3)  VALUE ' / '.
+           05 W-SYN-MAX               PIC ZZ9.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-CUMUL
+           PERFORM  30000-EDITION-RESULTATS
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           ACCEPT W-DATE-SYS FROM DATE YYYYMMDD
+
+           OPEN INPUT  FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'EDI2CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF NOT RPT-OK
+              DISPLAY 'EDI2CI11 - OUVERTURE RPTAGE IMPOSSIBLE : '
+                      RPT-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+       20000-TRAIT-CUMUL.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              IF SUPPRIME-NON
+                 IF E-DATE-NAISS = SPACE OR LOW-VALUE
+                    ADD 1 TO W-NB-SANS-DATE
+                 ELSE
+                    PERFORM 21000-CUMUL-AGE
+                 END-IF
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+           .
+
+       21000-CUMUL-AGE.
+      *----------------------*
+           MOVE E-DATE-NAISS(1:2)  TO W-NAISS-JJ
+           MOVE E-DATE-NAISS(3:2)  TO W-NAISS-MM
+           MOVE E-DATE-NAISS(5:4)  TO W-NAISS-AAAA
+
+           COMPUTE W-AGE = W-DATE-SYS-AAAA - W-NAISS-AAAA
+
+           IF W-DATE-SYS-MM < W-NAISS-MM
+              OR (W-DATE-SYS-MM = W-NAISS-MM
+                  AND W-DATE-SYS-JJ < W-NAISS-JJ)
+              SUBTRACT 1 FROM W-AGE
+           END-IF
+
+           ADD 1            TO W-NB-ENREG
+           ADD W-AGE        TO W-SOMME-AGES
+
+           IF W-AGE < W-AGE-MIN
+              MOVE W-AGE TO W-AGE-MIN
+           END-IF
+           IF W-AGE > W-AGE-MAX
+              MOVE W-AGE TO W-AGE-MAX
+           END-IF
+
+           EVALUATE TRUE
+              WHEN W-AGE < 18
+                 ADD 1 TO W-TRANCHE(1)
+              WHEN W-AGE <= 24
+                 ADD 1 TO W-TRANCHE(2)
+              WHEN W-AGE <= 34
+                 ADD 1 TO W-TRANCHE(3)
+              WHEN W-AGE <= 44
+                 ADD 1 TO W-TRANCHE(4)
+              WHEN W-AGE <= 54
+                 ADD 1 TO W-TRANCHE(5)
+              WHEN OTHER
+                 ADD 1 TO W-TRANCHE(6)
+           END-EVALUATE
+           .
+
+       30000-EDITION-RESULTATS.
+      *----------------------*
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE1
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
+              MOVE W-LIBELLE(I)  TO W-TR-LIBELLE
+              MOVE W-TRANCHE(I)  TO W-TR-NB
+              WRITE RPT-LIGNE FROM W-LIGNE-TRANCHE
+           END-PERFORM
+
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE
+
+           MOVE W-NB-ENREG     TO W-SYN-NB
+           WRITE RPT-LIGNE FROM W-LIGNE-SYNTHESE1
+
+           MOVE W-NB-SANS-DATE TO W-SYN-SANS-DATE
+           WRITE RPT-LIGNE FROM W-LIGNE-SYNTHESE2
+
+           IF W-NB-ENREG > 0
+              COMPUTE W-MOY-AGE ROUNDED =
+                      W-SOMME-AGES / W-NB-ENREG
+           ELSE
+              MOVE 0 TO W-MOY-AGE
+              MOVE 0 TO W-AGE-MIN
+           END-IF
+           MOVE W-MOY-AGE      TO W-SYN-MOY
+           WRITE RPT-LIGNE FROM W-LIGNE-SYNTHESE3
+
+           MOVE W-AGE-MIN      TO W-SYN-MIN
+           MOVE W-AGE-MAX      TO W-SYN-MAX
+           WRITE RPT-LIGNE FROM W-LIGNE-SYNTHESE4
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           CLOSE RPT-FILE
+           DISPLAY 'EDI2CI11 - EDITION TERMINEE - ' W-NB-ENREG
+                   ' STAGIAIRE(S) AVEC DATE DE NAISSANCE'
+           .
