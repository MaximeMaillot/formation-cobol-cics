@@ -0,0 +1,319 @@
+      *======================================================*
+      *   PROGRAMME BATCH - EDITION DES ANNIVERSAIRES A      *
+      *   VENIR DANS LES 30 JOURS (FSTAG11)                  *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDI4CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT WORK-TRI ASSIGN TO SORTWK01.
+
+           SELECT RPT-FILE ASSIGN TO RPTANNIV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       SD  WORK-TRI.
+       01  TRI-ENREG.
+           05 TRI-JOUR-RESTANT        PIC 9(3).
+           05 TRI-NUMERO              PIC 9(4).
+           05 TRI-NOM                 PIC X(20).
+           05 TRI-PRENOM              PIC X(15).
+           05 TRI-DATE-NAISS          PIC X(8).
+           05 TRI-AGE-FUTUR           PIC 9(3).
+
+       FD  RPT-FILE.
+       01  RPT-LIGNE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 RPT-STATUT                  PIC X(2).
+         88 RPT-OK                    VALUE '00'.
+
+       01 TRI-INDIC                   PIC 9 VALUE 0.
+         88 TRI-TERMINE               VALUE 1.
+
+       01 W-NB-STAGIAIRES             PIC 9(5) VALUE 0.
+       01 W-FENETRE-JOURS             PIC 9(3) VALUE 30.
+
+      *------------------------------------------------------*
+      *   CUMUL DES JOURS ECOULES AVANT CHAQUE MOIS (ANNEE    *
+      *   NON BISSEXTILE - APPROXIMATION ACCEPTABLE POUR UN   *
+      *   SIMPLE CALCUL DE FENETRE A 30 JOURS)                *
+      *------------------------------------------------------*
+       01 TAB-CUMUL-MOIS.
+           05 FILLER                  PIC 9(3) VALUE 000.
+           05 FILLER                  PIC 9(3) VALUE 031.
+           05 FILLER                  PIC 9(3) VALUE 059.
+           05 FILLER                  PIC 9(3) VALUE 090.
+           05 FILLER                  PIC 9(3) VALUE 120.
+           05 FILLER                  PIC 9(3) VALUE 151.
+           05 FILLER                  PIC 9(3) VALUE 181.
+           05 FILLER                  PIC 9(3) VALUE 212.
+           05 FILLER                  PIC 9(3) VALUE 243.
+           05 FILLER                  PIC 9(3) VALUE 273.
+           05 FILLER                  PIC 9(3) VALUE 304.
+           05 FILLER                  PIC 9(3) VALUE 334.
+
+       01 TAB-CUMUL-MOIS-R REDEFINES TAB-CUMUL-MOIS.
+           05 CUMUL-MOIS OCCURS 12    PIC 9(3).
+
+       01 W-JOURS-DANS-ANNEE          PIC 9(3) VALUE 365.
+
+      *------------------------------------------------------*
+      *   DATE DU JOUR                                       *
+      *------------------------------------------------------*
+       01 W-DATE-SYS.
+           05 W-DATE-SYS-AAAA         PIC 9(4).
+           05 W-DATE-SYS-MM           PIC 9(2).
+           05 W-DATE-SYS-JJ           PIC 9(2).
+
+      *------------------------------------------------------*
+      *   DATE DE NAISSANCE DECOMPOSEE ET CALCUL DU PROCHAIN   *
+      *   ANNIVERSAIRE                                         *
+      *------------------------------------------------------*
+       01 W-NAISS-JJ                  PIC 9(2).
+       01 W-NAISS-MM                  PIC 9(2).
+       01 W-NAISS-AAAA                PIC 9(4).
+
+       01 W-RANG-JOUR-COURANT         PIC 9(3).
+       01 W-RANG-JOUR-ANNIV           PIC 9(3).
+       01 W-JOUR-RESTANT              PIC S9(4).
+       01 W-AGE-FUTUR                 PIC 9(3).
+
+      *------------------------------------------------------*
+      *   LIGNES D'EDITION                                   *
+      *------------------------------------------------------*
+       01 W-LIGNE-ENTETE1.
+           05 FILLER                  PIC X(1)  VALUE '1'.
+           05 FILLER                  PIC X(10) VALUE SPACE.
+           05 FILLER                  PIC X(55) VALUE
+              'ANNIVERSAIRES A VENIR DANS LES 30 JOURS - FSTAG11'.
+
+       01 W-LIGNE-ENTETE2.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(5)  VALUE 'NUM'.
+           05 FILLER                  PIC X(21) VALUE 'NOM'.
+           05 FILLER                  PIC X(16) VALUE 'PRENOM'.
+           05 FILLER                  PIC X(14) VALUE 'DATE NAISS.'.
+           05 FILLER                  PIC X(10) VALUE 'AGE FUTUR'.
+           05 FILLER                  PIC X(10) VALUE 'DANS (J)'.
+
+       01 W-LIGNE-DETAIL.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-NUMERO            PIC 9(4).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-NOM               PIC X(20).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-PRENOM            PIC X(15).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-DATE-NAISS        PIC X(10).
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 W-DET-AGE-FUTUR         PIC ZZ9.
+           05 FILLER                  PIC X(5)  VALUE SPACE.
+           05 W-DET-JOUR-RESTANT      PIC ZZ9.
+
+       01 W-LIGNE-DATE-NAISS.
+           05 W-LDN-JJ                PIC 99.
+           05 FILLER                  PIC X VALUE '/'.
+           05 W-LDN-MM                PIC 99.
+           05 FILLER                  PIC X VALUE '/'.
+           05 W-LDN-AAAA              PIC 9(4).
+
+       01 W-LIGNE-TOTAL.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(25) VALUE
+              'NOMBRE DE STAGIAIRES : '.
+           05 W-TOT-NB                PIC ZZZZ9.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-TRI
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           ACCEPT W-DATE-SYS FROM DATE YYYYMMDD
+
+           COMPUTE W-RANG-JOUR-COURANT =
+                   CUMUL-MOIS (W-DATE-SYS-MM) + W-DATE-SYS-JJ
+
+           OPEN INPUT FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'EDI4CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF NOT RPT-OK
+              DISPLAY 'EDI4CI11 - OUVERTURE RPTANNIV IMPOSSIBLE : '
+                      RPT-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE1
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE2
+           .
+
+       20000-TRAIT-TRI.
+      *----------------------*
+           SORT WORK-TRI
+                ON ASCENDING KEY TRI-JOUR-RESTANT
+                INPUT PROCEDURE  21000-SELECTION-ANNIV
+                OUTPUT PROCEDURE 22000-EDITION-LISTE
+           .
+
+      *--------------------------------------------------------*
+      *   NE RETIENT QUE LES STAGIAIRES DONT L'ANNIVERSAIRE     *
+      *   TOMBE DANS LES W-FENETRE-JOURS A VENIR (BORNES        *
+      *   INCLUSES)                                             *
+      *--------------------------------------------------------*
+       21000-SELECTION-ANNIV.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              IF SUPPRIME-NON
+                 AND E-DATE-NAISS NOT = SPACE AND NOT = LOW-VALUE
+                 PERFORM 21100-CALCULE-JOUR-RESTANT
+                 IF W-JOUR-RESTANT >= 0
+                    AND W-JOUR-RESTANT <= W-FENETRE-JOURS
+                    MOVE W-JOUR-RESTANT TO TRI-JOUR-RESTANT
+                    MOVE E-NUMERO       TO TRI-NUMERO
+                    MOVE E-NOM          TO TRI-NOM
+                    MOVE E-PRENOM       TO TRI-PRENOM
+                    MOVE E-DATE-NAISS   TO TRI-DATE-NAISS
+                    MOVE W-AGE-FUTUR    TO TRI-AGE-FUTUR
+                    RELEASE TRI-ENREG
+                 END-IF
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+           .
+
+      *--------------------------------------------------------*
+      *   CALCULE LE NOMBRE DE JOURS RESTANT AVANT LE PROCHAIN   *
+      *   ANNIVERSAIRE (MEME JOUR/MOIS QUE LA NAISSANCE). SI LE   *
+      *   RANG DE L'ANNIVERSAIRE CETTE ANNEE EST DEJA DEPASSE,    *
+      *   ON RAJOUTE LA LONGUEUR DE L'ANNEE POUR REPORTER SUR     *
+      *   L'ANNEE SUIVANTE                                        *
+      *--------------------------------------------------------*
+       21100-CALCULE-JOUR-RESTANT.
+      *----------------------*
+           MOVE E-DATE-NAISS(1:2)  TO W-NAISS-JJ
+           MOVE E-DATE-NAISS(3:2)  TO W-NAISS-MM
+           MOVE E-DATE-NAISS(5:4)  TO W-NAISS-AAAA
+
+           COMPUTE W-RANG-JOUR-ANNIV =
+                   CUMUL-MOIS (W-NAISS-MM) + W-NAISS-JJ
+
+           IF W-RANG-JOUR-ANNIV >= W-RANG-JOUR-COURANT
+              COMPUTE W-JOUR-RESTANT =
+                      W-RANG-JOUR-ANNIV - W-RANG-JOUR-COURANT
+              COMPUTE W-AGE-FUTUR =
+                      W-DATE-SYS-AAAA - W-NAISS-AAAA
+           ELSE
+              COMPUTE W-JOUR-RESTANT =
+                      W-RANG-JOUR-ANNIV + W-JOURS-DANS-ANNEE
+                                        - W-RANG-JOUR-COURANT
+              COMPUTE W-AGE-FUTUR =
+                      W-DATE-SYS-AAAA - W-NAISS-AAAA + 1
+           END-IF
+           .
+
+       22000-EDITION-LISTE.
+      *----------------------*
+           MOVE 0 TO TRI-INDIC
+
+           PERFORM UNTIL TRI-TERMINE
+              RETURN WORK-TRI AT END
+                 SET TRI-TERMINE TO TRUE
+              NOT AT END
+                 PERFORM 22100-ECRIRE-DETAIL
+              END-RETURN
+           END-PERFORM
+           .
+
+       22100-ECRIRE-DETAIL.
+      *----------------------*
+           MOVE SPACE TO W-LIGNE-DETAIL
+           MOVE TRI-NUMERO            TO W-DET-NUMERO
+           MOVE TRI-NOM               TO W-DET-NOM
+           MOVE TRI-PRENOM            TO W-DET-PRENOM
+           MOVE TRI-AGE-FUTUR         TO W-DET-AGE-FUTUR
+           MOVE TRI-JOUR-RESTANT      TO W-DET-JOUR-RESTANT
+
+           MOVE TRI-DATE-NAISS(1:2)  TO W-LDN-JJ
+           MOVE TRI-DATE-NAISS(3:2)  TO W-LDN-MM
+           MOVE TRI-DATE-NAISS(5:4)  TO W-LDN-AAAA
+           MOVE W-LIGNE-DATE-NAISS   TO W-DET-DATE-NAISS
+
+           WRITE RPT-LIGNE FROM W-LIGNE-DETAIL
+           ADD 1 TO W-NB-STAGIAIRES
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE
+
+           MOVE W-NB-STAGIAIRES TO W-TOT-NB
+           WRITE RPT-LIGNE FROM W-LIGNE-TOTAL
+
+           CLOSE RPT-FILE
+           DISPLAY 'EDI4CI11 - EDITION TERMINEE - ' W-NB-STAGIAIRES
+                   ' ANNIVERSAIRE(S) A VENIR'
+           .
