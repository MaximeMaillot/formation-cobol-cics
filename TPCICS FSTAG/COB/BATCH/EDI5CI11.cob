@@ -0,0 +1,185 @@
+      *======================================================*
+      *   PROGRAMME BATCH - LISTE DE QUALITE DES DONNEES :   *
+      *   STAGIAIRES SANS NUMERO DE TELEPHONE JOIGNABLE       *
+      *   (FSTAG11)                                          *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDI5CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT RPT-FILE ASSIGN TO RPTTELMQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       FD  RPT-FILE.
+       01  RPT-LIGNE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 RPT-STATUT                  PIC X(2).
+         88 RPT-OK                    VALUE '00'.
+
+       01 W-NB-LUS                    PIC 9(5) VALUE 0.
+       01 W-NB-SANS-TEL                PIC 9(5) VALUE 0.
+
+      *------------------------------------------------------*
+      *   LIGNES D'EDITION                                   *
+      *------------------------------------------------------*
+       01 W-LIGNE-ENTETE1.
+           05 FILLER                  PIC X(1)  VALUE '1'.
+           05 FILLER                  PIC X(10) VALUE SPACE.
+           05 FILLER                  PIC X(55) VALUE
+              'STAGIAIRES SANS NUMERO DE TELEPHONE JOIGNABLE'.
+
+       01 W-LIGNE-ENTETE2.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(5)  VALUE 'NUM'.
+           05 FILLER                  PIC X(21) VALUE 'NOM'.
+           05 FILLER                  PIC X(16) VALUE 'PRENOM'.
+           05 FILLER                  PIC X(27) VALUE 'VILLE'.
+           05 FILLER                  PIC X(10) VALUE 'STATUT'.
+
+       01 W-LIGNE-DETAIL.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-NUMERO            PIC 9(4).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-NOM               PIC X(20).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-PRENOM            PIC X(15).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-VILLE             PIC X(25).
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 W-DET-STATUT            PIC X(1).
+
+       01 W-LIGNE-TOTAL.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(35) VALUE
+              'NOMBRE DE STAGIAIRES SANS TEL    : '.
+           05 W-TOT-SANS-TEL          PIC ZZZZ9.
+
+       01 W-LIGNE-TOTAL2.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(35) VALUE
+              'NOMBRE DE STAGIAIRES EXAMINES    : '.
+           05 W-TOT-LUS               PIC ZZZZ9.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-STAGIAIRES
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           OPEN INPUT FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'EDI5CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF NOT RPT-OK
+              DISPLAY 'EDI5CI11 - OUVERTURE RPTTELMQ IMPOSSIBLE : '
+                      RPT-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE1
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE2
+           .
+
+       20000-TRAIT-STAGIAIRES.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              ADD 1 TO W-NB-LUS
+              IF SUPPRIME-NON
+                 AND (E-TELDOM = SPACE OR E-TELDOM = LOW-VALUE)
+                 AND (E-TELPOR = SPACE OR E-TELPOR = LOW-VALUE)
+                 PERFORM 21000-ECRIRE-DETAIL
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+           .
+
+       21000-ECRIRE-DETAIL.
+      *----------------------*
+           MOVE SPACE TO W-LIGNE-DETAIL
+           MOVE E-NUMERO              TO W-DET-NUMERO
+           MOVE E-NOM                 TO W-DET-NOM
+           MOVE E-PRENOM              TO W-DET-PRENOM
+           MOVE E-VILLE               TO W-DET-VILLE
+           MOVE E-STATUT              TO W-DET-STATUT
+
+           WRITE RPT-LIGNE FROM W-LIGNE-DETAIL
+           ADD 1 TO W-NB-SANS-TEL
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE
+
+           MOVE W-NB-SANS-TEL TO W-TOT-SANS-TEL
+           WRITE RPT-LIGNE FROM W-LIGNE-TOTAL
+
+           MOVE W-NB-LUS      TO W-TOT-LUS
+           WRITE RPT-LIGNE FROM W-LIGNE-TOTAL2
+
+           CLOSE FSTAG-FILE
+           CLOSE RPT-FILE
+           DISPLAY 'EDI5CI11 - EDITION TERMINEE - ' W-NB-SANS-TEL
+                   ' STAGIAIRE(S) SANS TELEPHONE SUR ' W-NB-LUS
+           .
