@@ -0,0 +1,298 @@
+      *======================================================*
+      *   PROGRAMME BATCH - EDITION DE LA LISTE DES          *
+      *   STAGIAIRES TRIEE PAR NOM / PRENOM                  *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDI1CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT WORK-TRI ASSIGN TO SORTWK01.
+
+           SELECT RPT-FILE ASSIGN TO RPTLISTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       SD  WORK-TRI.
+       01  TRI-ENREG.
+           05 TRI-NUMERO              PIC 9(4).
+           05 TRI-NOM                 PIC X(20).
+           05 TRI-PRENOM              PIC X(15).
+           05 TRI-ADR1                PIC X(30).
+           05 TRI-ADR2                PIC X(30).
+           05 TRI-CODEP               PIC X(5).
+           05 TRI-VILLE               PIC X(25).
+           05 TRI-TELDOM              PIC X(10).
+           05 TRI-TELPOR              PIC X(10).
+           05 TRI-EMAIL               PIC X(40).
+           05 TRI-DATE-NAISS          PIC X(8).
+           05 TRI-DATE-DEB            PIC X(8).
+           05 TRI-DATE-FIN            PIC X(8).
+           05 TRI-STATUT              PIC X(1).
+
+       FD  RPT-FILE.
+       01  RPT-LIGNE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 RPT-STATUT                  PIC X(2).
+         88 RPT-OK                    VALUE '00'.
+
+       01 TRI-INDIC                   PIC 9 VALUE 0.
+         88 TRI-TERMINE               VALUE 1.
+
+      *------------------------------------------------------*
+      *   COMPTEURS D'EDITION                                *
+      *------------------------------------------------------*
+       01 W-NB-LIGNES                 PIC 9(3) VALUE 0.
+       01 W-NB-PAGES                  PIC 9(3) VALUE 0.
+       01 W-NB-STAGIAIRES             PIC 9(5) VALUE 0.
+       01 W-MAX-LIGNES-PAGE           PIC 9(3) VALUE 50.
+
+       01 W-DATE-SYS.
+           05 W-DATE-SYS-AAAA         PIC 9(4).
+           05 W-DATE-SYS-MM           PIC 9(2).
+           05 W-DATE-SYS-JJ           PIC 9(2).
+
+      *------------------------------------------------------*
+      *   LIGNE D'ENTETE                                     *
+      *------------------------------------------------------*
+       01 W-LIGNE-ENTETE1.
+           05 FILLER                  PIC X(1)  VALUE '1'.
+           05 FILLER                  PIC X(10) VALUE SPACE.
+           05 FILLER                  PIC X(40) VALUE
+              'LISTE DES STAGIAIRES - TRI NOM/PRENOM'.
+           05 FILLER                  PIC X(10) VALUE SPACE.
+           05 FILLER                  PIC X(5)  VALUE 'PAGE '.
+           05 W-ENT-PAGE              PIC ZZ9.
+
+       01 W-LIGNE-ENTETE2.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(10) VALUE SPACE.
+           05 FILLER                  PIC X(4)  VALUE 'DU '.
+           05 W-ENT-JJ                PIC 99.
+           05 FILLER                  PIC X(1)  VALUE '/'.
+           05 W-ENT-MM                PIC 99.
+           05 FILLER                  PIC X(1)  VALUE '/'.
+           05 W-ENT-AAAA              PIC 9(4).
+
+       01 W-LIGNE-ENTETE3.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(5)  VALUE 'NUM '.
+           05 FILLER                  PIC X(21) VALUE 'NOM'.
+           05 FILLER                  PIC X(16) VALUE 'PRENOM'.
+           05 FILLER                  PIC X(26) VALUE 'VILLE'.
+           05 FILLER                  PIC X(12) VALUE 'DEBUT'.
+           05 FILLER                  PIC X(6)  VALUE 'STATUT'.
+
+      *------------------------------------------------------*
+      *   LIGNE DE DETAIL                                    *
+      *------------------------------------------------------*
+       01 W-LIGNE-DETAIL.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-NUMERO            PIC 9(4).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-NOM               PIC X(20).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-PRENOM            PIC X(15).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-VILLE             PIC X(25).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-DATE-DEB          PIC X(10).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-DET-STATUT            PIC X(1).
+
+       01 W-LIGNE-DATE-DEB.
+           05 W-DEB-JJ                PIC 99.
+           05 FILLER                  PIC X VALUE '/'.
+           05 W-DEB-MM                PIC 99.
+           05 FILLER                  PIC X VALUE '/'.
+           05 W-DEB-AAAA              PIC 9(4).
+
+       01 W-LIGNE-TOTAL.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(25) VALUE
+              'NOMBRE DE STAGIAIRES : '.
+           05 W-TOT-NB                PIC ZZZZ9.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-TRI
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           ACCEPT W-DATE-SYS FROM DATE YYYYMMDD
+           MOVE W-DATE-SYS-JJ         TO W-ENT-JJ
+           MOVE W-DATE-SYS-MM         TO W-ENT-MM
+           MOVE W-DATE-SYS-AAAA       TO W-ENT-AAAA
+
+           OPEN INPUT FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'EDI1CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF NOT RPT-OK
+              DISPLAY 'EDI1CI11 - OUVERTURE RPTLISTE IMPOSSIBLE : '
+                      RPT-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+       20000-TRAIT-TRI.
+      *----------------------*
+           SORT WORK-TRI
+                ON ASCENDING KEY TRI-NOM
+                ON ASCENDING KEY TRI-PRENOM
+                INPUT PROCEDURE  20900-SELECTION-STAGIAIRES
+                OUTPUT PROCEDURE 21000-EDITION-LISTE
+           .
+
+      *--------------------------------------------------------*
+      *   NE RETIENT QUE LES STAGIAIRES NON SUPPRIMES           *
+      *--------------------------------------------------------*
+       20900-SELECTION-STAGIAIRES.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              IF SUPPRIME-NON
+                 MOVE E-NUMERO          TO TRI-NUMERO
+                 MOVE E-NOM             TO TRI-NOM
+                 MOVE E-PRENOM          TO TRI-PRENOM
+                 MOVE E-ADR1            TO TRI-ADR1
+                 MOVE E-ADR2            TO TRI-ADR2
+                 MOVE E-CODEP           TO TRI-CODEP
+                 MOVE E-VILLE           TO TRI-VILLE
+                 MOVE E-TELDOM          TO TRI-TELDOM
+                 MOVE E-TELPOR          TO TRI-TELPOR
+                 MOVE E-EMAIL           TO TRI-EMAIL
+                 MOVE E-DATE-NAISS      TO TRI-DATE-NAISS
+                 MOVE E-DATE-DEB-PRESTA TO TRI-DATE-DEB
+                 MOVE E-DATE-FIN-PRESTA TO TRI-DATE-FIN
+                 MOVE E-STATUT          TO TRI-STATUT
+                 RELEASE TRI-ENREG
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+           .
+
+       21000-EDITION-LISTE.
+      *----------------------*
+           MOVE 0 TO W-NB-PAGES
+           MOVE 99 TO W-NB-LIGNES
+           MOVE 0 TO TRI-INDIC
+
+           PERFORM UNTIL TRI-TERMINE
+              RETURN WORK-TRI AT END
+                 SET TRI-TERMINE TO TRUE
+              NOT AT END
+                 PERFORM 21900-TRAIT-ENREG
+              END-RETURN
+           END-PERFORM
+           .
+
+       21900-TRAIT-ENREG.
+      *----------------------*
+           IF W-NB-LIGNES >= W-MAX-LIGNES-PAGE
+              PERFORM 21100-ECRIRE-ENTETE
+           END-IF
+
+           PERFORM 21200-ECRIRE-DETAIL
+           ADD 1 TO W-NB-STAGIAIRES
+           .
+
+       21100-ECRIRE-ENTETE.
+      *----------------------*
+           ADD 1 TO W-NB-PAGES
+           MOVE W-NB-PAGES TO W-ENT-PAGE
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE1
+           MOVE SPACE TO RPT-LIGNE
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE2
+           WRITE RPT-LIGNE FROM W-LIGNE-ENTETE3
+           MOVE 3 TO W-NB-LIGNES
+           .
+
+       21200-ECRIRE-DETAIL.
+      *----------------------*
+           MOVE SPACE TO W-LIGNE-DETAIL
+           MOVE TRI-NUMERO            TO W-DET-NUMERO
+           MOVE TRI-NOM               TO W-DET-NOM
+           MOVE TRI-PRENOM            TO W-DET-PRENOM
+           MOVE TRI-VILLE             TO W-DET-VILLE
+           MOVE TRI-STATUT            TO W-DET-STATUT
+
+           IF TRI-DATE-DEB NOT = SPACE AND LOW-VALUE
+              MOVE TRI-DATE-DEB(1:2)  TO W-DEB-JJ
+              MOVE TRI-DATE-DEB(3:2)  TO W-DEB-MM
+              MOVE TRI-DATE-DEB(5:4)  TO W-DEB-AAAA
+              MOVE W-LIGNE-DATE-DEB   TO W-DET-DATE-DEB
+           ELSE
+              MOVE SPACE              TO W-DET-DATE-DEB
+           END-IF
+
+           WRITE RPT-LIGNE FROM W-LIGNE-DETAIL
+           ADD 1 TO W-NB-LIGNES
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           MOVE W-NB-STAGIAIRES TO W-TOT-NB
+           WRITE RPT-LIGNE FROM W-LIGNE-TOTAL
+           CLOSE RPT-FILE
+           DISPLAY 'EDI1CI11 - EDITION TERMINEE - '
+                   W-NB-STAGIAIRES ' STAGIAIRE(S)'
+           .
