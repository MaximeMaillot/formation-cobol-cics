@@ -0,0 +1,190 @@
+      *======================================================*
+      *   PROGRAMME BATCH - REVALIDATION DES DATES DE        *
+      *   NAISSANCE DE FSTAG11 VIA VALIDDAT                  *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REV1CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT RPT-FILE ASSIGN TO RPTANOM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       FD  RPT-FILE.
+       01  RPT-LIGNE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 RPT-STATUT                  PIC X(2).
+         88 RPT-OK                    VALUE '00'.
+
+      * --------- Nom des sous-programmes
+       01 pgm-name.
+         02 pgm-validdat               PIC X(8) VALUE 'VALIDDAT'.
+
+      * --------- Parametre pour sous-programme VALIDDAT
+       01 validdat-param.
+         02 date-to-validate           PIC X(8).
+         02 CR-VALIDDAT                PIC 9 VALUE 0.
+          88 cr-validdat-false               VALUE 0.
+          88 cr-validdat-ok                  VALUE 1.
+         02 AN-MIN-VALIDDAT            PIC 9(4) VALUE 0.
+         02 AN-MAX-VALIDDAT            PIC 9(4) VALUE 0.
+
+      *------------------------------------------------------*
+      *   COMPTEURS                                          *
+      *------------------------------------------------------*
+       01 W-NB-LUS                     PIC 9(7) VALUE 0.
+       01 W-NB-INVALIDES               PIC 9(7) VALUE 0.
+
+      *------------------------------------------------------*
+      *   LIGNE D'ANOMALIE                                   *
+      *------------------------------------------------------*
+       01 W-LIGNE-ANOMALIE.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(5)  VALUE 'NUM '.
+           05 W-ANO-NUMERO            PIC 9(4).
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 W-ANO-NOM               PIC X(20).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-ANO-PRENOM            PIC X(15).
+           05 FILLER                  PIC X(2)  VALUE SPACE.
+           05 FILLER                  PIC X(17) VALUE
+              'DATE NAISS. KO : '.
+           05 W-ANO-DATE-NAISS        PIC X(8).
+
+       01 W-LIGNE-TOTAL.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(30) VALUE
+              'ENREGISTREMENTS CONTROLES : '.
+           05 W-TOT-LUS               PIC ZZZZZZ9.
+           05 FILLER                  PIC X(4)  VALUE SPACE.
+           05 FILLER                  PIC X(20) VALUE
+              'DATES INVALIDES : '.
+           05 W-TOT-INVALIDES         PIC ZZZZZZ9.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-CONTROLE
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           OPEN INPUT  FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'REV1CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF NOT RPT-OK
+              DISPLAY 'REV1CI11 - OUVERTURE RPTANOM IMPOSSIBLE : '
+                      RPT-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+       20000-TRAIT-CONTROLE.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              IF SUPPRIME-NON
+                 ADD 1 TO W-NB-LUS
+                 PERFORM 21000-CONTROLE-DATE
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+           .
+
+       21000-CONTROLE-DATE.
+      *----------------------*
+           IF E-DATE-NAISS = SPACE OR LOW-VALUE
+              CONTINUE
+           ELSE
+              MOVE E-DATE-NAISS TO date-to-validate
+              CALL pgm-validdat USING validdat-param
+
+              IF cr-validdat-false
+                 ADD 1 TO W-NB-INVALIDES
+                 PERFORM 21100-ECRIRE-ANOMALIE
+              END-IF
+           END-IF
+           .
+
+       21100-ECRIRE-ANOMALIE.
+      *----------------------*
+           MOVE SPACE            TO W-LIGNE-ANOMALIE
+           MOVE E-NUMERO          TO W-ANO-NUMERO
+           MOVE E-NOM             TO W-ANO-NOM
+           MOVE E-PRENOM          TO W-ANO-PRENOM
+           MOVE E-DATE-NAISS      TO W-ANO-DATE-NAISS
+           WRITE RPT-LIGNE FROM W-LIGNE-ANOMALIE
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           MOVE W-NB-LUS          TO W-TOT-LUS
+           MOVE W-NB-INVALIDES    TO W-TOT-INVALIDES
+           WRITE RPT-LIGNE FROM W-LIGNE-TOTAL
+           CLOSE RPT-FILE
+
+           DISPLAY 'REV1CI11 - CONTROLE TERMINE - ' W-NB-LUS
+                   ' LUS / ' W-NB-INVALIDES ' DATE(S) INVALIDE(S)'
+
+           IF W-NB-INVALIDES > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           .
