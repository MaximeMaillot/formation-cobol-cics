@@ -0,0 +1,259 @@
+      *======================================================*
+      *   PROGRAMME BATCH - SAUVEGARDE (UNLOAD) NOCTURNE     *
+      *   DE FSTAG11 VERS UN FICHIER SEQUENTIEL (GDG)        *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAU1CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT SAUV-FILE ASSIGN TO FSTAGSAU
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SAUV-STATUT.
+
+      *        FICHIER DE POINT DE REPRISE (RESTART/CHECKPOINT)
+           SELECT CKPT-FILE ASSIGN TO FSAUCKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       FD  SAUV-FILE.
+       01  SAUV-ENREG                 PIC X(355).
+
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05 CKPT-NUMERO              PIC 9(4).
+           05 CKPT-NB-ENREG            PIC 9(7).
+           05 CKPT-SOMME-CTL           PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 SAUV-STATUT                 PIC X(2).
+         88 SAUV-OK                   VALUE '00'.
+
+       01 CKPT-STATUT                 PIC X(2).
+         88 CKPT-OK                   VALUE '00'.
+         88 CKPT-ABSENT                VALUE '35'.
+
+       01 W-NB-ENREG                  PIC 9(7) VALUE 0.
+
+      *------------------------------------------------------*
+      *   TOTAL DE CONTROLE (SOMME DES NUMEROS SAUVEGARDES)   *
+      *   REPORTE DANS L'ENREGISTREMENT FIN-DE-FICHIER, POUR   *
+      *   VERIFICATION DE L'INTEGRITE DE LA SAUVEGARDE A LA    *
+      *   RESTAURATION                                         *
+      *------------------------------------------------------*
+       01 W-SOMME-CTL                 PIC 9(9) VALUE 0.
+
+      *------------------------------------------------------*
+      *   ENREGISTREMENT FIN-DE-FICHIER (TRAILER) DE FSTAGSAU *
+      *------------------------------------------------------*
+       01 W-SAUV-TRAILER.
+           05 SAUV-TR-MARQUEUR        PIC X(4) VALUE '9999'.
+           05 SAUV-TR-NB-ENREG        PIC 9(7).
+           05 SAUV-TR-SOMME-CTL       PIC 9(9).
+           05 FILLER                  PIC X(335) VALUE SPACE.
+
+      *------------------------------------------------------*
+      *   GESTION DU POINT DE REPRISE                        *
+      *------------------------------------------------------*
+       01 W-REPRISE-FLAG              PIC 9 VALUE 0.
+         88 REPRISE-EN-COURS              VALUE 1.
+         88 REPRISE-NON                   VALUE 0.
+
+       01 W-NUMERO-REPRISE            PIC 9(4) VALUE 0.
+
+       01 W-NB-DEPUIS-CKPT            PIC 9(5) VALUE 0.
+       01 W-SEUIL-CKPT                PIC 9(5) VALUE 500.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-COPIE
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           OPEN INPUT  FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'SAU1CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           PERFORM 10100-TEST-REPRISE
+
+           IF REPRISE-EN-COURS
+              OPEN EXTEND SAUV-FILE
+              IF NOT SAUV-OK
+                 DISPLAY 'SAU1CI11 - OUVERTURE FSTAGSAU IMPOSSIBLE : '
+                         SAUV-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+
+              DISPLAY 'SAU1CI11 - REPRISE APRES LE STAGIAIRE N0 '
+                      W-NUMERO-REPRISE ' (' W-NB-ENREG
+                      ' ENREGISTREMENT(S) DEJA ECRIT(S))'
+
+              MOVE W-NUMERO-REPRISE TO E-NUMERO
+              START FSTAG-FILE KEY IS GREATER THAN E-NUMERO
+                 INVALID KEY
+                    SET FSTAG-FIN TO TRUE
+              END-START
+           ELSE
+              OPEN OUTPUT SAUV-FILE
+              IF NOT SAUV-OK
+                 DISPLAY 'SAU1CI11 - OUVERTURE FSTAGSAU IMPOSSIBLE : '
+                         SAUV-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF
+           .
+
+      *--------------------------------------------------------*
+      *   RECHERCHE D'UN POINT DE REPRISE LAISSE PAR UNE        *
+      *   EXECUTION PRECEDENTE INTERROMPUE                      *
+      *--------------------------------------------------------*
+       10100-TEST-REPRISE.
+      *----------------------*
+           OPEN INPUT CKPT-FILE
+           EVALUATE TRUE
+              WHEN CKPT-OK
+                 READ CKPT-FILE
+                    AT END
+                       SET REPRISE-NON TO TRUE
+                    NOT AT END
+                       IF CKPT-NUMERO = 0
+                          SET REPRISE-NON TO TRUE
+                       ELSE
+                          SET REPRISE-EN-COURS TO TRUE
+                          MOVE CKPT-NUMERO    TO W-NUMERO-REPRISE
+                          MOVE CKPT-NB-ENREG  TO W-NB-ENREG
+                          MOVE CKPT-SOMME-CTL TO W-SOMME-CTL
+                       END-IF
+                 END-READ
+                 CLOSE CKPT-FILE
+              WHEN CKPT-ABSENT
+      *           Pas de point de reprise : premiere execution ou
+      *           derniere execution terminee normalement
+                 SET REPRISE-NON TO TRUE
+              WHEN OTHER
+                 DISPLAY 'SAU1CI11 - OUVERTURE FSAUCKP IMPOSSIBLE : '
+                         CKPT-STATUT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE
+           .
+
+       20000-TRAIT-COPIE.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              MOVE E-STAGIAIRE TO SAUV-ENREG
+              WRITE SAUV-ENREG
+              ADD 1 TO W-NB-ENREG
+              ADD 1 TO W-NB-DEPUIS-CKPT
+              ADD E-NUMERO TO W-SOMME-CTL
+              IF W-NB-DEPUIS-CKPT >= W-SEUIL-CKPT
+                 PERFORM 20100-ECRIRE-CHECKPOINT
+                 MOVE 0 TO W-NB-DEPUIS-CKPT
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           PERFORM 20200-ECRIRE-TRAILER
+
+           CLOSE FSTAG-FILE
+           CLOSE SAUV-FILE
+
+      *        TRAITEMENT TERMINE NORMALEMENT : ON EFFACE LE POINT
+      *        DE REPRISE POUR QUE LA PROCHAINE EXECUTION REPARTE
+      *        DE ZERO
+           MOVE 0          TO CKPT-NUMERO
+           MOVE W-NB-ENREG TO CKPT-NB-ENREG
+           MOVE W-SOMME-CTL TO CKPT-SOMME-CTL
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE
+           .
+
+      *--------------------------------------------------------*
+      *   ECRITURE DU POINT DE REPRISE COURANT                  *
+      *--------------------------------------------------------*
+       20100-ECRIRE-CHECKPOINT.
+      *----------------------*
+           MOVE E-NUMERO     TO CKPT-NUMERO
+           MOVE W-NB-ENREG   TO CKPT-NB-ENREG
+           MOVE W-SOMME-CTL  TO CKPT-SOMME-CTL
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE
+           .
+
+      *--------------------------------------------------------*
+      *   ECRITURE DE L'ENREGISTREMENT FIN-DE-FICHIER : NOMBRE   *
+      *   TOTAL D'ENREGISTREMENTS ET SOMME DE CONTROLE, POUR      *
+      *   PERMETTRE A LA RESTAURATION DE VERIFIER QUE LA           *
+      *   SAUVEGARDE EST COMPLETE ET NON TRONQUEE                  *
+      *--------------------------------------------------------*
+       20200-ECRIRE-TRAILER.
+      *----------------------*
+           MOVE W-NB-ENREG    TO SAUV-TR-NB-ENREG
+           MOVE W-SOMME-CTL   TO SAUV-TR-SOMME-CTL
+           MOVE W-SAUV-TRAILER TO SAUV-ENREG
+           WRITE SAUV-ENREG
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           DISPLAY 'SAU1CI11 - SAUVEGARDE TERMINEE - ' W-NB-ENREG
+                   ' ENREGISTREMENT(S) ECRIT(S) SUR FSTAGSAU'
+           .
