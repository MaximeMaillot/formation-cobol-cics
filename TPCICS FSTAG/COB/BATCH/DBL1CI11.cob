@@ -0,0 +1,255 @@
+      *======================================================*
+      *   PROGRAMME BATCH - DETECTION DES DOUBLONS DE        *
+      *   STAGIAIRE SUR NOM + PRENOM + DATE DE NAISSANCE     *
+      *======================================================*
+      *   I D E N T I F I C A T I O N     D I V I S I O N    *
+      *======================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBL1CI11.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSTAG-FILE ASSIGN TO FSTAG11
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS E-NUMERO
+               FILE STATUS IS FSTAG-STATUT.
+
+           SELECT WORK-TRI ASSIGN TO SORTWK01.
+
+           SELECT RPT-FILE ASSIGN TO RPTDOUBL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUT.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSTAG-FILE.
+       COPY CSTAG.
+
+       SD  WORK-TRI.
+       01  TRI-ENREG.
+           05 TRI-NOM                 PIC X(20).
+           05 TRI-PRENOM              PIC X(15).
+           05 TRI-DATE-NAISS          PIC X(8).
+           05 TRI-NUMERO              PIC 9(4).
+
+       FD  RPT-FILE.
+       01  RPT-LIGNE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 FSTAG-STATUT                PIC X(2).
+         88 FSTAG-OK                  VALUE '00'.
+         88 FSTAG-FIN                 VALUE '10'.
+
+       01 RPT-STATUT                  PIC X(2).
+         88 RPT-OK                    VALUE '00'.
+
+       01 TRI-INDIC                   PIC 9 VALUE 0.
+         88 TRI-TERMINE               VALUE 1.
+
+       01 W-PREMIER-PASSAGE           PIC 9 VALUE 1.
+         88 PREMIER-PASSAGE-OUI       VALUE 1.
+
+       01 W-EN-GROUPE                 PIC 9 VALUE 0.
+         88 EN-GROUPE-OUI             VALUE 1.
+
+       01 W-NOM-PREC                  PIC X(20).
+       01 W-PRENOM-PREC               PIC X(15).
+       01 W-DATE-NAISS-PREC           PIC X(8).
+       01 W-NUM-NUMERO-PREC           PIC 9(4).
+
+       01 W-NB-GROUPES                PIC 9(5) VALUE 0.
+       01 W-NB-DOUBLONS                PIC 9(5) VALUE 0.
+
+      *------------------------------------------------------*
+      *   LIGNES D'EDITION                                   *
+      *------------------------------------------------------*
+       01 W-LIGNE-GROUPE.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(17) VALUE
+              'DOUBLON PRESUME '.
+           05 W-GRP-NOM               PIC X(20).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 W-GRP-PRENOM            PIC X(15).
+           05 FILLER                  PIC X(3)  VALUE ' - '.
+           05 W-GRP-DATE-NAISS        PIC X(8).
+
+       01 W-LIGNE-NUMERO.
+           05 FILLER                  PIC X(5)  VALUE SPACE.
+           05 FILLER                  PIC X(19) VALUE
+              '  -> NUM STAGIAIRE '.
+           05 W-NUM-NUMERO            PIC 9(4).
+
+       01 W-LIGNE-TOTAL.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 FILLER                  PIC X(30) VALUE
+              'GROUPES DE DOUBLONS TROUVES : '.
+           05 W-TOT-GROUPES           PIC ZZZZ9.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+       00000-INIT-TRAITEMENT.
+      *----------------------*
+           PERFORM  10000-DEBUT-TRAITEMENT
+           PERFORM  20000-TRAIT-TRI
+           PERFORM  90000-FIN-TRAITEMENT
+           STOP RUN
+           .
+
+       10000-DEBUT-TRAITEMENT.
+      *----------------------*
+           OPEN INPUT FSTAG-FILE
+           IF NOT FSTAG-OK
+              DISPLAY 'DBL1CI11 - OUVERTURE FSTAG11 IMPOSSIBLE : '
+                      FSTAG-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RPT-FILE
+           IF NOT RPT-OK
+              DISPLAY 'DBL1CI11 - OUVERTURE RPTDOUBL IMPOSSIBLE : '
+                      RPT-STATUT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+       20000-TRAIT-TRI.
+      *----------------------*
+           SORT WORK-TRI
+                ON ASCENDING KEY TRI-NOM
+                ON ASCENDING KEY TRI-PRENOM
+                ON ASCENDING KEY TRI-DATE-NAISS
+                INPUT PROCEDURE  20900-SELECTION-STAGIAIRES
+                OUTPUT PROCEDURE 21000-RECHERCHE-DOUBLONS
+           .
+
+      *--------------------------------------------------------*
+      *   NE RETIENT QUE LES STAGIAIRES NON SUPPRIMES           *
+      *--------------------------------------------------------*
+       20900-SELECTION-STAGIAIRES.
+      *----------------------*
+           READ FSTAG-FILE NEXT RECORD
+              AT END
+                 SET FSTAG-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FSTAG-FIN
+              IF SUPPRIME-NON
+                 MOVE E-NOM             TO TRI-NOM
+                 MOVE E-PRENOM          TO TRI-PRENOM
+                 MOVE E-DATE-NAISS      TO TRI-DATE-NAISS
+                 MOVE E-NUMERO          TO TRI-NUMERO
+                 RELEASE TRI-ENREG
+              END-IF
+              READ FSTAG-FILE NEXT RECORD
+                 AT END
+                    SET FSTAG-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FSTAG-FILE
+           .
+
+       21000-RECHERCHE-DOUBLONS.
+      *----------------------*
+           MOVE 0 TO TRI-INDIC
+
+           PERFORM UNTIL TRI-TERMINE
+              RETURN WORK-TRI AT END
+                 SET TRI-TERMINE TO TRUE
+              NOT AT END
+                 PERFORM 21900-TRAIT-ENREG
+              END-RETURN
+           END-PERFORM
+
+           IF EN-GROUPE-OUI
+              MOVE 0 TO W-EN-GROUPE
+           END-IF
+           .
+
+       21900-TRAIT-ENREG.
+      *----------------------*
+           IF PREMIER-PASSAGE-OUI
+              MOVE 0 TO W-PREMIER-PASSAGE
+           ELSE
+              IF TRI-NOM        = W-NOM-PREC
+                 AND TRI-PRENOM     = W-PRENOM-PREC
+                 AND TRI-DATE-NAISS = W-DATE-NAISS-PREC
+                 AND TRI-NOM NOT = SPACE AND LOW-VALUE
+                 IF NOT EN-GROUPE-OUI
+                    MOVE 1 TO W-EN-GROUPE
+                    ADD 1 TO W-NB-GROUPES
+                    PERFORM 21910-ECRIRE-ENTETE-GROUPE
+                    PERFORM 21920-ECRIRE-NUMERO-PREC
+                 END-IF
+                 PERFORM 21930-ECRIRE-NUMERO
+              ELSE
+                 MOVE 0 TO W-EN-GROUPE
+              END-IF
+           END-IF
+
+           MOVE TRI-NOM            TO W-NOM-PREC
+           MOVE TRI-PRENOM         TO W-PRENOM-PREC
+           MOVE TRI-DATE-NAISS     TO W-DATE-NAISS-PREC
+           MOVE TRI-NUMERO         TO W-NUM-NUMERO-PREC
+           .
+
+       21910-ECRIRE-ENTETE-GROUPE.
+      *----------------------*
+           MOVE SPACE              TO W-LIGNE-GROUPE
+           MOVE TRI-NOM            TO W-GRP-NOM
+           MOVE TRI-PRENOM         TO W-GRP-PRENOM
+           MOVE TRI-DATE-NAISS     TO W-GRP-DATE-NAISS
+           WRITE RPT-LIGNE FROM W-LIGNE-GROUPE
+           .
+
+       21920-ECRIRE-NUMERO-PREC.
+      *----------------------*
+           MOVE SPACE              TO W-LIGNE-NUMERO
+           MOVE W-NUM-NUMERO-PREC  TO W-NUM-NUMERO
+           WRITE RPT-LIGNE FROM W-LIGNE-NUMERO
+           ADD 1 TO W-NB-DOUBLONS
+           .
+
+       21930-ECRIRE-NUMERO.
+      *----------------------*
+           MOVE SPACE              TO W-LIGNE-NUMERO
+           MOVE TRI-NUMERO         TO W-NUM-NUMERO
+           WRITE RPT-LIGNE FROM W-LIGNE-NUMERO
+           ADD 1 TO W-NB-DOUBLONS
+           .
+
+       90000-FIN-TRAITEMENT.
+      *----------------------*
+           MOVE W-NB-GROUPES TO W-TOT-GROUPES
+           WRITE RPT-LIGNE FROM W-LIGNE-TOTAL
+           CLOSE RPT-FILE
+
+           DISPLAY 'DBL1CI11 - CONTROLE TERMINE - ' W-NB-GROUPES
+                   ' GROUPE(S) DE DOUBLON(S) PRESUME(S)'
+
+           IF W-NB-GROUPES > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           .
