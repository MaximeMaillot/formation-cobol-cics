@@ -23,14 +23,25 @@
       *   DESCRIPTION DETAILLEE DE LA ZONE DE COMMUNICATION  *
       *------------------------------------------------------*
        01  WS-COMMAREA.
-           05 PROG-PRECEDENT      PIC X(8).
-           05 PROG-COURANT        PIC X(8).
-           05 PROG-SUIVANT        PIC X(8).
+      *        SOCLE COMMUN A TOUS LES PROGRAMMES INFNCG (MEME
+      *        DISPOSITION EN TETE DE CHAQUE WS-COMMAREA) UTILISE
+      *        POUR LE CONTROLE DE VERSION/LONGUEUR EN 10000-DEBUT-
+      *        PROGRAMME
+           05 WS-COMMAREA-CORE.
+             10 PROG-PRECEDENT      PIC X(8).
+             10 PROG-COURANT        PIC X(8).
+             10 PROG-SUIVANT        PIC X(8).
+             10 LAST-PROG           PIC X(8).
+             10 LAST-PAGE           PIC S9(4) COMP.
+             10 COMMAREA-VERSION    PIC 9.
            05 IS-LOCKED           PIC 9.
              88 IS-LOCKED-FALSE value 0.
              88 IS-LOCKED-TRUE  value 1.
            05 NUM-STAGI-PREC      PIC 9(4).
-           05 FILLER              PIC X(63).
+           05 RECORD-SUPPRIME-FLAG PIC 9.
+             88 RECORD-IS-SUPPRIME      VALUE 1.
+             88 RECORD-IS-ACTIF         VALUE 0.
+           05 FILLER              PIC X(51).
            05 TS-NAME             PIC X(8).
 
        01 C-R                     PIC S9(8) COMP.
@@ -38,17 +49,38 @@
        01 MON-PROG                PIC X(8) VALUE 'INF4CI11'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP4C11 '.
        01 MA-TRX                  PIC X(4) VALUE 'T4CB'.
+       01 MA-VERSION              PIC 9 VALUE 1.
       *------------------------------------------------------*
       *   DESCRIPTION   DE   LA   MAP                        *
       *------------------------------------------------------*
        COPY MAP4C11.
 
+      *------------------------------------------------------*
+      *   DESCRIPTION DU PANNEAU PARTAGE D'ERREUR / FIN DE    *
+      *   TRANSACTION (REMPLACE LE SEND FROM TEXTE LIBRE)     *
+      *------------------------------------------------------*
+       COPY MAPEC11.
+
        01 NUM-TEL-NUMERIC PIC 99.
 
+      * --------- Liste des identifiants habilites a confirmer une
+      *           suppression (suppression reelle, pas restauration)
+       01 TAB-SUPERVISEURS.
+         05 W-SUPERVISEUR      PIC X(8) OCCURS 5
+            VALUES 'SUPER01 ', 'SUPER02 ', 'CHEFTR01',
+                   'ADMIN001', 'RESP0001'.
+
+       01 IDX-SUPERVISEUR                PIC 9.
+
+       01 HABILITATION-FLAG              PIC 9.
+         88 HABILITATION-OK         VALUE 1.
+         88 HABILITATION-KO         VALUE 0.
+
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
        01  MESSAGE-TXT            PIC X(79).
+       01  TITRE-TXT              PIC X(40).
 
       *------------------------------------------------------*
       *   DESCRIPTION   DES  TOUCHES   FONCTIONS             *
@@ -73,8 +105,14 @@
       * Structure d'un stagiaire
        COPY CSTAG.
 
+      * Structure de la trace d'audit (TDQ INFO)
+       COPY CTDINFO.
+
+      * Structure de l'historique d'audit consultable (FSTAGA11)
+       COPY CTDHIST.
+
 
-      *  
+      *
        01 interval                       pic S9(15)  comp-3.
        01 num-j                          PIC S9(5)   comp.
        01 ident                          PIC X(17).
@@ -99,12 +137,16 @@
            88 c-write              value 2.
            88 c-rewrite            value 3.
            88 c-delete             value 4.
+           88 c-startbr            value 5.
+           88 c-readnext           value 6.
+           88 c-endbr              value 7.
          05 code-retour                  PIC 99.
            88 cr-ok                value 0.
            88 cr-key-exists        value 1.
            88 cr-duplicate         value 2.
            88 cr-file-error        value 3.
            88 cr-eof               value 4.
+           88 cr-not-found         value 5.
            88 cr-unsupported       value 99.
          05 enrgmt                       PIC X(400).
 
@@ -131,8 +173,20 @@
       *   SI NON PROGRAMME  MENU ===>  ARRET  (ACCES INTERDIT)
            IF EIBCALEN = 0
               INITIALIZE      WS-COMMAREA
+              MOVE MA-VERSION TO COMMAREA-VERSION
            ELSE
-              MOVE LK-COMMAREA  TO WS-COMMAREA
+              IF EIBCALEN < LENGTH OF WS-COMMAREA-CORE
+      *           COMMAREA RECUE TROP COURTE : ZONE NON FIABLE
+                 INITIALIZE      WS-COMMAREA
+                 MOVE MA-VERSION TO COMMAREA-VERSION
+              ELSE
+                 MOVE LK-COMMAREA  TO WS-COMMAREA
+                 IF COMMAREA-VERSION NOT = MA-VERSION
+      *              VERSION DE COMMAREA INCOMPATIBLE
+                    INITIALIZE      WS-COMMAREA
+                    MOVE MA-VERSION TO COMMAREA-VERSION
+                 END-IF
+              END-IF
            END-IF
 
            MOVE  PROG-COURANT     TO  PROG-PRECEDENT
@@ -141,6 +195,11 @@
 
        20000-TRAIT-PROGRAMME.
       *---------------------*
+           STRING
+              'T4CB' DELIMITED BY SIZE
+              eibtrmid DELIMITED BY SIZE
+            INTO ts-name
+           END-STRING
            IF PROG-PRECEDENT  NOT =  PROG-COURANT
               PERFORM  21000-TRAIT-CHARGEMENT
               PERFORM  22000-TRAIT-ENVOI
@@ -222,8 +281,11 @@
                    SET IS-LOCKED-FALSE TO TRUE
                    INITIALIZE NUM-STAGI-PREC
 
+                   MOVE PROG-COURANT TO LAST-PROG
                    MOVE 'INF0CI11' TO PROG-SUIVANT
                    perform 23110-PROG-SUIVANT
+              WHEN DFHPF1
+                   PERFORM  90100-TRAIT-AIDE
               WHEN DFHPF12
                    PERFORM  23200-TRAIT-FIN
               WHEN OTHER
@@ -264,16 +326,14 @@
        GET-STAGIAIRE.
            MOVE NUMSTAGI TO E-NUMERO
 
-           EXEC CICS READ
-                     FILE('FSTAG11 ')
-                     RIDFLD(E-NUMERO)
-                     INTO(E-STAGIAIRE)
-                     UPDATE
-                     RESP(C-R)
-           END-EXEC.
+           MOVE 'FSTAG'    TO file-name
+           SET c-read      TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt     TO E-STAGIAIRE
 
-           EVALUATE C-R
-             WHEN DFHRESP(NORMAL)
+           EVALUATE TRUE
+             WHEN cr-ok
 
               MOVE E-NOM        TO NOMO
               MOVE E-PRENOM     TO PRENOMO
@@ -285,13 +345,24 @@
               MOVE E-TELPOR     TO TELMOBO
               MOVE E-DATE-NAISS TO DATENO
 
+              IF SUPPRIME-OUI
+                 SET RECORD-IS-SUPPRIME TO TRUE
+                 MOVE 'Stagiaire deja supprime' to messo
+              ELSE
+                 SET RECORD-IS-ACTIF    TO TRUE
+              END-IF
+
               MOVE E-NUMERO to NUM-STAGI-PREC
               perform SHOW-DATA
-              
-             WHEN OTHER
+
+             WHEN cr-not-found
                MOVE LOW-VALUE   TO MAP4O
-               
+
                MOVE 'Pas de stagiaire trouve'     to messo
+             WHEN OTHER
+               MOVE LOW-VALUE   TO MAP4O
+
+               MOVE 'Echec de la lecture'     to messo
            END-EVALUATE
            
            MOVE -1 to numstagl
@@ -326,20 +397,48 @@
            .
 
        23300-DELETE-STAGIAIRE.
-           EXEC CICS DELETE
-                     FILE('FSTAG11 ')
-                     RIDFLD(E-NUMERO)
-                     RESP(C-R)
-           END-EXEC.
+      *    Relecture a chaud de l'enregistrement (la zone E-STAGIAIRE
+      *    n'est pas portee d'une tache a l'autre en pseudo-conv.)
+           MOVE NUMSTAGI   TO E-NUMERO
+
+           MOVE 'FSTAG'    TO file-name
+           SET c-read      TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+           MOVE enrgmt     TO E-STAGIAIRE
+
+           IF NOT cr-ok
+              MOVE 'Echec de la suppression' to messo
+              move -1             to numstagl
+              SET IS-LOCKED-FALSE TO TRUE
+              PERFORM 22000-TRAIT-ENVOI
+           END-IF
 
-           EVALUATE C-R
-             WHEN DFHRESP(NORMAL)
-               MOVE 'Stagiaire supprime avec succes' to messo
+           IF SUPPRIME-OUI
+              SET SUPPRIME-NON TO TRUE
+           ELSE
+              SET SUPPRIME-OUI TO TRUE
+           END-IF
+
+           MOVE 'FSTAG'    TO file-name
+           SET c-rewrite   TO TRUE
+           MOVE E-STAGIAIRE TO enrgmt
+           CALL pgm-accfile USING accfile-param
+
+           EVALUATE TRUE
+             WHEN cr-ok AND SUPPRIME-OUI
+               MOVE 'Stagiaire supprime avec succes (reversible)' to
+                    messo
+               PERFORM 23310-AUDIT-SUPPRESSION
+               INITIALIZE NUM-STAGI-PREC
+             WHEN cr-ok AND SUPPRIME-NON
+               MOVE 'Stagiaire restaure avec succes' to messo
+               PERFORM 23320-AUDIT-RESTAURATION
                INITIALIZE NUM-STAGI-PREC
              WHEN OTHER
                MOVE 'Echec de la suppression' to messo
            END-EVALUATE
-           
+
            move -1     to numstagl
 
            SET IS-LOCKED-FALSE TO TRUE
@@ -347,6 +446,94 @@
            PERFORM 22000-TRAIT-ENVOI
            .
 
+       23310-AUDIT-SUPPRESSION.
+      *    Trace d'audit de la suppression (TDQ INFO)
+           MOVE SPACE TO E-TD
+
+           EXEC CICS ASKTIME
+                     ABSTIME(interval)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME(interval)
+                     DDMMYYYY(DATE-TD)
+                     DATESEP('/')
+                     TIME(HEURE-TD)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE EIBTRMID        TO TERMINAL-TD
+           MOVE EIBUSERID       TO USERID-USER-TD
+           MOVE 'V'             TO TYPE-DONNEES
+           MOVE 'FSTAG11 '      TO RESSOURCE-TD
+           MOVE 'S'             TO FONCTION-TD
+           MOVE NUMSTAGI        TO NUM-STAG-TD
+
+           EXEC CICS WRITEQ TD
+                     QUEUE('INFO')
+                     FROM(E-TD)
+                     LENGTH(LENGTH OF E-TD)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE NUMSTAGI        TO NUM-STAG-H
+           MOVE DATE-TD         TO DATE-H
+           MOVE HEURE-TD        TO HEURE-H
+           MOVE EIBTRMID        TO TERMINAL-H
+           MOVE EIBUSERID       TO USERID-USER-H
+           MOVE 'S'             TO FONCTION-H
+
+           EXEC CICS WRITE
+                     FILE('FSTAGA11')
+                     RIDFLD(CLE-HISTO)
+                     FROM(E-HISTO)
+                     RESP(C-R)
+           END-EXEC
+           .
+
+       23320-AUDIT-RESTAURATION.
+      *    Trace d'audit de la restauration (TDQ INFO)
+           MOVE SPACE TO E-TD
+
+           EXEC CICS ASKTIME
+                     ABSTIME(interval)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME(interval)
+                     DDMMYYYY(DATE-TD)
+                     DATESEP('/')
+                     TIME(HEURE-TD)
+                     TIMESEP(':')
+           END-EXEC
+
+           MOVE EIBTRMID        TO TERMINAL-TD
+           MOVE EIBUSERID       TO USERID-USER-TD
+           MOVE 'V'             TO TYPE-DONNEES
+           MOVE 'FSTAG11 '      TO RESSOURCE-TD
+           MOVE 'R'             TO FONCTION-TD
+           MOVE NUMSTAGI        TO NUM-STAG-TD
+
+           EXEC CICS WRITEQ TD
+                     QUEUE('INFO')
+                     FROM(E-TD)
+                     LENGTH(LENGTH OF E-TD)
+                     RESP(C-R)
+           END-EXEC
+
+           MOVE NUMSTAGI        TO NUM-STAG-H
+           MOVE DATE-TD         TO DATE-H
+           MOVE HEURE-TD        TO HEURE-H
+           MOVE EIBTRMID        TO TERMINAL-H
+           MOVE EIBUSERID       TO USERID-USER-H
+           MOVE 'R'             TO FONCTION-H
+
+           EXEC CICS WRITE
+                     FILE('FSTAGA11')
+                     RIDFLD(CLE-HISTO)
+                     FROM(E-HISTO)
+                     RESP(C-R)
+           END-EXEC
+           .
+
        23110-PROG-SUIVANT.
       *------------------*
            EXEC CICS XCTL  PROGRAM  (PROG-SUIVANT)
@@ -357,6 +544,7 @@
 
        23200-TRAIT-FIN.
       *---------------*
+           MOVE 'Fin de transaction' TO TITRE-TXT
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
@@ -375,7 +563,11 @@
               MOVE '9'    TO NUMSTAGA NOMA PRENOMA ADR1A ADR2A CODEPA
                              VILLEA TELDOMA TELMOBA DATENA
 
-              MOVE 'Confirmez votre choix' to messo
+              IF RECORD-IS-SUPPRIME
+                 MOVE 'Confirmez la restauration (O/N)' to messo
+              ELSE
+                 MOVE 'Confirmez la suppression (O/N)' to messo
+              END-IF
 
               MOVE SPACE  TO CONFO
 
@@ -406,9 +598,38 @@
               PERFORM 22000-TRAIT-ENVOI
            END-IF
 
+      *    Une suppression reelle (pas une restauration) exige
+      *    l'habilitation superviseur de l'utilisateur connecte
+           IF RECORD-IS-ACTIF
+              PERFORM VERIFIE-HABILITATION
+              IF HABILITATION-KO
+                 SET IS-LOCKED-FALSE TO TRUE
+                 MOVE 'Suppression reservee aux superviseurs' to
+                      messo
+                 move -1           to numstagl
+
+                 MOVE SPACE TO CONFO
+
+                 PERFORM 22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+
            MOVE SPACE TO confo
            .
 
+       VERIFIE-HABILITATION.
+      *    Recherche l'utilisateur courant dans la liste des
+      *    superviseurs habilites a confirmer une suppression
+           SET HABILITATION-KO TO TRUE
+
+           PERFORM VARYING IDX-SUPERVISEUR FROM 1 BY 1
+              UNTIL IDX-SUPERVISEUR > 5
+              IF EIBUSERID = W-SUPERVISEUR (IDX-SUPERVISEUR)
+                 SET HABILITATION-OK TO TRUE
+              END-IF
+           END-PERFORM
+           .
+
        90000-ERR-TOUCHE.
       *----------------*
            EXEC CICS RECEIVE MAP   ('MAP4')
@@ -420,8 +641,16 @@
            PERFORM  22000-TRAIT-ENVOI
            .
 
+       90100-TRAIT-AIDE.
+      *-----------------*
+           MOVE 'PF1=Aide  PF3=Retour menu  ENTREE=Supprimer  PF12=Fin'
+             TO messo
+           PERFORM  22000-TRAIT-ENVOI
+           .
+
        91000-ERREUR-CICS.
       *-------------------*
+           MOVE 'Erreur' TO TITRE-TXT
            MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS
            .
@@ -430,8 +659,12 @@
       *--------------*
            EXEC CICS DELETEQ ts queue(ts-name) END-EXEC
 
-           EXEC CICS SEND FROM   (MESSAGE-TXT)
-                          LENGTH (LENGTH OF MESSAGE-TXT)
+           MOVE TITRE-TXT   TO PANTITREO
+           MOVE MESSAGE-TXT TO PANMESSO
+           MOVE 'PF12=Fin' TO PANAIDEO
+
+           EXEC CICS SEND MAP    ('MAPE')
+                          MAPSET ('MAPEC11')
                           ERASE
            END-EXEC
 
