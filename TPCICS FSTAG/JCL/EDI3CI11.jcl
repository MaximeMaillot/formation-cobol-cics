@@ -0,0 +1,14 @@
+//EDI3CI1  JOB  (ACCT),'STAGIAIRES PAR VILLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EDITION DE RUPTURE DU NOMBRE DE STAGIAIRES PAR VILLE / CODE   *
+//* POSTAL. LECTURE SEQUENTIELLE DE FSTAG11, TRI CODEP/VILLE,     *
+//* SORTIE SUR IMPRIMANTE                                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EDI3CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTVILLE DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
