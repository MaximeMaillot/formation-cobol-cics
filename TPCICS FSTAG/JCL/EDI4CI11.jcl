@@ -0,0 +1,14 @@
+//EDI4CI1  JOB  (ACCT),'ANNIVERSAIRES A VENIR',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EDITION DES STAGIAIRES DONT L'ANNIVERSAIRE TOMBE DANS LES 30   *
+//* JOURS A VENIR. LECTURE SEQUENTIELLE DE FSTAG11, TRI PAR        *
+//* NOMBRE DE JOURS RESTANT, SORTIE SUR IMPRIMANTE                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EDI4CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTANNIV DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
