@@ -0,0 +1,36 @@
+//SAU1CI1  JOB  (ACCT),'SAUVEGARDE FSTAG11',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SAUVEGARDE (UNLOAD) NOCTURNE DE FSTAG11 VERS UNE NOUVELLE     *
+//* GENERATION DU GDG PRD.BATCH.FSTAG11.SAUV, CONSERVEE SUR 14   *
+//* GENERATIONS POUR UNE RESTAURATION A UNE DATE DONNEE.          *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PRD.BATCH.FSTAG11.SAUV) -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              SCRATCH)
+/*
+//*--------------------------------------------------------------*
+//* L'ETAPE IDCAMS CI-DESSUS NE SERT QU'A LA CREATION INITIALE DU *
+//* GDG BASE ; ELLE PEUT ETRE RETIREE UNE FOIS LE GDG EN PLACE    *
+//* (IDCAMS REND UN RETURN-CODE 12 SI LE GDG EXISTE DEJA).        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SAU1CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//FSTAGSAU DD   DSN=PRD.BATCH.FSTAG11.SAUV(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=355,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* POINT DE REPRISE (RESTART/CHECKPOINT) : MIS A JOUR EN PLACE   *
+//* TOUTES LES 500 SAUVEGARDES ET REMIS A ZERO EN FIN NORMALE DE  *
+//* JOB ; DATASET A PROVISIONNER UNE SEULE FOIS (VIDE, AU PREMIER *
+//* LANCEMENT), COMME PRD.BATCH.FSTAG11.CTLCOUNT POUR RAP1CI11.   *
+//*--------------------------------------------------------------*
+//FSAUCKP  DD   DSN=PRD.BATCH.FSTAG11.SAUCKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
