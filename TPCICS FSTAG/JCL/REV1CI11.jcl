@@ -0,0 +1,13 @@
+//REV1CI1  JOB  (ACCT),'REVALIDATION DATES NAISS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECONTROLE PAR LOT DE E-DATE-NAISS DE TOUS LES STAGIAIRES    *
+//* DE FSTAG11 VIA LE SOUS-PROGRAMME VALIDDAT (MEME CONTROLE     *
+//* QU'A LA SAISIE SUR INF1CI11/INF3CI11). LISTE LES ANOMALIES.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=REV1CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//RPTANOM  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
