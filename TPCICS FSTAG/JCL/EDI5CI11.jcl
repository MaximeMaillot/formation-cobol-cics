@@ -0,0 +1,13 @@
+//EDI5CI1  JOB  (ACCT),'STAGIAIRES SANS TEL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LISTE DE QUALITE DES DONNEES : STAGIAIRES NON SUPPRIMES SANS  *
+//* NUMERO DE TELEPHONE DOMICILE NI PORTABLE RENSEIGNE. LECTURE   *
+//* SEQUENTIELLE DE FSTAG11, SORTIE SUR IMPRIMANTE                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EDI5CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//RPTTELMQ DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
