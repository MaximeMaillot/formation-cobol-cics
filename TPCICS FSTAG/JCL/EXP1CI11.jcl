@@ -0,0 +1,16 @@
+//EXP1CI1  JOB  (ACCT),'EXPORT CSV FINANCEUR',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXPORT NOCTURNE AU FORMAT CSV DE FSTAG11 A DESTINATION DE     *
+//* L'INTERFACE DE L'ORGANISME FINANCEUR (UN ENREGISTREMENT PAR   *
+//* STAGIAIRE, ENTETE DE COLONNES EN PREMIERE LIGNE)              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EXP1CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//EXPFINOR DD   DSN=PRD.BATCH.EXPFINOR,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=150)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
