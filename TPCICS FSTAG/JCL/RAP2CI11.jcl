@@ -0,0 +1,16 @@
+//RAP2CI1  JOB  (ACCT),'RAPPROCHEMENT AUDIT FSTAG11',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RAPPROCHEMENT NOCTURNE DE LA TRACE D'AUDIT (TDQ INFO, EXTRAITE
+//* EN TDINFO) AVEC L'ECART DE NOMBRE D'ENREGISTREMENTS DE FSTAG11
+//* DEPUIS LA VEILLE (CTLOLD) : CREATIONS MOINS ARCHIVAGES DE LA
+//* PURGE (PURGEJR) DOIT EXPLIQUER L'ECART CONSTATE SUR LE FICHIER
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RAP2CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//CTLOLD   DD   DSN=PRD.BATCH.FSTAG11.CTLCOUNT,DISP=SHR
+//TDINFO   DD   DSN=PRD.BATCH.FSTAG11.TDINFO.EXTR,DISP=SHR
+//PURGEJR  DD   DSN=PRD.BATCH.FSTAG11.PURGEJR,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
