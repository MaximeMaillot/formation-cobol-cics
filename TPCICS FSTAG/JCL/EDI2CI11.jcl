@@ -0,0 +1,12 @@
+//EDI2CI1  JOB  (ACCT),'REPARTITION AGE STAGIAIRES',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EDITION MENSUELLE DE LA REPARTITION PAR AGE DES STAGIAIRES   *
+//* DE FSTAG11 (EFFECTIFS PAR TRANCHE, AGE MOYEN, MIN/MAX)       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EDI2CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//RPTAGE   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
