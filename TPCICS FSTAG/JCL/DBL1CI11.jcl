@@ -0,0 +1,13 @@
+//DBL1CI1  JOB  (ACCT),'DOUBLONS STAGIAIRES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECHERCHE PAR LOT DES STAGIAIRES SAISIS PLUSIEURS FOIS        *
+//* (MEME NOM + PRENOM + DATE DE NAISSANCE SOUS PLUSIEURS NUMEROS)*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DBL1CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTDOUBL DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
