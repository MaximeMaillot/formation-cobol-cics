@@ -0,0 +1,34 @@
+//RAP1CI1  JOB  (ACCT),'RAPPROCHEMENT FSTAG11',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RAPPROCHEMENT NOCTURNE DE FSTAG11 : COMPTE LES ENREGISTREMENTS
+//* ET UN CONTROLE SIMPLE, COMPARE AVEC LA VEILLE (CTLOLD) ET
+//* SIGNALE UNE BAISSE NON EXPLIQUEE (SUPPRESSION ACCIDENTELLE)
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RAP1CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//CTLOLD   DD   DSN=PRD.BATCH.FSTAG11.CTLCOUNT,DISP=SHR
+//CTLNEW   DD   DSN=PRD.BATCH.FSTAG11.CTLCOUNT.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* POINT DE REPRISE (RESTART/CHECKPOINT) : MIS A JOUR EN PLACE   *
+//* TOUTES LES 500 ENREGISTREMENTS COMPTES ET REMIS A ZERO EN FIN *
+//* NORMALE DE JOB ; DATASET A PROVISIONNER UNE SEULE FOIS (VIDE, *
+//* AU PREMIER LANCEMENT), COMME PRD.BATCH.FSTAG11.CTLCOUNT.      *
+//*--------------------------------------------------------------*
+//FRAPCKP  DD   DSN=PRD.BATCH.FSTAG11.RAPCKPT,DISP=OLD
+//*--------------------------------------------------------------*
+//* NOMBRE D'ENREGISTREMENTS ARCHIVES CE JOUR PAR LA PURGE       *
+//* (PUR1CI11) : AJOUTE A L'ECART POUR NE PAS SIGNALER A TORT    *
+//* LA BAISSE DE FSTAG11 QU'ELLE PROVOQUE                        *
+//*--------------------------------------------------------------*
+//PURGEJR  DD   DSN=PRD.BATCH.FSTAG11.PURGEJR,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* APRES CONTROLE DU RETURN-CODE, UN STEP/PROCEDURE D'EXPLOITA- *
+//* TION REMPLACE CTLOLD PAR CTLNEW POUR LA PROCHAINE EXECUTION. *
+//*--------------------------------------------------------------*
