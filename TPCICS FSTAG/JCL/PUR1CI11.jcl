@@ -0,0 +1,19 @@
+//PUR1CI1  JOB  (ACCT),'PURGE PLACEMENTS TERMINES',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ARCHIVAGE DES STAGIAIRES AU STATUT TERMINE (E-STATUT = 'T')  *
+//* VERS L'HISTORIQUE FSTAGH PUIS SUPPRESSION DE FSTAG11, POUR   *
+//* LIBERER LEUR NUMERO POUR UNE NOUVELLE INTEGRATION.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PUR1CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//FSTAGH   DD   DSN=PRD.BATCH.FSTAG11.HIST,DISP=MOD
+//*--------------------------------------------------------------*
+//* NOMBRE D'ENREGISTREMENTS ARCHIVES CE JOUR, RELU PAR          *
+//* RAP1CI11/RAP2CI11 ; DATASET A PROVISIONNER UNE SEULE FOIS    *
+//* (VIDE, AU PREMIER LANCEMENT), COMME PRD.BATCH.FSTAG11.RAPCKPT *
+//*--------------------------------------------------------------*
+//PURGEJR  DD   DSN=PRD.BATCH.FSTAG11.PURGEJR,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
