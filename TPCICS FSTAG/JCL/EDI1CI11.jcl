@@ -0,0 +1,14 @@
+//EDI1CI1  JOB  (ACCT),'LISTE STAGIAIRES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EDITION NOCTURNE DE LA LISTE DES STAGIAIRES TRIEE PAR NOM    *
+//* LECTURE SEQUENTIELLE DE FSTAG11, TRI NOM/PRENOM, SORTIE SUR  *
+//* IMPRIMANTE (FEUILLE D'EMARGEMENT PAPIER POUR LES SESSIONS)   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EDI1CI11
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//FSTAG11  DD   DSN=PRD.CICS.FSTAG11,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTLISTE DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
